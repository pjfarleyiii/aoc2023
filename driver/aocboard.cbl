@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCBOARD.
+      *    SHOP-WIDE SCOREBOARD DRIVER -- RUNS EVERY DAY PROGRAM IN THE
+      *    SET, ONE CALL PER PUZZLE PART, AND PRINTS A ONE-LINE PASS/
+      *    FAIL SUMMARY FOR EACH ALONG WITH AN OVERALL TOTAL.  AOCINPUT
+      *    IS POINTED AT EACH DAY'S DATASET BY SETTING THE ENVIRONMENT
+      *    VARIABLE IMMEDIATELY BEFORE THE CALL, THE SAME NAME EACH
+      *    DAY PROGRAM'S OWN AOCINPUT DD WOULD OCCUPY UNDER ITS JCL; A
+      *    FAILING OPEN OR AN ABEND INSIDE A CALLED PROGRAM BEHAVES THE
+      *    SAME AS IT WOULD RUNNING STANDALONE -- THIS DRIVER DOES NOT
+      *    TRAP THAT, IT ONLY TALLIES THE RETURN-CODE EVERY CALL THAT
+      *    DOES COME BACK LEAVES BEHIND.
+      *    FOLLOWS THE SAME SHOP-WIDE RETURN-CODE CONVENTION AS
+      *    DAY/COMMON/TOKENIZE.CBL AND DAY/COMMON/PTYQ.CBL: AOCBOARD'S
+      *    OWN RETURN-CODE ON EXIT IS THE WORST RETURN-CODE SEEN FROM
+      *    ANY ENTRY ON THE BOARD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
+       SOURCE-COMPUTER.
+           Z-SYSTEM
+      *        WITH DEBUGGING MODE
+           .
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CALLED-PROGRAMS.
+           05  CP-DAY1PT1        PIC  X(8) VALUE "DAY1PT1".
+           05  CP-DAY1PT2        PIC  X(8) VALUE "DAY1PT2".
+           05  CP-DAY2PT1        PIC  X(8) VALUE "DAY2PT1".
+           05  CP-DAY3PT1        PIC  X(8) VALUE "DAY3PT1".
+           05  CP-DAY4PT1        PIC  X(8) VALUE "DAY4PT1".
+           05  CP-DAY5PT1        PIC  X(8) VALUE "DAY5PT1".
+           05  CP-DAY6PT1        PIC  X(8) VALUE "DAY6PT1".
+           05  CP-DAY7PT2        PIC  X(8) VALUE "DAY7PT2".
+           05  CP-DAY8PT1        PIC  X(8) VALUE "DAY8PT1".
+           05  CP-DAY8PT2        PIC  X(8) VALUE "DAY8PT2".
+           05  CP-DAY9PT2        PIC  X(8) VALUE "DAY9PT2".
+           05  CP-DAY10PT1       PIC  X(8) VALUE "DAY10PT1".
+           05  CP-DAY10PT2       PIC  X(8) VALUE "DAY10PT2".
+           05  CP-DAY11PT1       PIC  X(8) VALUE "DAY11PT1".
+           05  CP-TSTUNSTR       PIC  X(8) VALUE "TSTUNSTR".
+           05  CP-DAY12PT2       PIC  X(8) VALUE "DAY12PT2".
+           05  CP-DAY13PT1       PIC  X(8) VALUE "DAY13PT1".
+           05  CP-DAY13PT2       PIC  X(8) VALUE "DAY13PT2".
+           05  CP-DAY14PT1       PIC  X(8) VALUE "DAY14PT1".
+           05  CP-DAY14PT2       PIC  X(8) VALUE "DAY14PT2".
+           05  CP-DAY15PT1       PIC  X(8) VALUE "DAY15PT1".
+           05  CP-DAY15PT2       PIC  X(8) VALUE "DAY15PT2".
+           05  CP-DAY16PT2       PIC  X(8) VALUE "DAY16PT2".
+           05  CP-DAY17ALL       PIC  X(8) VALUE "DAY17ALL".
+           05  CP-DAY18PT2       PIC  X(8) VALUE "DAY18PT2".
+           05  CP-DAY19PT1       PIC  X(8) VALUE "DAY19PT1".
+           05  CP-DAY19PT2       PIC  X(8) VALUE "DAY19PT2".
+
+      *    ONE ENTRY PER SCOREBOARD LINE -- MOST DAYS RUN ONCE, THE
+      *    THREE DUAL-PART PROGRAMS (DAY11PT1, DAY17ALL, DAY18PT2)
+      *    EACH RUN TWICE, ONE ENTRY PER PART, SO THE TABLE HAS MORE
+      *    ROWS THAN THERE ARE SOURCE PROGRAMS.
+       01  BOARD-TABLE.
+           05  BOARD-ENTRY OCCURS 30 TIMES
+                           INDEXED BY BX.
+               10  BRD-LABEL         PIC  X(20).
+               10  BRD-PROGRAM       PIC  X(8).
+               10  BRD-DSN           PIC  X(40).
+               10  BRD-PARM-LEN      PIC S9(4) COMP-5.
+               10  BRD-PARM-TEXT     PIC  X(19) VALUE SPACES.
+               10  BRD-RC            PIC S9(4) COMP-5 VALUE +0.
+               10  BRD-RAN           PIC  X(01) VALUE "N".
+                   88 BRD-WAS-RUN             VALUE "Y".
+
+       01  BOARD-CONTROLS.
+           05  BOARD-COUNT           PIC S9(4) COMP-5 VALUE +30.
+           05  PASS-COUNT            PIC S9(4) COMP-5 VALUE +0.
+           05  FAIL-COUNT            PIC S9(4) COMP-5 VALUE +0.
+           05  WORST-RC              PIC S9(4) COMP-5 VALUE +0.
+
+      *    SHAPED TO MATCH THE FRONT OF EVERY CALLED PROGRAM'S OWN
+      *    01 PARM-AREA (PARM-LEN FOLLOWED BY ITS RAW PARM TEXT) --
+      *    EACH CALLEE ONLY LOOKS AT AS MANY BYTES OF PARM-CALL-TEXT
+      *    AS ITS OWN LINKAGE SECTION DECLARES.
+       01  CALL-PARM-AREA.
+           05  PARM-CALL-LEN         PIC S9(4) COMP-5.
+           05  PARM-CALL-TEXT        PIC  X(19).
+
+       01  REPORT-LINE               PIC  X(60).
+
+       PROCEDURE DIVISION.
+           PERFORM 000-BUILD-BOARD
+           PERFORM 100-RUN-BOARD
+           PERFORM 900-PRINT-SCOREBOARD
+           GOBACK.
+
+       000-BUILD-BOARD.
+           SET BX TO 1.
+           MOVE "DAY  1 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY1PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D01.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  1 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY1PT2           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D01.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  2 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY2PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D02.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  3 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY3PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D03.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  4 PARTS 1+2"   TO BRD-LABEL   (BX)
+           MOVE CP-DAY4PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D04.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  5 PARTS 1+2"   TO BRD-LABEL   (BX)
+           MOVE CP-DAY5PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D05.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  6 PARTS 1+2"   TO BRD-LABEL   (BX)
+           MOVE CP-DAY6PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D06.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  7 PARTS 1+2"   TO BRD-LABEL   (BX)
+           MOVE CP-DAY7PT2           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D07.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  8 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY8PT1           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D08.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  8 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY8PT2           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D08.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY  9 PARTS 1+2"   TO BRD-LABEL   (BX)
+           MOVE CP-DAY9PT2           TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D09.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 10 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY10PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D10.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 10 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY10PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D10.INPUT"  TO BRD-DSN     (BX)
+           MOVE +2                   TO BRD-PARM-LEN(BX)
+           MOVE "2"                  TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 11 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY11PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D11.INPUT"  TO BRD-DSN     (BX)
+           MOVE +1                   TO BRD-PARM-LEN(BX)
+           MOVE "1"                  TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 11 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY11PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D11.INPUT"  TO BRD-DSN     (BX)
+           MOVE +1                   TO BRD-PARM-LEN(BX)
+           MOVE "2"                  TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 12 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-TSTUNSTR          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D12.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 12 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY12PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D12.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 13 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY13PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D13.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 13 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY13PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D13.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 14 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY14PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D14.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 14 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY14PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D14.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 15 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY15PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D15.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 15 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY15PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D15.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 16 PARTS 1+2"   TO BRD-LABEL   (BX)
+           MOVE CP-DAY16PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D16.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 17 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY17ALL          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D17.INPUT"  TO BRD-DSN     (BX)
+           MOVE +5                   TO BRD-PARM-LEN(BX)
+           MOVE "01 03"              TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 17 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY17ALL          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D17.INPUT"  TO BRD-DSN     (BX)
+           MOVE +5                   TO BRD-PARM-LEN(BX)
+           MOVE "04 10"              TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+      *    DAY18PT2'S PARM-PART FIELD SITS AFTER AN 18-BYTE FILLER
+      *    FIELD IN ITS OWN LINKAGE SECTION, SO THE PART DIGIT HAS TO
+      *    BE THE 19TH BYTE OF THE PARM TEXT, NOT THE FIRST.
+           MOVE "DAY 18 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY18PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D18.INPUT"  TO BRD-DSN     (BX)
+           MOVE +19                  TO BRD-PARM-LEN(BX)
+           MOVE "                  1" TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 18 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY18PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D18.INPUT"  TO BRD-DSN     (BX)
+           MOVE +19                  TO BRD-PARM-LEN(BX)
+           MOVE "                  2" TO BRD-PARM-TEXT (BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 19 PART 1"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY19PT1          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D19.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           SET BX UP BY 1
+
+           MOVE "DAY 19 PART 2"      TO BRD-LABEL   (BX)
+           MOVE CP-DAY19PT2          TO BRD-PROGRAM (BX)
+           MOVE "AOC2023.D19.INPUT"  TO BRD-DSN     (BX)
+           MOVE +0                   TO BRD-PARM-LEN(BX)
+           .
+
+       100-RUN-BOARD.
+           PERFORM VARYING BX FROM 1 BY 1
+               UNTIL BX > BOARD-COUNT
+               PERFORM 150-RUN-ONE-ENTRY
+           END-PERFORM.
+
+       150-RUN-ONE-ENTRY.
+           DISPLAY "AOCINPUT" UPON ENVIRONMENT-NAME
+           DISPLAY BRD-DSN (BX) UPON ENVIRONMENT-VALUE
+           MOVE BRD-PARM-LEN  (BX) TO PARM-CALL-LEN
+           MOVE BRD-PARM-TEXT (BX) TO PARM-CALL-TEXT
+           MOVE 0 TO RETURN-CODE
+           CALL BRD-PROGRAM (BX) USING CALL-PARM-AREA
+           MOVE RETURN-CODE TO BRD-RC (BX)
+           SET BRD-WAS-RUN (BX) TO TRUE
+           IF BRD-RC (BX) = 0
+               ADD +1 TO PASS-COUNT
+           ELSE
+               ADD +1 TO FAIL-COUNT
+           END-IF
+           IF BRD-RC (BX) > WORST-RC
+               MOVE BRD-RC (BX) TO WORST-RC
+           END-IF.
+
+       900-PRINT-SCOREBOARD.
+           DISPLAY "============================================"
+           DISPLAY "ADVENT OF CODE 2023 -- CONSOLIDATED SCOREBOARD"
+           DISPLAY "============================================"
+           PERFORM VARYING BX FROM 1 BY 1
+               UNTIL BX > BOARD-COUNT
+               PERFORM 950-PRINT-ONE-LINE
+           END-PERFORM
+           DISPLAY "--------------------------------------------"
+           DISPLAY "TOTAL RUN=" BOARD-COUNT
+               " PASS=" PASS-COUNT " FAIL=" FAIL-COUNT
+           MOVE WORST-RC TO RETURN-CODE.
+
+       950-PRINT-ONE-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING BRD-LABEL (BX) DELIMITED BY SIZE
+               "  PGM=" DELIMITED BY SIZE
+               BRD-PROGRAM (BX) DELIMITED BY SIZE
+               "  RC=" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           IF BRD-RC (BX) = 0
+               DISPLAY REPORT-LINE (1 : 48) BRD-RC (BX) "  PASS"
+           ELSE
+               DISPLAY REPORT-LINE (1 : 48) BRD-RC (BX) "  FAIL"
+           END-IF.
+       END PROGRAM AOCBOARD.
