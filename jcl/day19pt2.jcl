@@ -0,0 +1,27 @@
+//D19PT2 JOB (AOC2023),'DAY 19 PART 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY19PT2 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-19.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*
+//* AOCWKFLO IS A REQUIRED OUTPUT -- IT RECEIVES A DUMP OF THIS
+//* PROGRAM'S PARSED WORKFLOW TABLE SO DAY19PT1 CAN OPTIONALLY
+//* CROSS-CHECK ITS OWN PARSE OF THE SAME RULES AGAINST IT.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=DAY19PT2
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D19.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D19.FIXTURE
+//AOCREJECT DD DISP=(NEW,CATLG,DELETE),DSN=AOC2023.D19.REJECT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=96,BLKSIZE=0)
+//AOCWKFLO DD DISP=(NEW,CATLG,DELETE),DSN=AOC2023.D19.WKFLDUMP,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
