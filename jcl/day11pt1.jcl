@@ -0,0 +1,26 @@
+//D11PT1 JOB (AOC2023),'DAY 11 PARTS 1 AND 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY11PT1 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-11.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*--------------------------------------------------------------*
+//PART1    EXEC PGM=DAY11PT1,PARM='1'
+//*        PART 1 - EXPANSION FACTOR 2
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D11.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D11.FIXTURE
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//PART2    EXEC PGM=DAY11PT1,PARM='2'
+//*        PART 2 - EXPANSION FACTOR 1000000
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D11.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D11.FIXTURE
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
