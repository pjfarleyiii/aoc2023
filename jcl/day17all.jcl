@@ -0,0 +1,32 @@
+//D17ALL JOB (AOC2023),'DAY 17 PARTS 1 AND 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY17ALL AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-17.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*--------------------------------------------------------------*
+//PART1    EXEC PGM=DAY17ALL,PARM='01 03'
+//*        PART 1 - NORMAL CRUCIBLE,  1-3 STEPS
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D17.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D17.FIXTURE
+//AOCROUTE DD DISP=(NEW,CATLG,DELETE),DSN=AOC2023.D17.ROUTE1,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//PART2    EXEC PGM=DAY17ALL,PARM='04 10'
+//*        PART 2 - ULTRA CRUCIBLE,   4-10 STEPS
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D17.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D17.FIXTURE
+//AOCROUTE DD DISP=(NEW,CATLG,DELETE),DSN=AOC2023.D17.ROUTE2,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
