@@ -0,0 +1,17 @@
+//D05PT1 JOB (AOC2023),'DAY  5 PART 1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY5PT1 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-05.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=DAY5PT1
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D05.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D05.FIXTURE
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
