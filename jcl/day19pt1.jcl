@@ -0,0 +1,23 @@
+//D19PT1 JOB (AOC2023),'DAY 19 PART 1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY19PT1 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-19.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*
+//* AOCWKFLI IS AN OPTIONAL INPUT -- POINT IT AT A WORKFLOW DUMP
+//* PRODUCED BY DAY19PT2 (SEE ITS AOCWKFLO DD) TO CROSS-CHECK THIS
+//* PROGRAM'S PARSE OF THE WORKFLOW RULES AGAINST DAY19PT2'S.
+//* UNCOMMENT AND POINT IT AT THE DUMP TO USE IT.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=DAY19PT1
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D19.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D19.FIXTURE
+//*AOCWKFLI DD DISP=SHR,DSN=AOC2023.D19.WKFLDUMP
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
