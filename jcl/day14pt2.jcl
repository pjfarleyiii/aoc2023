@@ -0,0 +1,29 @@
+//D14PT2 JOB (AOC2023),'DAY 14 PART 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY14PT2 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-14.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*--------------------------------------------------------------*
+//* AOCCKPT IS A PERSISTENT RESTART DATASET DAY14PT2 REWRITES IN
+//* FULL EVERY CKPT-INTERVAL CYCLES -- DISP=OLD IS REQUIRED SO
+//* EACH OPEN OUTPUT TRULY STARTS THE DATASET OVER INSTEAD OF
+//* POSITIONING AT END-OF-DATA THE WAY DISP=MOD WOULD.  LIKE
+//* AOC2023.D14.INPUT BELOW, AOC2023.D14.CKPT IS ASSUMED ALREADY
+//* ALLOCATED (A ONE-TIME IEFBR14 STEP WITH DISP=(NEW,CATLG,CATLG)
+//* AND THE SAME SPACE/DCB BELOW IS ENOUGH) BEFORE THIS DECK EVER
+//* RUNS.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=DAY14PT2
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D14.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D14.FIXTURE
+//AOCCKPT  DD DISP=(OLD,CATLG,CATLG),DSN=AOC2023.D14.CKPT,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
