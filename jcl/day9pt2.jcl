@@ -0,0 +1,17 @@
+//D09PT2 JOB (AOC2023),'DAY  9 PART 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY9PT2 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-09.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=DAY9PT2
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D09.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D09.FIXTURE
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
