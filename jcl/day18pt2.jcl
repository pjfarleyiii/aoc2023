@@ -0,0 +1,26 @@
+//D18PT2 JOB (AOC2023),'DAY 18 PARTS 1 AND 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN DAY18PT2 AGAINST ITS DATED PUZZLE INPUT.
+//*
+//* PUZZLE INPUT FOR THIS DAY WAS POSTED 2023-12-18.  AOCOVRD
+//* BELOW IS THE OPTIONAL SECOND INPUT DD ADDED SO A FIXTURE OR
+//* SAMPLE FILE CAN BE SUBSTITUTED FOR AOCINPUT WITHOUT CHANGING
+//* THIS DECK -- UNCOMMENT AND POINT IT AT THE FIXTURE TO USE IT.
+//*--------------------------------------------------------------*
+//PART1    EXEC PGM=DAY18PT2,PARM='                  1'
+//*        PART 1 - PLAIN DIRECTIONS/COUNTS
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D18.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D18.FIXTURE
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//PART2    EXEC PGM=DAY18PT2,PARM='                  2'
+//*        PART 2 - HEX-ENCODED DIRECTIONS/COUNTS
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//AOCINPUT DD DISP=SHR,DSN=AOC2023.D18.INPUT
+//*AOCOVRD  DD DISP=SHR,DSN=AOC2023.D18.FIXTURE
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
