@@ -0,0 +1,20 @@
+//AOCBOARD JOB (AOC2023),'CONSOLIDATED SCOREBOARD',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN AOCBOARD, THE CONSOLIDATED SCOREBOARD DRIVER.  IT CALLS
+//* EVERY DAY PROGRAM IN TURN, POINTING AOCINPUT AT THAT DAY'S
+//* OWN DATED DATASET BEFORE EACH CALL, AND PRINTS ONE PASS/FAIL
+//* LINE PER PART FOLLOWED BY AN OVERALL TOTAL.  UNLIKE THE
+//* PER-DAY DECKS, THIS JOB NEEDS NO AOCINPUT DD OF ITS OWN --
+//* THE DRIVER SUPPLIES EACH DAY'S AOCINPUT INTERNALLY.
+//*
+//* A FAILING OPEN OR AN ABEND INSIDE A CALLED DAY PROGRAM ENDS
+//* THE WHOLE RUN UNIT THE SAME AS IT WOULD RUNNING STANDALONE --
+//* THE DRIVER DOES NOT TRAP THAT, SO EVERY DATASET LISTED BELOW
+//* MUST ALREADY BE ALLOCATED AND POPULATED BEFORE THIS JOB RUNS.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=AOCBOARD
+//STEPLIB  DD DISP=SHR,DSN=AOC2023.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
