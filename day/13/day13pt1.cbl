@@ -13,6 +13,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -24,12 +30,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) COMP-5.
            05  LINECTR           PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) COMP-5.
@@ -73,6 +90,10 @@
            05  EVEN-ROW-COUNT    PIC S9(04) COMP-5 VALUE +0.
            05  ODD-ROW-COUNT     PIC S9(04) COMP-5 VALUE +0.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 13 PART 1".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01 WORK-FLAGS.
           05 CHANGED-FLAG        PIC X.
              88 HASCHANGED             VALUE 'Y'.
@@ -117,19 +138,38 @@
 
        000-HOUSEKEEPING.
            MOVE +0 TO REF-TOTAL NONE-TOTAL
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
 
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
@@ -306,7 +346,11 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
       D    DISPLAY "FILE LINELEN MAX=" FILE-MIRLEN-MAX
       D        ",FILE MAP LEN MAX=" FILE-MIRMAX-MAX
       D    DISPLAY "EVEN ROW COUNT=" EVEN-ROW-COUNT
@@ -314,6 +358,8 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        ",EVEN COL COUNT=" EVEN-COL-COUNT
       D        ",ODD COL COUNT=" ODD-COL-COUNT
            DISPLAY "REFLECTION TOTAL=" REF-TOTAL
+           COMPUTE ANSWR-VALUE = REF-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
 
        END PROGRAM DAY13PT1.
