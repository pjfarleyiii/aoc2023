@@ -13,6 +13,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -24,12 +30,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) COMP-5.
            05  LINECTR           PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) COMP-5.
@@ -74,6 +91,12 @@
            05  ODD-ROW-COUNT     PIC S9(04) COMP-5 VALUE +0.
            05  ROW-DIFFS         PIC S9(04) COMP-5 VALUE +0.
            05  COL-DIFFS         PIC S9(04) COMP-5 VALUE +0.
+           05  ROW-REFLECT-TOTAL PIC S9(09) COMP-5 VALUE +0.
+           05  COL-REFLECT-TOTAL PIC S9(09) COMP-5 VALUE +0.
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 13 PART 2".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
 
        01 WORK-FLAGS.
           05 CHANGED-FLAG        PIC X.
@@ -85,6 +108,9 @@
           05 FOUND-SMUDGE-FLAG   PIC X.
              88 FOUND-SMUDGE           VALUE 'Y'.
              88 NOT-FOUND-SMU          VALUE 'N'.
+          05 ROW-REFLECT-FLAG    PIC X.
+             88 ROW-REFLECTED          VALUE 'Y'.
+             88 NOT-ROW-REFLECTED      VALUE 'N'.
 
        01 WORK-AREAS.
           05  SPR-LEN            PIC S9(04) COMP-5.
@@ -100,19 +126,28 @@
           05  SCAN-TEXT          PIC X(64).
           05  SCAN-TEMP          PIC X(64).
 
+      *    MIRMAP-LIMIT BOUNDS BOTH THE NUMBER OF ROWS A PATTERN MAP
+      *    CAN HAVE AND HOW WIDE EACH ROW CAN BE -- THE SAME SINGLE
+      *    LIMIT GOVERNED BOTH DIMENSIONS WHEN THIS WAS A HARDCODED
+      *    64, SO IT STILL DOES NOW THAT IT IS RAISED. A PATTERN THAT
+      *    WOULD EXCEED IT IS WARNED ABOUT AND TRUNCATED RATHER THAN
+      *    ABORTING THE RUN -- SEE 100-PROCESS-INPUT-DATA.
+       01 MIRMAP-LIMIT-AREA.
+          05  MIRMAP-LIMIT        PIC S9(04) COMP-5 VALUE 256.
+
        01 MIRMAP-AREA.
           05  MIRMMAX            PIC S9(04) COMP-5 VALUE +0.
           05  MIRMLEN            PIC S9(04) COMP-5 VALUE +0.
-          05  MIRMAP-DATA        OCCURS 64 TIMES
+          05  MIRMAP-DATA        OCCURS 256 TIMES
                                  INDEXED BY MIRMNDX.
-              10  MIRMAP-TEXT    PIC  X(64) VALUE SPACES.
+              10  MIRMAP-TEXT    PIC  X(256) VALUE SPACES.
 
        01 MIRTRN-AREA.
           05  MIRTMAX            PIC S9(04) COMP-5 VALUE +0.
           05  MIRTLEN            PIC S9(04) COMP-5 VALUE +0.
-          05  MIRTRN-DATA        OCCURS 64 TIMES
+          05  MIRTRN-DATA        OCCURS 256 TIMES
                                  INDEXED BY MIRTNDX.
-              10  MIRTRN-TEXT    PIC  X(64) VALUE SPACES.
+              10  MIRTRN-TEXT    PIC  X(256) VALUE SPACES.
 
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING
@@ -122,19 +157,38 @@
 
        000-HOUSEKEEPING.
            MOVE +0 TO REF-TOTAL NONE-TOTAL
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
 
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
@@ -163,10 +217,21 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                    MOVE LINELEN TO FILE-MIRLEN-MAX
                END-IF
                MOVE LINELEN TO MIRMLEN MIRTMAX
-               ADD +1 TO MIRMMAX
-               MOVE MIRMMAX TO MIRTLEN
-               SET MIRMNDX TO MIRMMAX
-               MOVE LINEINPUT (1 : LINELEN) TO MIRMAP-TEXT (MIRMNDX)
+               IF LINELEN > MIRMAP-LIMIT
+                   DISPLAY "WARNING: MAP " MAP-NO " ROW WIDTH "
+                       LINELEN " EXCEEDS " MIRMAP-LIMIT
+                       ", ROW TRUNCATED"
+                   MOVE MIRMAP-LIMIT TO MIRMLEN MIRTMAX
+               END-IF
+               IF MIRMMAX >= MIRMAP-LIMIT
+                   DISPLAY "WARNING: MAP " MAP-NO " HAS MORE THAN "
+                       MIRMAP-LIMIT " ROWS, EXTRA ROW DISCARDED"
+               ELSE
+                   ADD +1 TO MIRMMAX
+                   MOVE MIRMMAX TO MIRTLEN
+                   SET MIRMNDX TO MIRMMAX
+                   MOVE LINEINPUT (1 : MIRMLEN) TO MIRMAP-TEXT (MIRMNDX)
+               END-IF
                IF NOT END-OF-FILE
                    PERFORM 050-READ-INPUT-DATA
                END-IF
@@ -182,8 +247,10 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            PERFORM 300-FIND-ROW-REFLECT
            MOVE +0 TO REF-COUNT
            SET NOT-FOUND-SMU TO TRUE
+           SET NOT-ROW-REFLECTED TO TRUE
            IF FOUND-REFLECT
                COMPUTE REF-COUNT = S44 * 100
+               SET ROW-REFLECTED TO TRUE
                IF ROW-DIFFS > 0
                    SET FOUND-SMUDGE TO TRUE
                END-IF
@@ -196,10 +263,20 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                PERFORM 400-FIND-COL-REFLECT
                IF FOUND-REFLECT
                    COMPUTE REF-COUNT = S44
+                   SET NOT-ROW-REFLECTED TO TRUE
                END-IF
            END-IF
            IF REF-COUNT = +0
                ADD +1 TO NONE-TOTAL
+               DISPLAY "MAP " MAP-NO " HAS NO REFLECTION"
+           ELSE
+               IF ROW-REFLECTED
+                   ADD +1 TO ROW-REFLECT-TOTAL
+                   DISPLAY "MAP " MAP-NO " REFLECTS ON ROW " S44
+               ELSE
+                   ADD +1 TO COL-REFLECT-TOTAL
+                   DISPLAY "MAP " MAP-NO " REFLECTS ON COLUMN " S44
+               END-IF
            END-IF
       D    DISPLAY " "
            ADD REF-COUNT TO REF-TOTAL
@@ -425,7 +502,11 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
       D    DISPLAY "FILE LINELEN MAX=" FILE-MIRLEN-MAX
       D        ",FILE MAP LEN MAX=" FILE-MIRMAX-MAX
       D    DISPLAY "EVEN ROW COUNT=" EVEN-ROW-COUNT
@@ -433,6 +514,11 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        ",EVEN COL COUNT=" EVEN-COL-COUNT
       D        ",ODD COL COUNT=" ODD-COL-COUNT
            DISPLAY "REFLECTION TOTAL=" REF-TOTAL
+           DISPLAY "MAPS REFLECTED ON A ROW=" ROW-REFLECT-TOTAL
+               ",MAPS REFLECTED ON A COLUMN=" COL-REFLECT-TOTAL
+               ",MAPS WITH NO REFLECTION=" NONE-TOTAL
+           COMPUTE ANSWR-VALUE = REF-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
 
        END PROGRAM DAY13PT2.
