@@ -44,6 +44,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -62,12 +68,23 @@
                10  INPT-RIGHT    PIC X(3).
                10  FILLER        PIC X(32741).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -117,7 +134,29 @@
            05  STEPS             PIC  9(9) BINARY.
            05  COUNT-ENDS        PIC  9(9) BINARY.
            05  PART-NO           PIC  9(1)  VALUE ZEROES.
-           05  DIRECTIONS        PIC  X(512).
+           05  STEP-LIMIT        PIC  9(9) BINARY VALUE 1000000.
+           05  DIRECTIONS        PIC  X(2048).
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    ABEND SUPPORT -- SAME CEE3ABD CONVENTION AS DAY19PT2'S
+      *    QUEUE-DEPTH-EXCEEDED CHECKS, USED HERE WHEN A START NODE'S
+      *    WALK FAILS TO REACH AN END NODE WITHIN A SANE STEP COUNT.
+       01  WORK-AREAS.
+           05  CEE3ABD                    PIC  X(08) VALUE "CEE3ABD".
+           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
+           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
+
+      *    RUNTIME CEILINGS FOR THE DIRECTIONS LINE AND THE START-
+      *    NODE TABLE, EACH PARM-OVERRIDABLE (SEE 000-HOUSEKEEPING)
+      *    UP TO THE COMPILED STORAGE MAXIMUM IT IS CHECKED AGAINST.
+       01  TABLE-LIMITS.
+           05  DIRC-LIMIT        PIC  9(9) BINARY VALUE 2048.
+           05  DIRC-STORAGE-MAX  PIC  9(9) BINARY VALUE 2048.
+           05  NODE-LIMIT        PIC  9(9) BINARY VALUE 50000.
+           05  NODE-TABLE-MAX    PIC  9(9) BINARY VALUE 50000.
 
        01  INDEX-FIELDS.
            05  START-NDX         PIC 9(9) BINARY.
@@ -133,7 +172,7 @@
        01  NODE-TABLE.
            05  NODENDX               PIC  9(9) BINARY VALUE 0.
            05  NODE-AREA.
-               10  NODE-DATA         OCCURS 20000 TIMES.
+               10  NODE-DATA         OCCURS 50000 TIMES.
                    15  NODE-LEFT     PIC 9(9) BINARY.
                    15  NODE-RIGHT    PIC 9(9) BINARY.
                    15  NODE-ID       PIC X(3).
@@ -143,7 +182,7 @@
        01  STRT-TABLE.
            05  STRTMAX               PIC  9(9) BINARY VALUE 0.
            05  STRT-AREA.
-               10  STRT-DATA         OCCURS 1 TO 20000 TIMES
+               10  STRT-DATA         OCCURS 1 TO 50000 TIMES
                                      DEPENDING ON STRTMAX.
                    15  STRT-ORIG     PIC 9(9) BINARY.
                    15  STRT-CURR     PIC 9(9) BINARY.
@@ -162,14 +201,24 @@
        01  PARM-AREA.
            05  PARM-LEN              PIC S9(4) BINARY.
            05  PARM-PART             PIC  9.
+      *    OPTIONAL -- PRESENT ONLY WHEN PARM-LEN = +10, SAME
+      *    EXACT-LENGTH-GATED CONVENTION AS DAY2PT1'S CUBE-LIMIT PARM.
+           05  PARM-DIRC-LIMIT       PIC  9(4).
+           05  PARM-NODE-LIMIT       PIC  9(5).
 
        PROCEDURE DIVISION USING PARM-AREA.
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 200-TRAVEL-MAP
            DISPLAY "PART 1 = " PART1-VALUE
+           MOVE "DAY 8 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            IF PART-NO = 2
                DISPLAY "PART " PART-NO " = " PART2-VALUE
+               MOVE "DAY 8 PART 2" TO ANSWR-LABEL
+               COMPUTE ANSWR-VALUE = PART2-VALUE
+               CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            END-IF
            PERFORM 900-WRAP-UP
            GOBACK.
@@ -181,24 +230,84 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
+           IF PARM-LEN = +10
+               IF PARM-DIRC-LIMIT IS NUMERIC AND PARM-DIRC-LIMIT > 0
+DEBUG>D            DISPLAY "DIRC-LIMIT=" PARM-DIRC-LIMIT
+                   MOVE PARM-DIRC-LIMIT TO DIRC-LIMIT
+               END-IF
+               IF PARM-NODE-LIMIT IS NUMERIC AND PARM-NODE-LIMIT > 0
+DEBUG>D            DISPLAY "NODE-LIMIT=" PARM-NODE-LIMIT
+                   MOVE PARM-NODE-LIMIT TO NODE-LIMIT
+               END-IF
+           END-IF
+           IF DIRC-LIMIT > DIRC-STORAGE-MAX
+               DISPLAY "WARNING: DIRC-LIMIT " DIRC-LIMIT
+                   " EXCEEDS STORAGE MAXIMUM " DIRC-STORAGE-MAX
+                   ", USING MAXIMUM"
+               MOVE DIRC-STORAGE-MAX TO DIRC-LIMIT
+           END-IF
+           IF NODE-LIMIT > NODE-TABLE-MAX
+               DISPLAY "WARNING: NODE-LIMIT " NODE-LIMIT
+                   " EXCEEDS TABLE MAXIMUM " NODE-TABLE-MAX
+                   ", USING MAXIMUM"
+               MOVE NODE-TABLE-MAX TO NODE-LIMIT
+           END-IF
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 3 TIMES
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                       IF LINECTR = 1
-                           MOVE LINELEN TO DIRCLEN
-                           MOVE LINEINPUT (1 : DIRCLEN) TO DIRECTIONS
-DEBUG>D                    DISPLAY "DIRECTIONS="
-                               DIRECTIONS (1 : DIRCLEN)
-                       END-IF
-               END-READ
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                           IF LINECTR = 1
+                               MOVE LINELEN TO DIRCLEN
+                               IF DIRCLEN > DIRC-LIMIT
+                                   DISPLAY "ERROR: DIRECTIONS LENGTH "
+                                       DIRCLEN " EXCEEDS LIMIT "
+                                       DIRC-LIMIT ", TRUNCATED"
+                                   MOVE DIRC-LIMIT TO DIRCLEN
+                               END-IF
+                               MOVE LINEINPUT (1 : DIRCLEN)
+                                 TO DIRECTIONS
+DEBUG>D                        DISPLAY "DIRECTIONS="
+                                   DIRECTIONS (1 : DIRCLEN)
+                           END-IF
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                           IF LINECTR = 1
+                               MOVE LINELEN TO DIRCLEN
+                               IF DIRCLEN > DIRC-LIMIT
+                                   DISPLAY "ERROR: DIRECTIONS LENGTH "
+                                       DIRCLEN " EXCEEDS LIMIT "
+                                       DIRC-LIMIT ", TRUNCATED"
+                                   MOVE DIRC-LIMIT TO DIRCLEN
+                               END-IF
+                               MOVE LINEINPUT (1 : DIRCLEN)
+                                 TO DIRECTIONS
+DEBUG>D                        DISPLAY "DIRECTIONS="
+                                   DIRECTIONS (1 : DIRCLEN)
+                           END-IF
+                   END-READ
+               END-IF
            END-PERFORM
            INITIALIZE NODE-TABLE
-           MOVE 20000 TO STRTMAX
-           PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > 20000
+           MOVE NODE-LIMIT TO STRTMAX
+           PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > NODE-LIMIT
                INITIALIZE STRT-DATA (SS1)
            END-PERFORM
            MOVE     0 TO STRTMAX
@@ -208,12 +317,24 @@ DEBUG>D                    DISPLAY "DIRECTIONS="
            PERFORM UNTIL END-OF-FILE
                PERFORM GEN-MAP-DATA
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "INPUT NODE TABLE:"
@@ -242,6 +363,13 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                MOVE STRT-CURR (SS1) TO CURR-NDX
                MOVE 0 TO STEPS
                PERFORM UNTIL STRT-CURR-ID (SS1) (3 : 1) = "Z"
+                   IF STEPS > STEP-LIMIT
+                       DISPLAY "ERROR: STEP LIMIT " STEP-LIMIT
+                           " EXCEEDED, NO PATH FROM "
+                           STRT-ORIG-ID (SS1) " TO AN END NODE"
+                       MOVE 8 TO RETURN-CODE
+                       CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+                   END-IF
                    ADD 1 TO STEPS
                    MOVE CURR-NDX TO PREV-NDX
                    IF DIRCNDX > DIRCLEN
@@ -301,7 +429,11 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
 
        TOKENIZE.
       *    DISPLAY SPACE
@@ -384,6 +516,11 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            MOVE INPT-NODE TO NDX-IN
            PERFORM GEN-MAP-NDX
            MOVE NDX-OUT TO NODENDX
+           IF NODENDX = 0 OR NODENDX > NODE-LIMIT
+               DISPLAY "ERROR: NODE INDEX " NODENDX
+                   " OUT OF RANGE FOR NODE " INPT-NODE ", SKIPPED"
+               EXIT PARAGRAPH
+           END-IF
            MOVE INPT-NODE  TO NODE-ID       (NODENDX)
            MOVE INPT-LEFT  TO NODE-LEFT-ID  (NODENDX)
            MOVE INPT-RIGHT TO NODE-RIGHT-ID (NODENDX)
@@ -397,11 +534,17 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D        "(" NODE-LEFT-ID  (NODENDX) "[" NODE-LEFT  (NODENDX) "]"
       D        "," NODE-RIGHT-ID (NODENDX) "[" NODE-RIGHT (NODENDX) "])"
            IF INPT-NODE (3 : 1) = "A"
-               ADD 1 TO STRTMAX
-               MOVE NODENDX   TO STRT-ORIG    (STRTMAX)
-                                 STRT-CURR    (STRTMAX)
-               MOVE INPT-NODE TO STRT-ORIG-ID (STRTMAX)
-                                 STRT-CURR-ID (STRTMAX)
+               IF STRTMAX >= NODE-LIMIT
+                   DISPLAY "ERROR: START-NODE TABLE FULL AT "
+                       NODE-LIMIT " ENTRIES -- NODE " INPT-NODE
+                       " SKIPPED"
+               ELSE
+                   ADD 1 TO STRTMAX
+                   MOVE NODENDX   TO STRT-ORIG    (STRTMAX)
+                                     STRT-CURR    (STRTMAX)
+                   MOVE INPT-NODE TO STRT-ORIG-ID (STRTMAX)
+                                     STRT-CURR-ID (STRTMAX)
+               END-IF
            END-IF
            .
 
