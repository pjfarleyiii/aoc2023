@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -30,12 +36,23 @@
                10  INPT-RIGHT    PIC X(3).
                10  FILLER        PIC X(32741).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -77,9 +94,22 @@
            05  DIRCLEN           PIC  9(9) BINARY.
            05  DIRCNDX           PIC  9(9) BINARY.
            05  STEPS             PIC  9(9) BINARY.
+           05  STEP-LIMIT        PIC  9(9) BINARY VALUE 1000000.
            05  PART-NO           PIC  9(1)  VALUE ZEROES.
            05  DIRECTIONS        PIC  X(512).
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    ABEND SUPPORT -- SAME CEE3ABD CONVENTION AS DAY19PT2'S
+      *    QUEUE-DEPTH-EXCEEDED CHECKS, USED HERE WHEN THE NETWORK
+      *    WALK FAILS TO REACH ZZZ WITHIN A SANE NUMBER OF STEPS.
+       01  WORK-AREAS.
+           05  CEE3ABD                    PIC  X(08) VALUE "CEE3ABD".
+           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
+           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
+
        01  INDEX-FIELDS.
            05  START-NDX         PIC 9(9) BINARY.
            05  END-NDX           PIC 9(9) BINARY.
@@ -117,6 +147,13 @@
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 200-TRAVEL-MAP
            DISPLAY "PART " PART-NO " = " PART1-VALUE
+           MOVE SPACES TO ANSWR-LABEL
+           STRING "DAY 8 PART " DELIMITED BY SIZE
+               PART-NO DELIMITED BY SIZE
+               INTO ANSWR-LABEL
+           END-STRING
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            PERFORM 900-WRAP-UP
            GOBACK.
 
@@ -127,20 +164,46 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 3 TIMES
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                       IF LINECTR = 1
-                           MOVE LINELEN TO DIRCLEN
-                           MOVE LINEINPUT (1 : DIRCLEN) TO DIRECTIONS
-DEBUG>D                    DISPLAY "DIRECTIONS="
-                               DIRECTIONS (1 : DIRCLEN)
-                       END-IF
-               END-READ
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                           IF LINECTR = 1
+                               MOVE LINELEN TO DIRCLEN
+                               MOVE LINEINPUT (1 : DIRCLEN)
+                                 TO DIRECTIONS
+DEBUG>D                        DISPLAY "DIRECTIONS="
+                                   DIRECTIONS (1 : DIRCLEN)
+                           END-IF
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                           IF LINECTR = 1
+                               MOVE LINELEN TO DIRCLEN
+                               MOVE LINEINPUT (1 : DIRCLEN)
+                                 TO DIRECTIONS
+DEBUG>D                        DISPLAY "DIRECTIONS="
+                                   DIRECTIONS (1 : DIRCLEN)
+                           END-IF
+                   END-READ
+               END-IF
            END-PERFORM
            .
 
@@ -149,12 +212,24 @@ DEBUG>D                    DISPLAY "DIRECTIONS="
            PERFORM UNTIL END-OF-FILE
                PERFORM GEN-MAP-DATA
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "INPUT NODE TABLE:"
@@ -180,6 +255,12 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            MOVE 1 TO DIRCNDX
            MOVE 0 TO STEPS
            PERFORM UNTIL CURR-NDX = END-NDX
+               IF STEPS > STEP-LIMIT
+                   DISPLAY "ERROR: STEP LIMIT " STEP-LIMIT
+                       " EXCEEDED, NO PATH FROM AAA TO ZZZ"
+                   MOVE 8 TO RETURN-CODE
+                   CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+               END-IF
                IF DIRCNDX > DIRCLEN
                    MOVE 1 TO DIRCNDX
                END-IF
@@ -200,7 +281,12 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
 
        TOKENIZE.
       *    DISPLAY SPACE
