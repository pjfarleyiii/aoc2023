@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,24 +29,29 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
            05  SS2               PIC S9(18) BINARY.
            05  SS3               PIC S9(18) BINARY.
            05  SS4               PIC S9(18) BINARY.
-           05  ITEMCOUNT         PIC S9(18) BINARY.
-           05  ITEMINDEX         PIC S9(18) BINARY.
-
-       01 CHANGED-FLAG           PIC X.
-          88 HASCHANGED                 VALUE 'Y'.
-          88 HASNOTCHANGED              VALUE 'N'.
 
        01  ESCAPE-CHAR PIC X VALUE '^'.
        01  SEPARATOR-CHAR PIC X VALUE '|'.
@@ -48,9 +59,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -70,6 +78,7 @@
            05  WINRLEN           PIC  9(18) BINARY.
            05  GAMECNT           PIC  9(18) BINARY.
            05  GAMELEN           PIC  9(18) BINARY.
+           05  PART-NO           PIC  9(1)  VALUE ZEROES.
            05  PART1-VALUE       PIC  9(18) VALUE ZEROES.
 
            05  PART2-VALUE       PIC  9(18) VALUE ZEROES.
@@ -79,6 +88,18 @@
                88  MAPPED-BOUND            VALUE 'Y'.
            05  GAME-STRING       PIC  X(256).
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    ABEND SUPPORT -- SAME CEE3ABD CONVENTION AS DAY19PT1'S
+      *    INVALID-CRITERIA CHECK, USED HERE WHEN A CATEGORY MAP'S
+      *    RULE COUNT WOULD EXCEED MAPRULE-LIMIT.
+       01  WORK-AREAS.
+           05  CEE3ABD                    PIC  X(08) VALUE "CEE3ABD".
+           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
+           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
+
        01  SEED-RANGES.
            05  SEEDMAX           PIC  9(9) BINARY VALUE 0.
            05  SEED-AREA.
@@ -87,10 +108,33 @@
                    15  SEEDBEG       PIC  9(18) BINARY.
                    15  SEEDEND       PIC  9(18) BINARY.
 
+      *    PART 2 INTERPRETS THE SAME SEED LINE AS SEEDBEG/LENGTH
+      *    PAIRS RATHER THAN A LIST OF SINGLE SEEDS.
+       01  SEED-RANGES2.
+           05  SEEDMAX2          PIC  9(9) BINARY VALUE 0.
+           05  SEED-AREA2.
+               10  SEED-RANGE2       OCCURS 1 TO 256 TIMES
+                                     DEPENDING ON SEEDMAX2.
+                   15  SEEDBEG2      PIC  9(18) BINARY.
+                   15  SEEDEND2      PIC  9(18) BINARY.
+
+       01  MIN-BOUND-WORK.
+           05  MIN-BOUND         PIC  9(18) BINARY.
+
+      *    BOUND-LIMIT BOUNDS NEXT-RANGE AND BOUNDS, THE WORKING TABLES
+      *    200-MAP-SECTIONS/300-EVALUATE-BOUND SPLIT BOUNDS INTO AS
+      *    THEY ARE WALKED THROUGH EACH CATEGORY MAP -- SIZED TO MATCH
+      *    MAPRULE-LIMIT SINCE A CATEGORY WITH MORE RULES CAN SPLIT A
+      *    BOUND INTO MORE PIECES. A SPLIT THAT WOULD EXCEED IT ABENDS
+      *    RATHER THAN OVERRUNNING THE TABLE -- SEE 350-CHECK-BOUND-
+      *    LIMIT, CALLED AFTER EVERY NEXTMAX/BOUNDMAX INCREMENT.
+       01  BOUND-LIMIT-AREA.
+           05  BOUND-LIMIT       PIC  9(9) BINARY VALUE 1024.
+
        01  NEXT-RANGES.
            05  NEXTMAX           PIC  9(9) BINARY VALUE 0.
            05  NEXT-AREA.
-               10  NEXT-RANGE        OCCURS 1 TO 256 TIMES
+               10  NEXT-RANGE        OCCURS 1 TO 1024 TIMES
                                      DEPENDING ON NEXTMAX.
                    15  NEXTBEG       PIC  9(18) BINARY.
                    15  NEXTEND       PIC  9(18) BINARY.
@@ -98,18 +142,29 @@
        01  BOUNDS-TABLE.
            05  BOUNDMAX          PIC  9(9) BINARY VALUE 0.
            05  BOUND-AREA.
-               10  BOUNDS            OCCURS 1 TO 256 TIMES
+               10  BOUNDS            OCCURS 1 TO 1024 TIMES
                                      DEPENDING ON BOUNDMAX.
                    15  BNDBEG        PIC  9(18) BINARY.
                    15  BNDEND        PIC  9(18) BINARY.
 
+      *    MAPRULE-LIMIT BOUNDS HOW MANY RANGE RULES A SINGLE CATEGORY
+      *    MAP CAN HOLD -- IT GOVERNS BOTH THE DEPENDING-ON CEILING ON
+      *    MAP-CURR'S MAP-ELEMS AND THE FIXED SNAPSHOT-ARRAY SIZE IN
+      *    MAP-TABLES' MAPAELEMS, SINCE A CATEGORY'S RULES ARE COPIED
+      *    FROM ONE TO THE OTHER WHOLESALE IN 100-PROCESS-INPUT-DATA
+      *    AND 200-MAP-SECTIONS. A CATEGORY THAT WOULD EXCEED IT ABENDS
+      *    RATHER THAN SILENTLY TRUNCATING ITS RULE LIST -- SEE THE
+      *    OVERFLOW CHECK IN 100-PROCESS-INPUT-DATA.
+       01  MAPRULE-LIMIT-AREA.
+           05  MAPRULE-LIMIT     PIC  9(9) BINARY VALUE 1024.
+
        01  MAP-TABLES.
            05  MAPATABLE         OCCURS 7 TIMES.
                10  MAPAMAX       PIC  9(9) BINARY VALUE 0.
                10  MAPANAME      PIC  X(4) VALUE SPACES.
 
                10  MAPAELEMS.
-                   15  MAPADATA  OCCURS 256 TIMES
+                   15  MAPADATA  OCCURS 1024 TIMES
                                  PIC  X(32) VALUE LOW-VALUES.
 
        01  MAP-CURR.
@@ -117,45 +172,81 @@
            05  MAPNAME           PIC  X(4) VALUE SPACES.
 
            05  MAP-ELEMS.
-               10  MAP           OCCURS 1 TO 256 TIMES
+               10  MAP           OCCURS 1 TO 1024 TIMES
                                  DEPENDING ON MAPMAX.
                    15  MAPSRCBEG PIC  9(18) BINARY.
                    15  MAPSRCEND PIC  9(18) BINARY.
                    15  MAPDSTBEG PIC  9(18) BINARY.
                    15  MAPDSTEND PIC  9(18) BINARY.
 
-       01 TEMP-MAP.
-                   15  TMPSRCBEG PIC  9(18) BINARY.
-                   15  TMPSRCEND PIC  9(18) BINARY.
-                   15  TMPDSTBEG PIC  9(18) BINARY.
-                   15  TMPDSTEND PIC  9(18) BINARY.
-
        01 TEMP-SEED.
                    15  TMPSEEDBEG    PIC  9(18) BINARY.
                    15  TMPSEEDEND    PIC  9(18) BINARY.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  PARM-AREA.
+           05  PARM-LEN              PIC S9(4) BINARY.
+           05  PARM-PART             PIC  9.
+
+       PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
+      *    PART 1 - EACH SEED LINE NUMBER IS A SINGLE SEED
+           MOVE SEEDMAX  TO BOUNDMAX
+           MOVE SEED-AREA TO BOUND-AREA
            PERFORM 200-MAP-SECTIONS
+           PERFORM 250-FIND-MIN-BOUND
+           MOVE MIN-BOUND TO PART1-VALUE
+      *    PART 2 - THE SEED LINE NUMBERS ARE SEEDBEG/LENGTH PAIRS
+           MOVE SEEDMAX2 TO BOUNDMAX
+           MOVE SEED-AREA2 TO BOUND-AREA
+           PERFORM 200-MAP-SECTIONS
+           PERFORM 250-FIND-MIN-BOUND
+           MOVE MIN-BOUND TO PART2-VALUE
            PERFORM 900-WRAP-UP
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           IF PARM-LEN = 0 OR PARM-PART NOT NUMERIC OR
+              (PARM-PART NOT = 1 AND 2)
+               MOVE 1 TO PART-NO
+           ELSE
+               MOVE PARM-PART TO PART-NO
+           END-IF
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
+           .
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
       *        CHECK FOR TABLE TYPE
                MOVE ":" TO SEPARATOR-CHAR
                MOVE LINEINPUT (1 : LINELEN) TO INPUT-STRING
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                IF TOKEN-LEN (2) > 0
       *            ONLY THE SEEDS TABLE HAS DATA ON THE TITLE LINE
       *            CHANGE SPACES IN INPUT TH "|" FOR TOKENIZE TO PROCESS
@@ -166,21 +257,25 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                      TO INPUT-STRING (TOKEN-LEN (2) : )
       D            DISPLAY INPUT-STRING (1 : LINELEN)
                    MOVE "|" TO SEPARATOR-CHAR
-                   PERFORM TOKENIZE
+                   PERFORM CALL-TOKENIZE
                    MOVE  0 TO SEEDMAX
+                   MOVE  0 TO SEEDMAX2
                    PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > T-MAX
                        ADD  1 TO SEEDMAX
                        COMPUTE SEEDBEG (SEEDMAX) = FUNCTION NUMVAL (
                            TOKEN (SS1) (1 : TOKEN-LEN (SS1)) )
                        COMPUTE SEEDEND (SS1) = SEEDBEG (SS1) + 1
-      *                THIS CODE WILL BE USED FOR PART 2
-      *                IF FUNCTION MOD (SS1, 2) = 0
-      *                    COMPUTE SEEDEND (SEEDMAX) =
-      *                        SEED (SS1 - 1) + SEED (SS1)
-      *                END-IF
+      *                PART 2 - PAIR EACH SEEDBEG/LENGTH TOKEN PAIR
+      *                INTO A SEED RANGE
+                       IF FUNCTION MOD (SS1, 2) = 0
+                           ADD  1 TO SEEDMAX2
+                           COMPUTE SEEDBEG2 (SEEDMAX2) =
+                               SEEDBEG (SS1 - 1)
+                           COMPUTE SEEDEND2 (SEEDMAX2) =
+                               SEEDBEG (SS1 - 1) + SEEDBEG (SS1)
+                       END-IF
                    END-PERFORM
       *            SORT SEED RANGES BY SEEDBEG
-                   MOVE SEEDMAX  TO ITEMCOUNT
                    PERFORM SORT-SEEDS
       D            DISPLAY "SEEDS:"
       D            PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > SEEDMAX
@@ -188,14 +283,28 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D                    " SEEDEND=" SEEDEND (SS1)
       D            END-PERFORM
       *            SKIP BLANK LINE AFTER SEEDS
-                   READ INPUT-FILE
-                       AT END
-                           SET END-OF-FILE TO TRUE
-                           EXIT PERFORM
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END
+                               SET END-OF-FILE TO TRUE
+                               EXIT PERFORM
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END
+                               SET END-OF-FILE TO TRUE
+                               EXIT PERFORM
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                ELSE
       *            ALL OTHER TABLES HAVE STANDALONE TITLE LINE
       *            DETERMINE MAP NAME AND INDEX FROM TITLE LINE
@@ -225,25 +334,49 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *            PROCESS MAP RANGE SPECIFICATIONS
                    MOVE 0 TO MAPMAX
                    PERFORM UNTIL END-OF-FILE OR LINELEN = +0
-                       READ INPUT-FILE
-                           AT END
-                               SET END-OF-FILE TO TRUE
-                               EXIT PERFORM
-                           NOT AT END
-                               ADD +1 TO LINECTR
+                       IF USE-OVERRIDE-FILE
+                           READ OVERRIDE-FILE
+                               AT END
+                                   SET END-OF-FILE TO TRUE
+                                   EXIT PERFORM
+                               NOT AT END
+                                   ADD +1 TO LINECTR
+                                   MOVE OVR-LINELEN TO LINELEN
+                                   MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                     TO LINEINPUT  (1 : OVR-LINELEN)
 DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                               IF LINELEN = +0
+                                   IF LINELEN = +0
+                                       EXIT PERFORM
+                                   END-IF
+                           END-READ
+                       ELSE
+                           READ INPUT-FILE
+                               AT END
+                                   SET END-OF-FILE TO TRUE
                                    EXIT PERFORM
-                               END-IF
-                       END-READ
+                               NOT AT END
+                                   ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                                   IF LINELEN = +0
+                                       EXIT PERFORM
+                                   END-IF
+                           END-READ
+                       END-IF
       *                EACH MAP TABLE LINE HAS EXACTLY THREE NUMBERS
                        ADD  1 TO MAPMAX
+                       IF MAPMAX > MAPRULE-LIMIT
+                           DISPLAY "ERROR: MAP " MAPNDX
+                               " RULE LIMIT " MAPRULE-LIMIT
+                               " EXCEEDED AT LINE " LINECTR
+                           MOVE 8 TO RETURN-CODE
+                           CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+                       END-IF
                        MOVE LINEINPUT    (1 : LINELEN) TO INPUT-STRING
                        INSPECT INPUT-STRING REPLACING ALL SPACE BY "|"
                        MOVE SPACES TO INPUT-STRING (LINELEN + 1 : )
       D                DISPLAY INPUT-STRING (1 : LINELEN)
                        MOVE "|" TO SEPARATOR-CHAR
-                       PERFORM TOKENIZE
+                       PERFORM CALL-TOKENIZE
                        COMPUTE SS1                = FUNCTION NUMVAL (
                            TOKEN (3) (1 : TOKEN-LEN (3)) )
                        COMPUTE MAPDSTBEG (MAPMAX) = FUNCTION NUMVAL (
@@ -256,7 +389,6 @@ DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
                            MAPSRCBEG (MAPMAX)
                    END-PERFORM
       *            SORT MAP RANGES BY SRCBEG BEFORE STORING
-                   MOVE MAPMAX  TO ITEMCOUNT
                    PERFORM SORT-MAP
       *            STORE MAP RANGES FOR LATER USE
                    MOVE MAPMAX  TO MAPAMAX  (MAPNDX)
@@ -273,12 +405,24 @@ DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D            END-PERFORM
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "MAPS DONE"
@@ -293,8 +437,6 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            DISPLAY " ".
 
        200-MAP-SECTIONS.
-           MOVE SEEDMAX TO BOUNDMAX
-           MOVE SEED-AREA TO BOUND-AREA
            MOVE 0       TO NEXTMAX
            PERFORM VARYING MAPNDX FROM 1 BY 1 UNTIL MAPNDX > 7
                MOVE MAPAMAX (MAPNDX) TO MAPMAX
@@ -347,6 +489,7 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                PERFORM VARYING SS2 FROM 1 BY 1 UNTIL SS2 > BOUNDMAX
                    IF BNDBEG (SS2) NOT = BNDEND (SS2)
                        ADD 1 TO NEXTMAX
+                       PERFORM 350-CHECK-BOUND-LIMIT
                        COMPUTE NEXTBEG (NEXTMAX) = BNDBEG (SS2)
                        COMPUTE NEXTEND (NEXTMAX) = BNDEND (SS2)
       D                DISPLAY "CASE 5:BOUND NOT IN MAP RANGE,"
@@ -364,7 +507,6 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    END-PERFORM
                END-IF
       *        SORT BOUNDS BY BNDBEG
-               MOVE BOUNDMAX TO ITEMCOUNT
                PERFORM SORT-BOUNDS
       *        DISPLAY NEW BOUNDS AT END OF PROCESSING EACH MAP
       D        DISPLAY "BOUNDS AFTER MAP " MAPNDX
@@ -381,6 +523,7 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                WHEN BNDBEG (SS2) >= MAPSRCBEG (SS1) AND
                     BNDEND (SS2) <= MAPSRCEND (SS1)
                    ADD 1 TO NEXTMAX
+                   PERFORM 350-CHECK-BOUND-LIMIT
                    COMPUTE NEXTBEG (NEXTMAX) = BNDBEG (SS2) + SS3
                    COMPUTE NEXTEND (NEXTMAX) = BNDEND (SS2) + SS3
       D            DISPLAY "CASE 1:BOUND FULLY INSIDE "
@@ -397,8 +540,9 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                WHEN BNDBEG (SS2) <  MAPSRCBEG (SS1) AND
                     BNDEND (SS2) >  MAPSRCEND (SS1)
                    ADD 1 TO NEXTMAX
+                   PERFORM 350-CHECK-BOUND-LIMIT
                    COMPUTE NEXTBEG (NEXTMAX) = MAPDSTBEG (SS1)
-                   COMPUTE NEXTEND (NEXTMAX) = MAPSRCEND (SS2) + SS3
+                   COMPUTE NEXTEND (NEXTMAX) = MAPSRCEND (SS1) + SS3
       D            DISPLAY "CASE 2:MAP FULLY INSIDE BOUND,"
       D                "MAP[" MAPNDX "][" SS1 "]=["
       D                "[" MAPSRCBEG (SS1) ","
@@ -407,23 +551,28 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D                    MAPDSTEND (SS1) "]]"
       D                ",NEXT[" NEXTMAX "]=["
       D                    NEXTBEG (NEXTMAX) "," NEXTEND (NEXTMAX) "]"
+      *            SAVE ORIGINAL BOUND BEFORE IT IS SHIFTED AWAY
+                   MOVE BNDBEG (SS2) TO TMPSEEDBEG
+                   MOVE BNDEND (SS2) TO TMPSEEDEND
       *            DELETE BOUNDS (SS2) BY MOVING REST UP ONE SLOT
                    PERFORM VARYING SS4 FROM SS2 BY +1
                        UNTIL SS4 > BOUNDMAX
                        MOVE BOUNDS (SS4 + 1) TO BOUNDS (SS4)
                    END-PERFORM
-      *            NOW ADD NEW RANGE AT END OF BOUNDS LIST
-                   MOVE BNDBEG (SS2)    TO BNDBEG (BOUNDMAX)
+      *            NOW ADD LEFT UNMAPPED REMAINDER AT END OF BOUNDS LIST
+                   MOVE TMPSEEDBEG      TO BNDBEG (BOUNDMAX)
                    MOVE MAPSRCBEG (SS1) TO BNDEND (BOUNDMAX)
-      *            AND ADD ANOTHER NEW RANGE AT END OF BOUNDS LIST
+      *            AND ADD RIGHT UNMAPPED REMAINDER AT END OF BOUNDS LIST
                    ADD 1 TO BOUNDMAX
-                   MOVE MAPDSTBEG (SS1) TO BNDBEG (BOUNDMAX)
-                   MOVE BNDEND (SS2)    TO BNDEND (BOUNDMAX)
+                   PERFORM 350-CHECK-BOUND-LIMIT
+                   MOVE MAPSRCEND (SS1) TO BNDBEG (BOUNDMAX)
+                   MOVE TMPSEEDEND      TO BNDEND (BOUNDMAX)
                    SET MAPPED-BOUND TO TRUE
                    CONTINUE
                WHEN BNDBEG (SS2) >= MAPSRCBEG (SS1) AND
                     BNDBEG (SS2) <  MAPSRCEND (SS1)
                    ADD 1 TO NEXTMAX
+                   PERFORM 350-CHECK-BOUND-LIMIT
                    COMPUTE NEXTBEG (NEXTMAX) = BNDBEG    (SS2) + SS3
                    COMPUTE NEXTEND (NEXTMAX) = MAPSRCEND (SS1) + SS3
       D            DISPLAY "CASE 3:ONLY LOW BOUND INSIDE MAP RANGE,"
@@ -440,6 +589,7 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                WHEN BNDEND (SS2) >= MAPSRCBEG (SS1) AND
                     BNDEND (SS2) <  MAPSRCEND (SS1)
                    ADD 1 TO NEXTMAX
+                   PERFORM 350-CHECK-BOUND-LIMIT
                    COMPUTE NEXTBEG (NEXTMAX) = MAPDSTBEG (SS1)
                    COMPUTE NEXTEND (NEXTMAX) = BNDEND    (SS2) + SS3
       D            DISPLAY "CASE 4:ONLY HIGH BOUND INSIDE MAP RANGE,"
@@ -463,50 +613,61 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    CONTINUE
            END-EVALUATE.
 
+      *    350-CHECK-BOUND-LIMIT ABENDS IF EITHER DERIVED-RANGE TABLE
+      *    HAS JUST BEEN GROWN PAST BOUND-LIMIT -- CALLED IMMEDIATELY
+      *    AFTER EVERY "ADD 1 TO NEXTMAX" AND "ADD 1 TO BOUNDMAX" IN
+      *    300-EVALUATE-BOUND AND 200-MAP-SECTIONS.
+       350-CHECK-BOUND-LIMIT.
+           IF NEXTMAX > BOUND-LIMIT
+               DISPLAY "ERROR: NEXT-RANGE LIMIT " BOUND-LIMIT
+                   " EXCEEDED AT LINE " LINECTR
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+           END-IF
+           IF BOUNDMAX > BOUND-LIMIT
+               DISPLAY "ERROR: BOUNDS LIMIT " BOUND-LIMIT
+                   " EXCEEDED AT LINE " LINECTR
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+           END-IF
+           .
+
+       250-FIND-MIN-BOUND.
+           MOVE BNDBEG (1) TO MIN-BOUND
+           PERFORM VARYING SS2 FROM 2 BY 1 UNTIL SS2 > BOUNDMAX
+               IF BNDBEG (SS2) < MIN-BOUND
+                   MOVE BNDBEG (SS2) TO MIN-BOUND
+               END-IF
+           END-PERFORM
+           .
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           DISPLAY "PART1=" PART1-VALUE
+           DISPLAY "PART2=" PART2-VALUE
+           MOVE "DAY 5 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           MOVE "DAY 5 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART2-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       *    DISPLAY SPACE
       *    DISPLAY 'STRING:'
       *    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      *    IF C = 1
+      *    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       *        DISPLAY 'NO TOKENS'
       *    ELSE
       *        DISPLAY 'TOKENS:'
@@ -520,76 +681,16 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *        END-PERFORM
       *    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
 
        SORT-MAP.
-           PERFORM WITH TEST AFTER UNTIL HASNOTCHANGED
-              SET HASNOTCHANGED TO TRUE
-              SUBTRACT 1 FROM ITEMCOUNT
-              PERFORM VARYING ITEMINDEX FROM 1 BY 1
-                 UNTIL ITEMINDEX > ITEMCOUNT
-                 IF MAPSRCBEG (ITEMINDEX) > MAPSRCBEG (ITEMINDEX + 1)
-                    MOVE MAP (ITEMINDEX) TO TEMP-MAP
-                    MOVE MAP (ITEMINDEX + 1) TO MAP (ITEMINDEX)
-                    MOVE TEMP-MAP TO MAP (ITEMINDEX + 1)
-                    SET HASCHANGED TO TRUE
-                 END-IF
-              END-PERFORM
-           END-PERFORM
+           SORT MAP ON ASCENDING KEY MAPSRCBEG
            .
 
        SORT-SEEDS.
-           PERFORM WITH TEST AFTER UNTIL HASNOTCHANGED
-              SET HASNOTCHANGED TO TRUE
-              SUBTRACT 1 FROM ITEMCOUNT
-              PERFORM VARYING ITEMINDEX FROM 1 BY 1
-                 UNTIL ITEMINDEX > ITEMCOUNT
-                 IF SEEDBEG (ITEMINDEX) > SEEDBEG (ITEMINDEX + 1)
-                    MOVE SEED-RANGE (ITEMINDEX) TO TEMP-SEED
-                    MOVE SEED-RANGE (ITEMINDEX + 1)
-                      TO SEED-RANGE (ITEMINDEX)
-                    MOVE TEMP-SEED TO SEED-RANGE (ITEMINDEX + 1)
-                    SET HASCHANGED TO TRUE
-                 END-IF
-              END-PERFORM
-           END-PERFORM
+           SORT SEED-RANGE ON ASCENDING KEY SEEDBEG
            .
 
        SORT-BOUNDS.
-           PERFORM WITH TEST AFTER UNTIL HASNOTCHANGED
-              SET HASNOTCHANGED TO TRUE
-              SUBTRACT 1 FROM ITEMCOUNT
-              PERFORM VARYING ITEMINDEX FROM 1 BY 1
-                 UNTIL ITEMINDEX > ITEMCOUNT
-                 IF BNDBEG (ITEMINDEX) > BNDBEG (ITEMINDEX + 1)
-                    MOVE BOUNDS (ITEMINDEX) TO TEMP-SEED
-                    MOVE BOUNDS (ITEMINDEX + 1)
-                      TO BOUNDS (ITEMINDEX)
-                    MOVE TEMP-SEED TO BOUNDS (ITEMINDEX + 1)
-                    SET HASCHANGED TO TRUE
-                 END-IF
-              END-PERFORM
-           END-PERFORM
+           SORT BOUNDS ON ASCENDING KEY BNDBEG
            .
-
\ No newline at end of file
+
\ No newline at end of file
