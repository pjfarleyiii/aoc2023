@@ -12,25 +12,87 @@
        FILE-CONTROL.
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
-              ORGANIZATION IS LINE SEQUENTIAL.
-
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS INPUT-FILE-STATUS.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
+           SELECT REJECT-FILE
+              ASSIGN TO AOCREJECT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REJECT-FILE-STATUS.
+      *    AOCWKFLO CARRIES THE PARSED WORKFLOW TABLE OUT TO WHERE
+      *    DAY19PT1 CAN CROSS-CHECK ITS OWN PARSE OF THE SAME INPUT
+      *    AGAINST IT -- SEE 135-WRITE-WKFL-DUMP.
+           SELECT WKFLDUMP-FILE
+              ASSIGN TO AOCWKFLO
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WKFLDUMP-FILE-STATUS.
+
        DATA DIVISION.
       *-------------
        FILE SECTION.
-
+
        FD  INPUT-FILE
            RECORD VARYING 1 TO 32756 DEPENDING ON LINELEN
            RECORDING MODE V.
        01  INPUT-FIELDS.
            05  LINEINPUT                 PIC  X(32756).
-
+
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT             PIC  X(32756).
+
+      *    MALFORMED WORKFLOW TEXT IS WRITTEN HERE INSTEAD OF ABENDING
+      *    THE WHOLE JOB -- SEE 120-PARSE-WKFL-LINE/850-WRITE-REJECT.
+       FD  REJECT-FILE
+           RECORD CONTAINS 96 CHARACTERS.
+       01  REJECT-RECORD                 PIC  X(96).
+
+      *    ONE FIXED-LENGTH RECORD PER WORKFLOW, IN THE SAME SHAPE AS
+      *    WORKFLOW-TABLE BELOW, SO DAY19PT1 CAN COMPARE FIELD FOR
+      *    FIELD WITHOUT ANY DELIMITED SCANNING OF ITS OWN.
+       FD  WKFLDUMP-FILE
+           RECORD CONTAINS 88 CHARACTERS.
+       01  WKFLDUMP-RECORD.
+           05  WKFLD-NAME                PIC  X(04).
+           05  WKFLD-COUNT               PIC  9(04).
+           05  WKFLD-CRIT-TABLE          OCCURS 8 TIMES.
+               10  WKFLD-CRIT            PIC  X(01).
+               10  WKFLD-COND            PIC  X(01).
+               10  WKFLD-VALUE           PIC  9(04).
+               10  WKFLD-RULE            PIC  X(04).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN                   PIC  9(04) COMP-5.
            05  LINECTR                   PIC S9(04) COMP-5 VALUE +0.
            05  SW-END-OF-FILE            PIC  X(01) VALUE SPACES.
                88 END-OF-FILE                       VALUE "Y".
-
+           05  INPUT-FILE-STATUS         PIC  X(02) VALUE SPACES.
+               88 FILE-STATUS-OK                    VALUE "00".
+               88 FILE-STATUS-EOF                   VALUE "10".
+           05  OVR-LINELEN               PIC  9(04) COMP-5.
+           05  OVR-FILE-STATUS           PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK                       VALUE "00".
+               88 OVR-FILE-EOF                      VALUE "10".
+           05  SW-USE-OVERRIDE           PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE                 VALUE "Y".
+
+       01  REJECT-FILE-VARIABLES.
+           05  REJECT-FILE-STATUS        PIC  X(02) VALUE SPACES.
+               88 REJECT-STATUS-OK                  VALUE "00".
+           05  REJECT-COUNT              PIC S9(09) COMP-5 VALUE +0.
+           05  REJECT-REASON             PIC  X(20) VALUE SPACES.
+           05  REJECT-LINECTR-EDIT       PIC Z(17)9.
+           05  WKFLDUMP-FILE-STATUS      PIC  X(02) VALUE SPACES.
+               88 WKFLDUMP-STATUS-OK                VALUE "00".
+
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
            05  SS2                       PIC S9(18) COMP-5.
@@ -64,10 +126,10 @@
            05  S46                       PIC S9(04) COMP-5.
            05  S47                       PIC S9(04) COMP-5.
            05  S48                       PIC S9(04) COMP-5.
-
+
        01 CALLED-PROGRAMS.
            05  CEE3ABD                   PIC  X(08) VALUE "CEE3ABD".
-
+
        01 WORK-FLAGS.
           05 CHANGED-FLAG                PIC X.
              88 HASCHANGED                     VALUE 'Y'.
@@ -75,11 +137,15 @@
           05 WKFL-DONE-FLAG                PIC X.
              88 WORKFLOW-DONE                  VALUE 'Y'.
              88 NOT-WORKFLOW-DONE              VALUE 'N'.
-
+          05 BAD-WKFL-FLAG                PIC X.
+             88 BAD-WKFL-LINE                  VALUE 'Y'.
+             88 GOOD-WKFL-LINE                 VALUE 'N'.
+
        01 WORK-AREAS.
           05  RTNG-TOTAL                 PIC S9(18) COMP-5 VALUE +0.
           05  CQUE-TOTAL                 PIC S9(18) COMP-5 VALUE +0.
           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
+          05  IO-ABEND-CODE              PIC S9(09) COMP-5 VALUE +1044.
           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
           05  WKFL-STRLEN                PIC S9(04) COMP-5 VALUE +0.
           05  WKFL-STRING                PIC  X(64).
@@ -90,9 +156,27 @@
                                          PIC  X     VALUE SPACE.
           05  SCAN-TEXT                  PIC X(64).
           05  RULE-TEXT                  PIC X(64).
-          05  CRIT-VALUES                PIC X(04)  VALUE "XMAS".
+      *    CRIT-VALUES IS BUILT UP AS DISTINCT RATING-CATEGORY LETTERS
+      *    ARE FIRST SEEN IN THE WORKFLOW SECTION (SEE
+      *    125-RESOLVE-CRIT-CNDX) INSTEAD OF ASSUMING THE CATEGORIES
+      *    ARE ALWAYS EXACTLY "XMAS" -- CRIT-CATCNT IS HOW MANY OF THE
+      *    8 POSSIBLE SLOTS ARE ACTUALLY IN USE.
+          05  CRIT-VALUES                PIC X(08)  VALUE SPACES.
+          05  CRIT-CATCNT                PIC S9(04) COMP-5 VALUE +0.
+      *    CRIT-CATCNT-SAVE HOLDS CRIT-CATCNT AS OF THE START OF THE
+      *    WORKFLOW LINE CURRENTLY BEING PARSED -- 120-PARSE-WKFL-LINE
+      *    RESTORES IT WHENEVER THE LINE TURNS OUT BAD, SO A CATEGORY
+      *    LETTER REGISTERED BY ONE CRITERION IN A LINE THAT IS LATER
+      *    REJECTED FOR A DIFFERENT CRITERION DOES NOT PERMANENTLY
+      *    OCCUPY A CRIT-VALUES SLOT IT NEVER EARNED.
+          05  CRIT-CATCNT-SAVE            PIC S9(04) COMP-5 VALUE +0.
+          05  CRIT-LETTER                PIC X      VALUE SPACE.
           05  CQUE-DMSG                  PIC X(06)  VALUE SPACES.
-
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 19 PART 2".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01  SCAN-AREA.
            05  SCANCNT                   PIC S9(04) COMP-5 VALUE 0.
            05  SCANPTR                   PIC S9(04) COMP-5 VALUE 0.
@@ -101,7 +185,7 @@
                                          INDEXED BY SCANNDX.
                10  SCAN-LEN              PIC S9(04) COMP-5 VALUE 0.
                10  SCAN-TXT              PIC  X(64).
-
+
        01  RULE-AREA.
            05  RULECNT                   PIC S9(04) COMP-5 VALUE 0.
            05  RULEPTR                   PIC S9(04) COMP-5 VALUE 0.
@@ -110,7 +194,7 @@
                                          INDEXED BY RULENDX.
                10  RULE-LEN              PIC S9(04) COMP-5 VALUE 0.
                10  RULE-TXT              PIC  X(64).
-
+
        01 WORKFLOW-AREA.
           05  WKFLMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  WKFLSUB                    PIC S9(04) COMP-5 VALUE +0.
@@ -127,14 +211,14 @@
                       20  WKFL-COND      PIC  X     VALUE SPACE.
                       20  WKFL-CRIT      PIC  X     VALUE SPACE.
                       20  WKFL-RULE      PIC  X(04) VALUE SPACES.
-
+
        01  CURR-FLOW-DATA.
                       20  CFLO-VALUE     PIC S9(04) COMP-5 VALUE +0.
                       20  CFLO-CNDX      PIC S9(04) COMP-5 VALUE +0.
                       20  CFLO-COND      PIC  X     VALUE SPACE.
                       20  CFLO-CRIT      PIC  X     VALUE SPACE.
                       20  CFLO-RULE      PIC  X(04) VALUE SPACES.
-
+
        01  RANGE-QUEUE-AREA.
            05  RQUEMAX                   PIC S9(04) COMP-5 VALUE +0.
            05  RQUESUB                   PIC S9(04) COMP-5 VALUE +0.
@@ -142,56 +226,108 @@
                10  RNGQUE-TABLE          OCCURS 1024 TIMES
                                          INDEXED BY RQUENDX.
                    15  RQUE-NAME         PIC  X(04) VALUE SPACES.
-                   15  RANGES-TABLE      OCCURS 4 TIMES
+                   15  RANGES-TABLE      OCCURS 8 TIMES
                                          INDEXED BY RANGNDX.
                        20  RANG-LO       PIC S9(04) COMP-5 VALUE +0.
                        20  RANG-HI       PIC S9(04) COMP-5 VALUE +0.
-
+
        01  CURR-QUEUE-DATA.
                    15  CQUE-NAME         PIC  X(04) VALUE SPACES.
-                   15  CURRQUE-TABLE     OCCURS 4 TIMES
+                   15  CURRQUE-TABLE     OCCURS 8 TIMES
                                          INDEXED BY CQUENDX.
                        20  CQUE-LO       PIC S9(04) COMP-5 VALUE +0.
                        20  CQUE-HI       PIC S9(04) COMP-5 VALUE +0.
-
+
        01  CUR2-QUEUE-DATA.
                    15  CQU2-NAME         PIC  X(04) VALUE SPACES.
-                   15  CUR2QUE-TABLE     OCCURS 4 TIMES
+                   15  CUR2QUE-TABLE     OCCURS 8 TIMES
                                          INDEXED BY CQU2NDX.
                        20  CQU2-LO       PIC S9(04) COMP-5 VALUE +0.
                        20  CQU2-HI       PIC S9(04) COMP-5 VALUE +0.
-
+
        01  INTERVALS-DATA.
                        20  NTVL-LO       PIC S9(04) COMP-5 VALUE +0.
                        20  NTVL-HI       PIC S9(04) COMP-5 VALUE +0.
-
+
        LINKAGE SECTION.
        01  PARM-AREA.
            05  PARM-LEN                  PIC S9(4) COMP-5.
            05  PARM-LIMIT                PIC  X(18).
-
+
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
            GOBACK.
-
+
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+               IF NOT FILE-STATUS-OK
+                   DISPLAY "OPEN INPUT-FILE FAILED, FILE STATUS="
+                       INPUT-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+               END-IF
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF NOT REJECT-STATUS-OK
+               DISPLAY "OPEN REJECT-FILE FAILED, FILE STATUS="
+                   REJECT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+           END-IF
+           OPEN OUTPUT WKFLDUMP-FILE
+           IF NOT WKFLDUMP-STATUS-OK
+               DISPLAY "OPEN WKFLDUMP-FILE FAILED, FILE STATUS="
+                   WKFLDUMP-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
-
+
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+               IF NOT OVR-FILE-OK AND NOT OVR-FILE-EOF
+                   DISPLAY "READ OVERRIDE-FILE FAILED, FILE STATUS="
+                       OVR-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+               END-IF
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+               IF NOT FILE-STATUS-OK AND NOT FILE-STATUS-EOF
+                   DISPLAY "READ INPUT-FILE FAILED, FILE STATUS="
+                       INPUT-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+               END-IF
+           END-IF
            .
-
+
        100-PROCESS-INPUT-DATA.
            SET NOT-WORKFLOW-DONE TO TRUE
            PERFORM UNTIL END-OF-FILE
@@ -201,85 +337,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                    PERFORM 050-READ-INPUT-DATA UNTIL END-OF-FILE
                END-IF
                IF NOT-WORKFLOW-DONE
-                   ADD +1 TO WKFLMAX
-                   SET WKFLNDX TO WKFLMAX
-                   UNSTRING LINEINPUT (1 : LINELEN)
-                       DELIMITED BY "{" OR "}" INTO
-                       WKFL-NAME (WKFLNDX)
-                       WKFL-STRING  COUNT IN WKFL-STRLEN
-                       UNSTR-DELIM (1)
-                   END-UNSTRING
-      D            DISPLAY "WORKFLOW[" WKFLMAX "]"
-      D                " NAME=" WKFL-NAME (WKFLNDX)
-      D                ",CRITERIA=[" WKFL-STRLEN "]='"
-      D                WKFL-STRING (1 : WKFL-STRLEN) "'"
-      D                ",DELIM='" UNSTR-DELIM (1) "'"
-                   MOVE WKFL-STRING (1 : WKFL-STRLEN) TO SCAN-TEXT
-                   MOVE WKFL-STRLEN TO SCAN-STRLEN
-                   PERFORM 800-SCAN-COMMA
-      D            DISPLAY "SCANCNT=" SCANCNT
-                   SET WKCRNDX TO 1
-                   MOVE +0 TO WKFL-COUNT (WKFLNDX)
-                   PERFORM VARYING S41 FROM 1 BY 1 UNTIL S41 > SCANCNT
-      D                DISPLAY "SCANTXT[" S41 "]=L(" SCAN-LEN (S41)
-      D                    ")='" SCAN-TXT (S41) (1 : SCAN-LEN (S41))
-      D                    "'"
-                       MOVE SCAN-TXT (S41) (1 : SCAN-LEN (S41))
-                         TO RULE-TEXT
-                       MOVE SCAN-LEN (S41) TO RULE-STRLEN
-                       PERFORM 810-SCAN-RULE
-      D                DISPLAY "RULECNT=" RULECNT
-                       ADD +1 TO WKFL-COUNT (WKFLNDX)
-                       MOVE SPACES TO WKFL-COND  (WKFLNDX WKCRNDX)
-                                      WKFL-CRIT  (WKFLNDX WKCRNDX)
-                                      WKFL-RULE  (WKFLNDX WKCRNDX)
-                       MOVE +0     TO WKFL-VALUE (WKFLNDX WKCRNDX)
-                       SET S44 TO WKCRNDX
-                       PERFORM VARYING S42 FROM 1 BY 1
-                           UNTIL S42 > RULECNT
-                           MOVE RULE-LEN (S42) TO S43
-      D                    DISPLAY "RULETXT[" S42 "]=L(" S43
-      D                        ")='" RULE-TXT (S42) (1 : S43)
-      D                        "'"
-                           EVALUATE UNSTR-DELIM (S42)
-                               WHEN "<"
-                               WHEN ">"
-                                   MOVE RULE-TXT (S42) (1 : S43)
-                                     TO WKFL-CRIT (WKFLNDX WKCRNDX)
-                                   MOVE +1
-                                     TO WKFL-CNDX (WKFLNDX WKCRNDX)
-                                   INSPECT CRIT-VALUES TALLYING
-                                       WKFL-CNDX (WKFLNDX WKCRNDX)
-                                       FOR CHARACTERS BEFORE
-                                       FUNCTION UPPER-CASE (
-                                       RULE-TXT (S42) (1 : S43) )
-                                   MOVE UNSTR-DELIM (S42)
-                                     TO WKFL-COND     (WKFLNDX WKCRNDX)
-                               WHEN ":"
-                                   COMPUTE
-                                       WKFL-VALUE (WKFLNDX WKCRNDX) =
-                                       FUNCTION NUMVAL (
-                                       RULE-TXT (S42) (1 : S43) )
-                               WHEN OTHER
-                                   MOVE RULE-TXT (S42) (1 : S43)
-                                     TO WKFL-RULE (WKFLNDX WKCRNDX)
-                           END-EVALUATE
-                       END-PERFORM
-                       SET WKCRNDX UP BY 1
-                   END-PERFORM
-      D            DISPLAY "WORKFLOW[" WKFLMAX "]"
-      D                " NAME=" WKFL-NAME (WKFLNDX)
-      D                ",CRITCNT=" WKFL-COUNT (WKFLNDX)
-      D            PERFORM VARYING WKCRNDX FROM 1 BY 1
-      D                UNTIL WKCRNDX > WKFL-COUNT (WKFLNDX)
-      D                SET S41 TO WKCRNDX
-      D                DISPLAY "    CRIT[" WKFLMAX "," S41 "],CRIT="
-      D                    WKFL-CRIT  (WKFLNDX WKCRNDX) ",CNDX="
-      D                    WKFL-CNDX  (WKFLNDX WKCRNDX) ",COND="
-      D                    WKFL-COND  (WKFLNDX WKCRNDX) ",VAL="
-      D                    WKFL-VALUE (WKFLNDX WKCRNDX) ",RULE='"
-      D                    WKFL-RULE  (WKFLNDX WKCRNDX) "'"
-      D            END-PERFORM
+                   PERFORM 120-PARSE-WKFL-LINE
                ELSE
       *            FOR PART 2, PART RATINGS ARE IGNORED
                    CONTINUE
@@ -289,10 +347,13 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
       D    PERFORM 200-SHOW-WKFL
+           PERFORM 130-VALIDATE-WKFL-REFS
+           PERFORM 135-WRITE-WKFL-DUMP
       *    SET UP INITIAL RANGE QUEUE
            MOVE +1 TO RQUEMAX
            MOVE FUNCTION LOWER-CASE ("IN  ") TO RQUE-NAME (1)
-           PERFORM VARYING RANGNDX FROM 1 BY 1 UNTIL RANGNDX > 4
+           PERFORM VARYING RANGNDX FROM 1 BY 1
+               UNTIL RANGNDX > CRIT-CATCNT
                MOVE +1    TO RANG-LO (1 RANGNDX)
                MOVE +4000 TO RANG-HI (1 RANGNDX)
            END-PERFORM
@@ -308,7 +369,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D                PERFORM 240-SHOW-CQUE
                        MOVE +1 TO CQUE-TOTAL
                        PERFORM VARYING CQUENDX FROM 1 BY 1
-                           UNTIL CQUENDX > 4
+                           UNTIL CQUENDX > CRIT-CATCNT
                            COMPUTE CQUE-TOTAL = CQUE-TOTAL *
                              (CQUE-HI (CQUENDX) - CQUE-LO (CQUENDX) + 1)
                        END-PERFORM
@@ -359,6 +420,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D                            ","  CQUE-HI (3) ")"
       D                            ",(" CQUE-LO (4)
       D                            ","  CQUE-HI (4) ")"
+                               MOVE 8 TO RETURN-CODE
                                CALL CEE3ABD USING ABEND-CODE,
                                                   ABEND-FORMAT
                            END-IF
@@ -400,6 +462,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D                        ","  CQUE-HI (3) ")"
       D                        ",(" CQUE-LO (4)
       D                        ","  CQUE-HI (4) ")"
+                           MOVE 8 TO RETURN-CODE
                            CALL CEE3ABD USING ABEND-CODE,
                                               ABEND-FORMAT
                        END-IF
@@ -426,6 +489,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D                        ","  CQUE-HI (3) ")"
       D                        ",(" CQUE-LO (4)
       D                        ","  CQUE-HI (4) ")"
+                           MOVE 8 TO RETURN-CODE
                            CALL CEE3ABD USING ABEND-CODE,
                                               ABEND-FORMAT
                        END-IF
@@ -436,13 +500,287 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       *        END-PERFORM
            END-PERFORM
            .
-
+
+      *    120-PARSE-WKFL-LINE PARSES ONE WORKFLOW-SECTION LINE INTO
+      *    WORKFLOW-TABLE (WKFLNDX).  A LINE THAT DOES NOT SCAN INTO A
+      *    SANE NAME{CRITERIA} SHAPE, OR WHOSE CRITERIA DOES NOT END IN
+      *    A USABLE DESTINATION, IS REJECTED INSTEAD OF BEING LEFT IN
+      *    THE TABLE TO LATER ABORT THE WHOLE JOB WHEN 110-SRCH-WKFL
+      *    CANNOT FIND WHERE IT WAS SUPPOSED TO POINT.
+       120-PARSE-WKFL-LINE.
+           MOVE CRIT-CATCNT TO CRIT-CATCNT-SAVE
+           ADD +1 TO WKFLMAX
+           SET WKFLNDX TO WKFLMAX
+           UNSTRING LINEINPUT (1 : LINELEN)
+               DELIMITED BY "{" OR "}" INTO
+               WKFL-NAME (WKFLNDX)
+               WKFL-STRING  COUNT IN WKFL-STRLEN
+               UNSTR-DELIM (1)
+           END-UNSTRING
+      D    DISPLAY "WORKFLOW[" WKFLMAX "]"
+      D        " NAME=" WKFL-NAME (WKFLNDX)
+      D        ",CRITERIA=[" WKFL-STRLEN "]='"
+      D        WKFL-STRING (1 : WKFL-STRLEN) "'"
+      D        ",DELIM='" UNSTR-DELIM (1) "'"
+           MOVE +0 TO S41
+           INSPECT LINEINPUT (1 : LINELEN) TALLYING S41 FOR ALL "{"
+           SET GOOD-WKFL-LINE TO TRUE
+           MOVE SPACES TO REJECT-REASON
+           EVALUATE TRUE
+               WHEN WKFL-NAME (WKFLNDX) = SPACES
+                   SET BAD-WKFL-LINE TO TRUE
+                   MOVE "NO WORKFLOW NAME" TO REJECT-REASON
+               WHEN S41 = 0
+                   SET BAD-WKFL-LINE TO TRUE
+                   MOVE "MISSING { DELIMITER" TO REJECT-REASON
+               WHEN LINEINPUT (LINELEN : 1) NOT = "}"
+                   SET BAD-WKFL-LINE TO TRUE
+                   MOVE "MISSING } DELIMITER" TO REJECT-REASON
+               WHEN WKFL-STRLEN = 0
+                   SET BAD-WKFL-LINE TO TRUE
+                   MOVE "EMPTY RULE LIST" TO REJECT-REASON
+           END-EVALUATE
+
+           IF GOOD-WKFL-LINE
+               MOVE WKFL-STRING (1 : WKFL-STRLEN) TO SCAN-TEXT
+               MOVE WKFL-STRLEN TO SCAN-STRLEN
+               PERFORM 800-SCAN-COMMA
+      D        DISPLAY "SCANCNT=" SCANCNT
+               SET WKCRNDX TO 1
+               MOVE +0 TO WKFL-COUNT (WKFLNDX)
+               PERFORM VARYING S41 FROM 1 BY 1 UNTIL S41 > SCANCNT
+      D            DISPLAY "SCANTXT[" S41 "]=L(" SCAN-LEN (S41)
+      D                ")='" SCAN-TXT (S41) (1 : SCAN-LEN (S41))
+      D                "'"
+                   MOVE SCAN-TXT (S41) (1 : SCAN-LEN (S41))
+                     TO RULE-TEXT
+                   MOVE SCAN-LEN (S41) TO RULE-STRLEN
+                   PERFORM 810-SCAN-RULE
+      D            DISPLAY "RULECNT=" RULECNT
+                   ADD +1 TO WKFL-COUNT (WKFLNDX)
+                   MOVE SPACES TO WKFL-COND  (WKFLNDX WKCRNDX)
+                                  WKFL-CRIT  (WKFLNDX WKCRNDX)
+                                  WKFL-RULE  (WKFLNDX WKCRNDX)
+                   MOVE +0     TO WKFL-VALUE (WKFLNDX WKCRNDX)
+                   SET S44 TO WKCRNDX
+                   PERFORM VARYING S42 FROM 1 BY 1
+                       UNTIL S42 > RULECNT
+                       MOVE RULE-LEN (S42) TO S43
+      D                DISPLAY "RULETXT[" S42 "]=L(" S43
+      D                    ")='" RULE-TXT (S42) (1 : S43)
+      D                    "'"
+                       EVALUATE UNSTR-DELIM (S42)
+                           WHEN "<"
+                           WHEN ">"
+                               MOVE RULE-TXT (S42) (1 : S43)
+                                 TO WKFL-CRIT (WKFLNDX WKCRNDX)
+                               PERFORM 125-RESOLVE-CRIT-CNDX
+                               MOVE UNSTR-DELIM (S42)
+                                 TO WKFL-COND     (WKFLNDX WKCRNDX)
+                           WHEN ":"
+                               COMPUTE
+                                   WKFL-VALUE (WKFLNDX WKCRNDX) =
+                                   FUNCTION NUMVAL (
+                                   RULE-TXT (S42) (1 : S43) )
+                           WHEN OTHER
+                               MOVE RULE-TXT (S42) (1 : S43)
+                                 TO WKFL-RULE (WKFLNDX WKCRNDX)
+                       END-EVALUATE
+                   END-PERFORM
+                   IF WKFL-RULE (WKFLNDX WKCRNDX) = SPACES
+                       SET BAD-WKFL-LINE TO TRUE
+                       MOVE "CRITERION HAS NO TARGET" TO REJECT-REASON
+                   END-IF
+                   SET WKCRNDX UP BY 1
+               END-PERFORM
+      D        DISPLAY "WORKFLOW[" WKFLMAX "]"
+      D            " NAME=" WKFL-NAME (WKFLNDX)
+      D            ",CRITCNT=" WKFL-COUNT (WKFLNDX)
+      D        PERFORM VARYING WKCRNDX FROM 1 BY 1
+      D            UNTIL WKCRNDX > WKFL-COUNT (WKFLNDX)
+      D            SET S41 TO WKCRNDX
+      D            DISPLAY "    CRIT[" WKFLMAX "," S41 "],CRIT="
+      D                WKFL-CRIT  (WKFLNDX WKCRNDX) ",CNDX="
+      D                WKFL-CNDX  (WKFLNDX WKCRNDX) ",COND="
+      D                WKFL-COND  (WKFLNDX WKCRNDX) ",VAL="
+      D                WKFL-VALUE (WKFLNDX WKCRNDX) ",RULE='"
+      D                WKFL-RULE  (WKFLNDX WKCRNDX) "'"
+      D        END-PERFORM
+           END-IF
+
+           IF BAD-WKFL-LINE
+               PERFORM 850-WRITE-REJECT
+               SUBTRACT +1 FROM WKFLMAX
+               MOVE CRIT-CATCNT-SAVE TO CRIT-CATCNT
+           END-IF
+           .
+
+      *    125-RESOLVE-CRIT-CNDX TURNS A RATING-CATEGORY LETTER INTO
+      *    ITS SLOT NUMBER IN CRIT-VALUES, REGISTERING THE LETTER AS A
+      *    NEW CATEGORY THE FIRST TIME IT IS SEEN -- THE WORKFLOW
+      *    SECTION IS NO LONGER ASSUMED TO ALWAYS USE EXACTLY THE FOUR
+      *    CATEGORIES "X", "M", "A", AND "S".
+       125-RESOLVE-CRIT-CNDX.
+           MOVE FUNCTION UPPER-CASE (RULE-TXT (S42) (1 : 1))
+             TO CRIT-LETTER
+           MOVE +0 TO WKFL-CNDX (WKFLNDX WKCRNDX)
+           PERFORM VARYING S46 FROM 1 BY 1 UNTIL S46 > CRIT-CATCNT
+               IF CRIT-VALUES (S46 : 1) = CRIT-LETTER
+                   MOVE S46 TO WKFL-CNDX (WKFLNDX WKCRNDX)
+               END-IF
+           END-PERFORM
+           IF WKFL-CNDX (WKFLNDX WKCRNDX) = +0
+               IF CRIT-CATCNT >= 8
+                   DISPLAY "RATING CATEGORY '" CRIT-LETTER
+                       "' EXCEEDS 8 DISTINCT CATEGORIES, ABORTING"
+                   MOVE 8 TO RETURN-CODE
+                   CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+               END-IF
+               ADD +1 TO CRIT-CATCNT
+               MOVE CRIT-LETTER TO CRIT-VALUES (CRIT-CATCNT : 1)
+               MOVE CRIT-CATCNT TO WKFL-CNDX (WKFLNDX WKCRNDX)
+           END-IF
+           .
+
+      *    850-WRITE-REJECT LOGS THE CURRENT LINEINPUT TO AOCREJECT
+      *    WITH THE REASON 120-PARSE-WKFL-LINE REJECTED IT, BUMPS
+      *    REJECT-COUNT, AND RETURNS SO PROCESSING CAN CONTINUE WITH
+      *    THE NEXT RECORD.
+       850-WRITE-REJECT.
+           ADD +1 TO REJECT-COUNT
+           DISPLAY "REJECTED LINE " LINECTR ": " REJECT-REASON
+               " -- '" LINEINPUT (1 : LINELEN) "'"
+           MOVE SPACES TO REJECT-RECORD
+           MOVE LINECTR TO REJECT-LINECTR-EDIT
+           STRING "LINE=" DELIMITED BY SIZE
+                  REJECT-LINECTR-EDIT DELIMITED BY SIZE
+                  ",REASON=" DELIMITED BY SIZE
+                  REJECT-REASON DELIMITED BY SIZE
+                  ",TEXT='" DELIMITED BY SIZE
+                  LINEINPUT (1 : LINELEN) DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD
+           .
+
+      *    135-WRITE-WKFL-DUMP WRITES ONE WKFLDUMP-RECORD PER SURVIVING
+      *    WORKFLOW SO DAY19PT1'S OPTIONAL AOCWKFLI READ CAN CROSS-CHECK
+      *    ITS OWN PARSE OF THE SAME WORKFLOW SECTION FIELD FOR FIELD.
+       135-WRITE-WKFL-DUMP.
+           PERFORM VARYING WKFLNDX FROM 1 BY 1 UNTIL WKFLNDX > WKFLMAX
+               MOVE SPACES TO WKFLDUMP-RECORD
+               MOVE WKFL-NAME  (WKFLNDX) TO WKFLD-NAME
+               MOVE WKFL-COUNT (WKFLNDX) TO WKFLD-COUNT
+               PERFORM VARYING WKCRNDX FROM 1 BY 1 UNTIL WKCRNDX > 8
+                   MOVE WKFL-CRIT  (WKFLNDX WKCRNDX)
+                     TO WKFLD-CRIT  (WKCRNDX)
+                   MOVE WKFL-COND  (WKFLNDX WKCRNDX)
+                     TO WKFLD-COND  (WKCRNDX)
+                   MOVE WKFL-VALUE (WKFLNDX WKCRNDX)
+                     TO WKFLD-VALUE (WKCRNDX)
+                   MOVE WKFL-RULE  (WKFLNDX WKCRNDX)
+                     TO WKFLD-RULE  (WKCRNDX)
+               END-PERFORM
+               WRITE WKFLDUMP-RECORD
+           END-PERFORM
+           .
+
+      *    130-VALIDATE-WKFL-REFS WALKS EVERY WKFL-RULE BUILT BY
+      *    120-PARSE-WKFL-LINE (PLUS THE HARD-CODED ENTRY WORKFLOW
+      *    "IN") AND CONFIRMS EACH ONE IS "A", "R", OR THE NAME OF A
+      *    WORKFLOW THAT WAS ACTUALLY DEFINED.  THIS RUNS ONCE, RIGHT
+      *    AFTER THE WORKFLOW SECTION IS FULLY LOADED AND BEFORE ANY
+      *    PART RATING IS EVALUATED, SO EVERY DANGLING REFERENCE IN THE
+      *    JOB IS REPORTED TOGETHER INSTEAD OF LETTING 110-SRCH-WKFL
+      *    ABORT ON WHICHEVER ONE THE ROUTER HAPPENS TO REACH FIRST.
+       130-VALIDATE-WKFL-REFS.
+           MOVE +0 TO S47
+           PERFORM VARYING WKFLNDX FROM 1 BY 1 UNTIL WKFLNDX > WKFLMAX
+               SET S45 TO WKFLNDX
+               PERFORM VARYING WKCRNDX FROM 1 BY 1
+                   UNTIL WKCRNDX > WKFL-COUNT (WKFLNDX)
+                   SET S46 TO WKCRNDX
+                   MOVE WKFL-RULE (WKFLNDX WKCRNDX) TO WKFL-CRITRULE
+                   IF WKFL-CRITRULE NOT = "A   "
+                      AND WKFL-CRITRULE NOT = "R   "
+                       PERFORM 140-CHECK-WKFL-TARGET
+                   END-IF
+                   SET WKFLNDX TO S45
+                   SET WKCRNDX TO S46
+               END-PERFORM
+           END-PERFORM
+           MOVE FUNCTION LOWER-CASE ("IN  ") TO WKFL-CRITRULE
+           MOVE +0 TO S45
+           PERFORM 140-CHECK-WKFL-TARGET
+           IF S47 > +0
+               DISPLAY "DANGLING WORKFLOW REFERENCES=" S47
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+           END-IF
+           .
+
+      *    140-CHECK-WKFL-TARGET CHECKS WKFL-CRITRULE (ALREADY KNOWN
+      *    NOT TO BE "A" OR "R") AGAINST EVERY DEFINED WORKFLOW NAME.
+      *    S45 HOLDS THE REFERENCING WORKFLOW'S SUBSCRIPT, OR ZERO FOR
+      *    THE HARD-CODED ENTRY WORKFLOW, FOR THE DIAGNOSTIC MESSAGE.
+      *    THIS REUSES WKFLNDX THE SAME WAY 110-SRCH-WKFL DOES, SO THE
+      *    CALLER MUST SAVE/RESTORE ITS OWN WKFLNDX/WKCRNDX AROUND THIS
+      *    PERFORM.
+       140-CHECK-WKFL-TARGET.
+           SET WKFLNDX TO 1
+           SEARCH WORKFLOW-TABLE
+               AT END
+                   ADD +1 TO S47
+                   IF S45 > +0
+                       SET WKFLSUB TO S45
+                       DISPLAY "WORKFLOW TARGET '" WKFL-CRITRULE
+                           "' NOT DEFINED, REFERENCED FROM WORKFLOW '"
+                           WKFL-NAME (WKFLSUB) "'"
+                   ELSE
+                       DISPLAY "ENTRY WORKFLOW '" WKFL-CRITRULE
+                           "' NOT DEFINED"
+                   END-IF
+                   PERFORM 860-WRITE-DANGLING-REJECT
+               WHEN WKFL-CRITRULE = WKFL-NAME (WKFLNDX)
+                   CONTINUE
+           END-SEARCH
+           .
+
+      *    860-WRITE-DANGLING-REJECT LOGS ONE DANGLING WORKFLOW
+      *    REFERENCE FOUND BY 140-CHECK-WKFL-TARGET TO AOCREJECT AND
+      *    BUMPS REJECT-COUNT, SO THE REJECT FILE CARRIES A FULL RECORD
+      *    OF THE PROBLEM EVEN THOUGH THE JOB CANNOT SAFELY CONTINUE.
+       860-WRITE-DANGLING-REJECT.
+           ADD +1 TO REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           IF S45 > +0
+               SET WKFLSUB TO S45
+               STRING "TARGET=" DELIMITED BY SIZE
+                      WKFL-CRITRULE DELIMITED BY SIZE
+                      ",REASON=WORKFLOW NOT DEFINED" DELIMITED BY SIZE
+                      ",REFERENCED FROM=" DELIMITED BY SIZE
+                      WKFL-NAME (WKFLSUB) DELIMITED BY SIZE
+                      INTO REJECT-RECORD
+               END-STRING
+           ELSE
+               STRING "TARGET=" DELIMITED BY SIZE
+                      WKFL-CRITRULE DELIMITED BY SIZE
+                      ",REASON=ENTRY WORKFLOW NOT DEFINED"
+                          DELIMITED BY SIZE
+                      INTO REJECT-RECORD
+               END-STRING
+           END-IF
+           WRITE REJECT-RECORD
+           .
+
        110-SRCH-WKFL.
            SET WKFLNDX TO 1
            SEARCH WORKFLOW-TABLE
                AT END
                    DISPLAY "RULE '" WKFL-NEXTRULE
                        "', NOT FOUND, ABORTING"
+                   MOVE 8 TO RETURN-CODE
                    CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
                WHEN WKFL-NEXTRULE = WKFL-NAME (WKFLNDX)
       *             FUNCTION UPPER-CASE (WKFL-NAME (WKFLNDX))
@@ -452,7 +790,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        WKFLSUB ",CRITCNT=" WKFL-COUNT (WKFLSUB)
            SET WKFLNDX TO WKFLSUB
            .
-
+
       D200-SHOW-WKFL.
       D    PERFORM VARYING WKFLNDX FROM 1 BY 1
       D        UNTIL WKFLNDX > WKFLMAX
@@ -472,7 +810,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        END-PERFORM
       D    END-PERFORM
       D    .
-
+
       D210-SHOW-RNGQ.
       D    PERFORM VARYING RQUENDX FROM 1 BY 1
       D        UNTIL RQUENDX > RQUEMAX
@@ -489,14 +827,14 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D            ","  RANG-HI (RQUENDX 4) ")"
       D    END-PERFORM
       D    .
-
+
        220-POP-RNGQ.
            MOVE RNGQUE-TABLE (RQUEMAX) TO CURR-QUEUE-DATA
            SUBTRACT 1 FROM RQUEMAX
       D    MOVE "POPPED" TO CQUE-DMSG
       D    PERFORM 240-SHOW-CQUE
            .
-
+
       D230-SHOW-CFLO.
       D    DISPLAY "    CASE " S48
       D        ",NAME=" CQUE-NAME ",CRIT="
@@ -506,7 +844,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        CFLO-VALUE ",RULE='"
       D        CFLO-RULE  "'"
       D    .
-
+
       D240-SHOW-CQUE.
       D    DISPLAY "QUEUE ITEM " CQUE-DMSG
       D        ",NAME=" CQUE-NAME
@@ -519,7 +857,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        ",(" CQUE-LO (4)
       D        ","  CQUE-HI (4) ")"
       D    .
-
+
       D250-SHOW-CQU2.
       D    DISPLAY "QUEUE ITEM " CQUE-DMSG
       D        ",NAME=" CQU2-NAME
@@ -532,7 +870,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        ",(" CQU2-LO (4)
       D        ","  CQU2-HI (4) ")"
       D    .
-
+
        800-SCAN-COMMA.
            MOVE +0 TO SCANCNT
            MOVE +1 TO SCANPTR
@@ -556,7 +894,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            .
-
+
        810-SCAN-RULE.
            MOVE +0 TO RULECNT
            MOVE +1 TO RULEPTR
@@ -583,10 +921,22 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            .
-
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
+           CLOSE REJECT-FILE.
+           CLOSE WKFLDUMP-FILE.
            DISPLAY "PART 2=" RTNG-TOTAL
+           COMPUTE ANSWR-VALUE = RTNG-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           DISPLAY "REJECTED WORKFLOW RECORDS=" REJECT-COUNT
+           IF REJECT-COUNT > +0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            CONTINUE.
-
+
        END PROGRAM DAY19PT2.
