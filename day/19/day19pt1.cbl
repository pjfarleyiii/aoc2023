@@ -13,24 +13,66 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
-
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
+      *    WKFLDUMP-FILE IS AN OPTIONAL THIRD INPUT DD -- WHEN AOCWKFLI
+      *    IS PRESENT IT HOLDS DAY19PT2'S PARSE OF THE SAME WORKFLOW
+      *    SECTION, AND 135-CROSS-CHECK-WKFL COMPARES IT AGAINST THIS
+      *    PROGRAM'S OWN WORKFLOW-TABLE AS A RECONCILIATION STEP.
+           SELECT WKFLDUMP-FILE
+              ASSIGN TO AOCWKFLI
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WKFLDUMP-FILE-STATUS.
+
        DATA DIVISION.
       *-------------
        FILE SECTION.
-
+
        FD  INPUT-FILE
            RECORD VARYING 1 TO 32756 DEPENDING ON LINELEN
            RECORDING MODE V.
        01  INPUT-FIELDS.
            05  LINEINPUT                 PIC  X(32756).
-
+
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT             PIC  X(32756).
+
+      *    SAME RECORD SHAPE DAY19PT2'S 135-WRITE-WKFL-DUMP WRITES.
+       FD  WKFLDUMP-FILE
+           RECORD CONTAINS 88 CHARACTERS.
+       01  WKFLDUMP-RECORD.
+           05  WKFLD-NAME                PIC  X(04).
+           05  WKFLD-COUNT               PIC  9(04).
+           05  WKFLD-CRIT-TABLE          OCCURS 8 TIMES.
+               10  WKFLD-CRIT            PIC  X(01).
+               10  WKFLD-COND            PIC  X(01).
+               10  WKFLD-VALUE           PIC  9(04).
+               10  WKFLD-RULE            PIC  X(04).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN                   PIC  9(04) COMP-5.
            05  LINECTR                   PIC S9(04) COMP-5 VALUE +0.
            05  SW-END-OF-FILE            PIC  X(01) VALUE SPACES.
                88 END-OF-FILE                       VALUE "Y".
-
+           05  OVR-LINELEN               PIC  9(04) COMP-5.
+           05  OVR-FILE-STATUS           PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK                       VALUE "00".
+           05  SW-USE-OVERRIDE           PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE                 VALUE "Y".
+           05  WKFLDUMP-FILE-STATUS      PIC  X(02) VALUE SPACES.
+               88 WKFLDUMP-STATUS-OK                VALUE "00".
+               88 WKFLDUMP-STATUS-EOF               VALUE "10".
+           05  SW-HAVE-WKFLDUMP          PIC  X     VALUE "N".
+               88 HAVE-WKFLDUMP-FILE                VALUE "Y".
+
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
            05  SS2                       PIC S9(18) COMP-5.
@@ -64,10 +106,10 @@
            05  S46                       PIC S9(04) COMP-5.
            05  S47                       PIC S9(04) COMP-5.
            05  S48                       PIC S9(04) COMP-5.
-
+
        01 CALLED-PROGRAMS.
            05  CEE3ABD                   PIC  X(08) VALUE "CEE3ABD".
-
+
        01 WORK-FLAGS.
           05 CHANGED-FLAG                PIC X.
              88 HASCHANGED                     VALUE 'Y'.
@@ -75,7 +117,10 @@
           05 WKFL-DONE-FLAG                PIC X.
              88 WORKFLOW-DONE                  VALUE 'Y'.
              88 NOT-WORKFLOW-DONE              VALUE 'N'.
-
+          05 RTNGCAT-FOUND-FLAG            PIC X.
+             88 RTNGCAT-FOUND                  VALUE 'Y'.
+             88 RTNGCAT-NOTFOUND               VALUE 'N'.
+
        01 WORK-AREAS.
           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
@@ -86,13 +131,20 @@
           05  WKFL-NEXTRULE              PIC  X(04).
           05  WKFL-CRITRULE              PIC  X(04).
           05  RTNG-STRING                PIC  X(64).
+          05  WKFLCK-MATCHED             PIC S9(04) COMP-5 VALUE +0.
+          05  WKFLCK-MISMATCHED          PIC S9(04) COMP-5 VALUE +0.
+          05  WKFLCK-NOTFOUND            PIC S9(04) COMP-5 VALUE +0.
           05  UNSTR-DELIMS.
               10  UNSTR-DELIM            OCCURS 10 TIMES
                                          PIC  X     VALUE SPACE.
           05  SCAN-TEXT                  PIC X(64).
           05  RULE-TEXT                  PIC X(64).
           05  RTNG-TEXT                  PIC X(64).
-
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 19 PART 1".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01  SCAN-AREA.
            05  SCANCNT                   PIC S9(04) COMP-5 VALUE 0.
            05  SCANPTR                   PIC S9(04) COMP-5 VALUE 0.
@@ -101,7 +153,7 @@
                                          INDEXED BY SCANNDX.
                10  SCAN-LEN              PIC S9(04) COMP-5 VALUE 0.
                10  SCAN-TXT              PIC  X(64).
-
+
        01  RULE-AREA.
            05  RULECNT                   PIC S9(04) COMP-5 VALUE 0.
            05  RULEPTR                   PIC S9(04) COMP-5 VALUE 0.
@@ -110,7 +162,7 @@
                                          INDEXED BY RULENDX.
                10  RULE-LEN              PIC S9(04) COMP-5 VALUE 0.
                10  RULE-TXT              PIC  X(64).
-
+
        01 RTNGSTR-AREA.
           05  RTNGCNT                    PIC S9(04) COMP-5 VALUE 0.
           05  RTNGPTR                    PIC S9(04) COMP-5 VALUE 0.
@@ -120,7 +172,12 @@
           05  RTNGSTR-DATA.
               10  RTNGSTR                OCCURS 4 TIMES
                                          PIC  X     VALUE SPACE.
-
+
+      *    RATINGS-AREA NO LONGER ASSUMES A PART ALWAYS CARRIES EXACTLY
+      *    THE FOUR CATEGORIES "X", "M", "A", AND "S" -- EACH PART'S
+      *    CATEGORY LETTERS AND VALUES ARE KEPT IN RTNG-CAT-TABLE,
+      *    WHICHEVER LETTERS AND HOWEVER MANY (UP TO 8) ACTUALLY
+      *    APPEARED ON ITS INPUT LINE -- SEE 140-FIND-RTNG-CAT-VALUE.
        01 RATINGS-AREA.
           05  RTNGMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  RTNGSUB                    PIC S9(04) COMP-5 VALUE +0.
@@ -128,11 +185,12 @@
               10  FILLER                 OCCURS 1024 TIMES
                                          INDEXED BY RTNGNDX.
                   15  RTNG-T             PIC S9(09) COMP-5 VALUE +0.
-                  15  RTNG-X             PIC S9(04) COMP-5 VALUE +0.
-                  15  RTNG-M             PIC S9(04) COMP-5 VALUE +0.
-                  15  RTNG-A             PIC S9(04) COMP-5 VALUE +0.
-                  15  RTNG-S             PIC S9(04) COMP-5 VALUE +0.
-
+                  15  RTNG-CATCNT        PIC S9(04) COMP-5 VALUE +0.
+                  15  RTNG-CAT-TABLE     OCCURS 8 TIMES
+                                         INDEXED BY RTNGCATNDX.
+                      20  RTNG-CAT-LETTER  PIC  X     VALUE SPACE.
+                      20  RTNG-CAT-VALUE   PIC S9(04) COMP-5 VALUE +0.
+
        01 WORKFLOW-AREA.
           05  WKFLMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  WKFLSUB                    PIC S9(04) COMP-5 VALUE +0.
@@ -148,34 +206,59 @@
                       20  WKFL-COND      PIC  X     VALUE SPACE.
                       20  WKFL-CRIT      PIC  X     VALUE SPACE.
                       20  WKFL-RULE      PIC  X(04) VALUE SPACES.
-
+
        LINKAGE SECTION.
        01  PARM-AREA.
            05  PARM-LEN                  PIC S9(4) COMP-5.
            05  PARM-LIMIT                PIC  X(18).
-
+
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
            GOBACK.
-
+
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           OPEN INPUT WKFLDUMP-FILE
+           IF WKFLDUMP-STATUS-OK
+               SET HAVE-WKFLDUMP-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCWKFLI PRESENT, WILL CROSS-CHECK WORKFLOWS"
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
-
+
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
-
+
        100-PROCESS-INPUT-DATA.
            SET NOT-WORKFLOW-DONE TO TRUE
            PERFORM UNTIL END-OF-FILE
@@ -277,37 +360,21 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                    MOVE RTNG-STRLEN TO SCAN-STRLEN
                    PERFORM 800-SCAN-COMMA
       D            DISPLAY "SCANCNT=" SCANCNT
+                   MOVE +0 TO RTNG-CATCNT (RTNGNDX)
                    PERFORM VARYING S41 FROM 1 BY 1 UNTIL S41 > SCANCNT
       D                DISPLAY "SCANTXT[" S41 "]=L(" SCAN-LEN (S41)
       D                    ")='" SCAN-TXT (S41) (1 : SCAN-LEN (S41))
       D                    "'"
                        COMPUTE S42 = SCAN-LEN (S41) - 2
-                       EVALUATE TRUE
-                           WHEN FUNCTION UPPER-CASE (
-                                SCAN-TXT (S41) (1 : 1) ) = "X"
-                                COMPUTE RTNG-X (RTNGNDX) =
-                                    FUNCTION NUMVAL (
-                                    SCAN-TXT (S41) (3 : S42) )
-                                ADD RTNG-X (RTNGNDX) TO RTNG-T (RTNGNDX)
-                           WHEN FUNCTION UPPER-CASE (
-                                SCAN-TXT (S41) (1 : 1) ) = "M"
-                                COMPUTE RTNG-M (RTNGNDX) =
-                                    FUNCTION NUMVAL (
-                                    SCAN-TXT (S41) (3 : S42) )
-                                ADD RTNG-M (RTNGNDX) TO RTNG-T (RTNGNDX)
-                           WHEN FUNCTION UPPER-CASE (
-                                SCAN-TXT (S41) (1 : 1) ) = "A"
-                                COMPUTE RTNG-A (RTNGNDX) =
-                                    FUNCTION NUMVAL (
-                                    SCAN-TXT (S41) (3 : S42) )
-                                ADD RTNG-A (RTNGNDX) TO RTNG-T (RTNGNDX)
-                           WHEN FUNCTION UPPER-CASE (
-                                SCAN-TXT (S41) (1 : 1) ) = "S"
-                                COMPUTE RTNG-S (RTNGNDX) =
-                                    FUNCTION NUMVAL (
-                                    SCAN-TXT (S41) (3 : S42) )
-                                ADD RTNG-S (RTNGNDX) TO RTNG-T (RTNGNDX)
-                       END-EVALUATE
+                       ADD +1 TO RTNG-CATCNT (RTNGNDX)
+                       SET RTNGCATNDX TO RTNG-CATCNT (RTNGNDX)
+                       MOVE FUNCTION UPPER-CASE (
+                            SCAN-TXT (S41) (1 : 1) )
+                         TO RTNG-CAT-LETTER (RTNGNDX RTNGCATNDX)
+                       COMPUTE RTNG-CAT-VALUE (RTNGNDX RTNGCATNDX) =
+                           FUNCTION NUMVAL ( SCAN-TXT (S41) (3 : S42) )
+                       ADD RTNG-CAT-VALUE (RTNGNDX RTNGCATNDX)
+                         TO RTNG-T (RTNGNDX)
                        CONTINUE
                    END-PERFORM
                    CONTINUE
@@ -318,15 +385,20 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            END-PERFORM
       D    PERFORM 200-SHOW-WKFL
       D    PERFORM 210-SHOW-RTNG
+           IF HAVE-WKFLDUMP-FILE
+               PERFORM 135-CROSS-CHECK-WKFL
+           END-IF
            PERFORM VARYING RTNGNDX FROM 1 BY 1
                UNTIL RTNGNDX > RTNGMAX
                SET RTNGSUB TO RTNGNDX
       D        SET RTNGNDX TO RTNGSUB
-      D        DISPLAY "MATCHING RTNG[" RTNGSUB "],X="
-      D            RTNG-X (RTNGNDX) ",M="
-      D            RTNG-M (RTNGNDX) ",A="
-      D            RTNG-A (RTNGNDX) ",S="
-      D            RTNG-S (RTNGNDX)
+      D        DISPLAY "MATCHING RTNG[" RTNGSUB "],CATEGORIES="
+      D            RTNG-CATCNT (RTNGNDX)
+      D        PERFORM VARYING RTNGCATNDX FROM 1 BY 1
+      D            UNTIL RTNGCATNDX > RTNG-CATCNT (RTNGNDX)
+      D            DISPLAY "  " RTNG-CAT-LETTER (RTNGNDX RTNGCATNDX)
+      D                "=" RTNG-CAT-VALUE (RTNGNDX RTNGCATNDX)
+      D        END-PERFORM
                MOVE "IN" TO WKFL-NEXTRULE
                PERFORM UNTIL WKFL-NEXTRULE = "A   " OR "R   "
       *            PERFORM VARYING WKFLNDX FROM 1 BY 1
@@ -340,6 +412,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                        AT END
                            DISPLAY "RULE '" WKFL-NEXTRULE
                                "', NOT FOUND, ABORTING"
+                           MOVE 8 TO RETURN-CODE
                            CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
                        WHEN WKFL-NEXTRULE =
                             FUNCTION UPPER-CASE (WKFL-NAME (WKFLNDX))
@@ -361,92 +434,21 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D                    WKFL-RULE (WKFLNDX WKCRNDX) "'"
       *                BLANK WKFL-CRIT MEANS RULE NAME WITH NO CRITERIA
       *                NON-BLANK WKFL-CRIT MEANS APPLY THE CRITERIA
-                       EVALUATE TRUE ALSO TRUE
-                           WHEN WKFL-CRIT (WKFLNDX WKCRNDX) = SPACE
-                           ALSO TRUE
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "X"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = "<"
-                             IF RTNG-X (RTNGNDX) <
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
+                       IF WKFL-CRIT (WKFLNDX WKCRNDX) = SPACE
+                           MOVE FUNCTION UPPER-CASE (
+                                WKFL-RULE (WKFLNDX WKCRNDX) )
+                             TO WKFL-CRITRULE
+                       ELSE
+                           PERFORM 140-FIND-RTNG-CAT-VALUE
+                           IF (WKFL-COND (WKFLNDX WKCRNDX) = "<" AND
+                               S46 < WKFL-VALUE (WKFLNDX WKCRNDX))
+                           OR (WKFL-COND (WKFLNDX WKCRNDX) = ">" AND
+                               S46 > WKFL-VALUE (WKFLNDX WKCRNDX))
                                MOVE FUNCTION UPPER-CASE (
                                     WKFL-RULE (WKFLNDX WKCRNDX) )
                                  TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "X"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = ">"
-                             IF RTNG-X (RTNGNDX) >
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "M"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = "<"
-                             IF RTNG-M (RTNGNDX) <
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "M"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = ">"
-                             IF RTNG-M (RTNGNDX) >
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "A"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = "<"
-                             IF RTNG-A (RTNGNDX) <
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "A"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = ">"
-                             IF RTNG-A (RTNGNDX) >
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "S"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = "<"
-                             IF RTNG-S (RTNGNDX) <
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN FUNCTION UPPER-CASE (
-                                WKFL-CRIT (WKFLNDX WKCRNDX) ) = "S"
-                           ALSO WKFL-COND (WKFLNDX WKCRNDX)   = ">"
-                             IF RTNG-S (RTNGNDX) >
-                                WKFL-VALUE (WKFLNDX WKCRNDX)
-                               MOVE FUNCTION UPPER-CASE (
-                                    WKFL-RULE (WKFLNDX WKCRNDX) )
-                                 TO WKFL-CRITRULE
-                             END-IF
-                           WHEN OTHER
-                               DISPLAY "RULE '" WKFL-NEXTRULE
-                                   "', INVALID CRITERIA='"
-                                   WKFL-CRIT (WKFLNDX WKCRNDX)
-                                   "', ABORTING"
-                               CALL CEE3ABD USING ABEND-CODE,
-                                                  ABEND-FORMAT
-                       END-EVALUATE
+                           END-IF
+                       END-IF
                    END-PERFORM
                    IF WKFL-CRITRULE > SPACES
       D                DISPLAY "RULE '" WKFL-NEXTRULE
@@ -456,6 +458,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D            ELSE
       D                DISPLAY "RULE '" WKFL-NEXTRULE
       D                    "', NO MATCHED CRITERIA, ABORTING"
+      D                MOVE 8 TO RETURN-CODE
       D                CALL CEE3ABD USING ABEND-CODE,
       D                                   ABEND-FORMAT
                    END-IF
@@ -468,7 +471,95 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            .
-
+
+      *    140-FIND-RTNG-CAT-VALUE LOOKS UP THE RATING-CATEGORY LETTER
+      *    NAMED BY THE CURRENT WORKFLOW CRITERION IN THIS PART'S OWN
+      *    RTNG-CAT-TABLE AND RETURNS ITS VALUE IN S46 -- UNLIKE
+      *    125-RESOLVE-CRIT-CNDX IN DAY19PT2, A CATEGORY NOT FOUND HERE
+      *    IS A REAL ERROR SINCE THE PART'S CATEGORIES ARE ALREADY
+      *    FIXED BY THE TIME THE WORKFLOW RULES ARE APPLIED TO IT.
+       140-FIND-RTNG-CAT-VALUE.
+           SET RTNGCAT-NOTFOUND TO TRUE
+           PERFORM VARYING RTNGCATNDX FROM 1 BY 1
+               UNTIL RTNGCATNDX > RTNG-CATCNT (RTNGNDX)
+               IF RTNG-CAT-LETTER (RTNGNDX RTNGCATNDX) =
+                  FUNCTION UPPER-CASE (WKFL-CRIT (WKFLNDX WKCRNDX))
+                   SET RTNGCAT-FOUND TO TRUE
+                   MOVE RTNG-CAT-VALUE (RTNGNDX RTNGCATNDX) TO S46
+               END-IF
+           END-PERFORM
+           IF RTNGCAT-NOTFOUND
+               DISPLAY "RULE '" WKFL-NEXTRULE
+                   "', INVALID CRITERIA='"
+                   WKFL-CRIT (WKFLNDX WKCRNDX)
+                   "', ABORTING"
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+           END-IF
+           .
+
+      *    135-CROSS-CHECK-WKFL READS EVERY RECORD DAY19PT2'S
+      *    135-WRITE-WKFL-DUMP WROTE FOR THIS SAME AOCINPUT AND
+      *    COMPARES IT AGAINST THIS PROGRAM'S OWN WORKFLOW-TABLE, SO A
+      *    FUTURE CHANGE THAT LETS THE TWO PROGRAMS' INDEPENDENTLY
+      *    MAINTAINED WORKFLOW PARSERS DRIFT APART IS CAUGHT HERE
+      *    INSTEAD OF SHOWING UP AS A SILENT WRONG ANSWER IN ONE PART.
+      *    RUNS ONLY WHEN AOCWKFLI WAS ALLOCATED -- SEE 000-HOUSEKEEPING
+       135-CROSS-CHECK-WKFL.
+           MOVE +0 TO WKFLCK-MATCHED WKFLCK-MISMATCHED WKFLCK-NOTFOUND
+           PERFORM UNTIL WKFLDUMP-STATUS-EOF
+               READ WKFLDUMP-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 136-CROSS-CHECK-ONE-WKFL
+               END-READ
+           END-PERFORM
+           DISPLAY "WORKFLOW CROSS-CHECK: MATCHED=" WKFLCK-MATCHED
+               ", MISMATCHED=" WKFLCK-MISMATCHED
+               ", NOT FOUND=" WKFLCK-NOTFOUND
+           .
+
+      *    136-CROSS-CHECK-ONE-WKFL COMPARES ONE WKFLDUMP-RECORD FROM
+      *    DAY19PT2 AGAINST THE WORKFLOW THIS PROGRAM PARSED UNDER THE
+      *    SAME NAME, FIELD FOR FIELD ACROSS EVERY CRITERION SLOT.
+       136-CROSS-CHECK-ONE-WKFL.
+           SET WKFLNDX TO 1
+           SEARCH WORKFLOW-TABLE
+               AT END
+                   ADD +1 TO WKFLCK-NOTFOUND
+                   DISPLAY "WORKFLOW CROSS-CHECK: '" WKFLD-NAME
+                       "' FROM AOCWKFLI NOT FOUND IN THIS PROGRAM'S "
+                       "WORKFLOW-TABLE"
+               WHEN WKFLD-NAME = WKFL-NAME (WKFLNDX)
+                   SET S45 TO WKFLNDX
+                   MOVE 'N' TO CHANGED-FLAG
+                   IF WKFLD-COUNT NOT = WKFL-COUNT (WKFLNDX)
+                       SET HASCHANGED TO TRUE
+                   END-IF
+                   PERFORM VARYING WKCRNDX FROM 1 BY 1 UNTIL WKCRNDX > 8
+                       IF WKFLD-CRIT  (WKCRNDX) NOT =
+                          WKFL-CRIT   (WKFLNDX WKCRNDX)
+                       OR WKFLD-COND  (WKCRNDX) NOT =
+                          WKFL-COND   (WKFLNDX WKCRNDX)
+                       OR WKFLD-VALUE (WKCRNDX) NOT =
+                          WKFL-VALUE  (WKFLNDX WKCRNDX)
+                       OR WKFLD-RULE  (WKCRNDX) NOT =
+                          WKFL-RULE   (WKFLNDX WKCRNDX)
+                           SET HASCHANGED TO TRUE
+                       END-IF
+                   END-PERFORM
+                   SET WKFLNDX TO S45
+                   IF HASCHANGED
+                       ADD +1 TO WKFLCK-MISMATCHED
+                       DISPLAY "WORKFLOW CROSS-CHECK: '" WKFLD-NAME
+                           "' DIFFERS BETWEEN DAY19PT1 AND DAY19PT2"
+                   ELSE
+                       ADD +1 TO WKFLCK-MATCHED
+                   END-IF
+           END-SEARCH
+           .
+
       D200-SHOW-WKFL.
       D    PERFORM VARYING WKFLNDX FROM 1 BY 1
       D        UNTIL WKFLNDX > WKFLMAX
@@ -487,20 +578,21 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        END-PERFORM
       D    END-PERFORM
       D    .
-
+
       D210-SHOW-RTNG.
       D    PERFORM VARYING RTNGNDX FROM 1 BY 1
       D        UNTIL RTNGNDX > RTNGMAX
       D        SET RTNGSUB TO RTNGNDX
-      D        DISPLAY "RTNG[" RTNGSUB "],X="
-      D            RTNG-X (RTNGNDX) ",M="
-      D            RTNG-M (RTNGNDX) ",A="
-      D            RTNG-A (RTNGNDX) ",S="
-      D            RTNG-S (RTNGNDX) ",TOTAL="
-      D            RTNG-T (RTNGNDX)
+      D        DISPLAY "RTNG[" RTNGSUB "],CATEGORIES="
+      D            RTNG-CATCNT (RTNGNDX) ",TOTAL=" RTNG-T (RTNGNDX)
+      D        PERFORM VARYING RTNGCATNDX FROM 1 BY 1
+      D            UNTIL RTNGCATNDX > RTNG-CATCNT (RTNGNDX)
+      D            DISPLAY "  " RTNG-CAT-LETTER (RTNGNDX RTNGCATNDX)
+      D                "=" RTNG-CAT-VALUE (RTNGNDX RTNGCATNDX)
+      D        END-PERFORM
       D    END-PERFORM
       D    .
-
+
        800-SCAN-COMMA.
            MOVE +0 TO SCANCNT
            MOVE +1 TO SCANPTR
@@ -524,7 +616,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            .
-
+
        810-SCAN-RULE.
            MOVE +0 TO RULECNT
            MOVE +1 TO RULEPTR
@@ -551,10 +643,19 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            .
-
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           IF HAVE-WKFLDUMP-FILE
+               CLOSE WKFLDUMP-FILE
+           END-IF
            DISPLAY "PART 1=" RTNG-TOTAL
+           COMPUTE ANSWR-VALUE = RTNG-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
-
+
        END PROGRAM DAY19PT1.
