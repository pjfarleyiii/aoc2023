@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -91,6 +108,10 @@
                88  SEEN-FOUND               VALUE "Y".
            05  PART-NO           PIC  9(1)  VALUE ZEROES.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01  GRID-TABLE.
            05  GRIDMAX               PIC  9(9) BINARY VALUE 0.
            05  GRID-AREA.
@@ -126,6 +147,13 @@
            PERFORM 200-FIND-LOOP
            COMPUTE PART1-VALUE = GRIDSTEPS / 2
            DISPLAY "PART " PART-NO " = " PART1-VALUE
+           MOVE SPACES TO ANSWR-LABEL
+           STRING "DAY 10 PART " DELIMITED BY SIZE
+               PART-NO DELIMITED BY SIZE
+               INTO ANSWR-LABEL
+           END-STRING
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            PERFORM 900-WRAP-UP
            GOBACK.
 
@@ -136,14 +164,33 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-                   MOVE LINELEN TO GRIDLEN
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+                       MOVE LINELEN TO GRIDLEN
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE LINELEN TO GRIDLEN
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
@@ -160,12 +207,24 @@ DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    COMPUTE START-COL = SS1 + 1
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "INPUT GRID TABLE:"
@@ -345,7 +404,11 @@ DEBUG>D        END-IF
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
 
        TOKENIZE.
       *    DISPLAY SPACE
