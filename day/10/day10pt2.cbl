@@ -12,6 +12,17 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+              ASSIGN TO AOCAUDIT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +34,34 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
+      *    THE FINAL CLASSIFICATION OF EVERY TILE -- TRACED LOOP PIPE
+      *    CHARACTER, "I" FOR INTERIOR, "O" FOR EXTERIOR -- WRITTEN ONE
+      *    GRID ROW PER RECORD BY 450-WRITE-AUDIT-MAP.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 256 CHARACTERS.
+       01  AUDIT-RECORD          PIC  X(256).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
+
+       01  AUDIT-FILE-VARIABLES.
+           05  AUDIT-FILE-STATUS PIC  X(02) VALUE SPACES.
+               88 AUDIT-STATUS-OK           VALUE "00".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -43,15 +76,17 @@
           88 HASCHANGED                 VALUE 'Y'.
           88 HASNOTCHANGED              VALUE 'N'.
 
+       01 CALLED-PROGRAMS.
+          05  CEE3ABD           PIC  X(08) VALUE "CEE3ABD".
+       01  IO-ABEND-CODE        PIC S9(09) BINARY VALUE +1044.
+       01  ABEND-FORMAT         PIC S9(09) BINARY VALUE +1.
+
        01  ESCAPE-CHAR PIC X VALUE '^'.
        01  SEPARATOR-CHAR PIC X VALUE '|'.
        01  REFERENCE-STRING PIC X(256) VALUE
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -97,12 +132,43 @@
                88  SEEN-FOUND               VALUE "Y".
            05  PART-NO           PIC  9(1)  VALUE ZEROES.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    SHOELACE-CHECK-AREA SUPPORTS A SEPARATE SHOELACE-FORMULA /
+      *    PICK'S-THEOREM WALK OF THE LOOP ITSELF, USED AS A CROSS
+      *    CHECK ON THE INTERIOR TOTAL FOUND BY 400-FIND-INTERIOR'S
+      *    RAY-CAST COUNT -- SEE 500-SHOELACE-CHECK.
+       01  SHOELACE-CHECK-AREA.
+           05  SHOE-ROW          PIC S9(9) BINARY.
+           05  SHOE-COL          PIC S9(9) BINARY.
+           05  PREV-ROW          PIC S9(9) BINARY.
+           05  PREV-COL          PIC S9(9) BINARY.
+           05  NEXT-ROW          PIC S9(9) BINARY.
+           05  NEXT-COL          PIC S9(9) BINARY.
+           05  SHOE-STEPS        PIC S9(18) BINARY.
+           05  SHOE-SUM          PIC S9(18) BINARY.
+           05  SHOE-AREA         PIC S9(18) BINARY.
+           05  SHOE-INTERIOR     PIC S9(18) BINARY.
+           05  SHOE-MISMATCH-SW  PIC X VALUE "N".
+               88 SHOE-MATCHES             VALUE "N".
+               88 SHOE-MISMATCHES          VALUE "Y".
+
        01  GRID-TABLE.
            05  GRIDMAX               PIC  9(9) BINARY VALUE 0.
            05  GRID-AREA.
                10  GRID-DATA         OCCURS 20000 TIMES.
                    15  GRID          PIC  X(256).
 
+      *    AUDIT-GRID MIRRORS GRID, ROW FOR ROW, BUT HOLDS THE FINAL
+      *    TILE CLASSIFICATION ("I"/"O") IN PLACE OF EACH NON-LOOP "."
+      *    TILE, FOR 450-WRITE-AUDIT-MAP TO DUMP TO AOCAUDIT.
+       01  AUDIT-GRID-TABLE.
+           05  AUDIT-GRID-AREA.
+               10  AUDIT-GRID-DATA   OCCURS 20000 TIMES.
+                   15  AUDIT-GRID    PIC  X(256).
+
        01  SEEN-PIPES-TABLE.
            05  SEENMAX               PIC  9(9) BINARY VALUE 0.
            05  SEEN-AREA.
@@ -133,16 +199,27 @@
            05  PARM-PART             PIC  9.
 
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 200-FIND-LOOP
            PERFORM 300-CLEAR-UNSEEN
            PERFORM 400-FIND-INTERIOR
+           PERFORM 450-WRITE-AUDIT-MAP
+           IF PART-NO = 2
+               PERFORM 500-SHOELACE-CHECK
+           END-IF
            COMPUTE PART1-VALUE = GRIDSTEPS / 2
            DISPLAY "PART 1 = " PART1-VALUE
+           MOVE "DAY 10 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            IF PART-NO = 2
                COMPUTE PART2-VALUE = INTERIOR
                DISPLAY "PART 2 = " PART2-VALUE
+               MOVE "DAY 10 PART 2" TO ANSWR-LABEL
+               COMPUTE ANSWR-VALUE = PART2-VALUE
+               CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            END-IF
            PERFORM 900-WRAP-UP
            GOBACK.
@@ -154,14 +231,40 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-                   MOVE LINELEN TO GRIDLEN
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF NOT AUDIT-STATUS-OK
+               DISPLAY "OPEN AUDIT-FILE FAILED, FILE STATUS="
+                   AUDIT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+                       MOVE LINELEN TO GRIDLEN
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE LINELEN TO GRIDLEN
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
@@ -178,12 +281,24 @@ DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    COMPUTE START-COL = SS1 + 1
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "INPUT GRID TABLE:"
@@ -390,6 +505,8 @@ DEBUG>D        END-IF
                        MOVE "." TO GRID (SS1) (SS2 : 1)
                    END-IF
                END-PERFORM
+               MOVE GRID (SS1) (1 : GRIDLEN)
+                 TO AUDIT-GRID (SS1) (1 : GRIDLEN)
            END-PERFORM
       D    DISPLAY "CLEAN GRID TABLE:"
       D        " START=[" START-ROW "," START-COL "]"
@@ -445,6 +562,9 @@ DEBUG>D        END-IF
       D                " AT [" SS1 "," SS2 "]"
                    IF FUNCTION MOD (INTERSECT, 2) = 1
                        ADD 1 TO INTERIOR
+                       MOVE "I" TO AUDIT-GRID (SS1) (SS2 : 1)
+                   ELSE
+                       MOVE "O" TO AUDIT-GRID (SS1) (SS2 : 1)
                    END-IF
       D            DISPLAY "    INTERIOR=" INTERIOR
       D                " AT [" SS1 "," SS2 "]"
@@ -453,50 +573,110 @@ DEBUG>D        END-IF
            END-PERFORM
            .
 
+      *    450-WRITE-AUDIT-MAP DUMPS AUDIT-GRID, ONE GRID ROW PER
+      *    AOCAUDIT RECORD, SO THE TRACED LOOP PIPES AND THE INTERIOR/
+      *    EXTERIOR CALL FOR EVERY OTHER TILE CAN BE REVIEWED WITHOUT
+      *    RERUNNING THE PROGRAM WITH DEBUGGING MODE TURNED ON.
+       450-WRITE-AUDIT-MAP.
+           PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > GRIDMAX
+               MOVE SPACES TO AUDIT-RECORD
+               MOVE AUDIT-GRID (SS1) (1 : GRIDLEN)
+                 TO AUDIT-RECORD (1 : GRIDLEN)
+               WRITE AUDIT-RECORD
+           END-PERFORM
+           .
+
+      *    500-SHOELACE-CHECK WALKS THE CLEANED LOOP (GRID IS NOW "."
+      *    EVERYWHERE EXCEPT THE LOOP ITSELF) ONE TILE AT A TIME,
+      *    ACCUMULATING THE SHOELACE-FORMULA AREA SUM AND THE LOOP'S
+      *    BOUNDARY LENGTH, THEN APPLIES PICK'S THEOREM
+      *    (AREA = INTERIOR + BOUNDARY / 2 - 1) TO DERIVE AN INDEPENDENT
+      *    INTERIOR COUNT. THIS IS COMPARED AGAINST THE INTERIOR TOTAL
+      *    400-FIND-INTERIOR FOUND BY RAY-CASTING, PURELY AS A CROSS
+      *    CHECK -- A MISMATCH IS REPORTED BUT DOES NOT CHANGE PART2.
+       500-SHOELACE-CHECK.
+           MOVE 0 TO SHOE-STEPS SHOE-SUM
+           MOVE START-ROW TO SHOE-ROW
+           MOVE START-COL TO SHOE-COL
+           MOVE 0 TO PREV-ROW PREV-COL
+           PERFORM WITH TEST BEFORE
+               UNTIL SHOE-STEPS > 0 AND
+                     SHOE-ROW = START-ROW AND SHOE-COL = START-COL
+               PERFORM 510-FIND-NEXT-LOOP-TILE
+               COMPUTE SHOE-SUM = SHOE-SUM +
+                   (SHOE-COL * NEXT-ROW) - (NEXT-COL * SHOE-ROW)
+               MOVE SHOE-ROW TO PREV-ROW
+               MOVE SHOE-COL TO PREV-COL
+               MOVE NEXT-ROW TO SHOE-ROW
+               MOVE NEXT-COL TO SHOE-COL
+               ADD 1 TO SHOE-STEPS
+           END-PERFORM
+           COMPUTE SHOE-AREA = FUNCTION ABS (SHOE-SUM) / 2
+           COMPUTE SHOE-INTERIOR = SHOE-AREA - (SHOE-STEPS / 2) + 1
+           DISPLAY "SHOELACE CHECK: BOUNDARY=" SHOE-STEPS
+               " AREA=" SHOE-AREA " INTERIOR=" SHOE-INTERIOR
+           IF SHOE-INTERIOR NOT = INTERIOR
+               SET SHOE-MISMATCHES TO TRUE
+               DISPLAY "WARNING: SHOELACE INTERIOR " SHOE-INTERIOR
+                   " DOES NOT MATCH RAY-CAST INTERIOR " INTERIOR
+           ELSE
+               DISPLAY "SHOELACE CHECK CONFIRMS INTERIOR=" INTERIOR
+           END-IF
+           .
+
+      *    510-FIND-NEXT-LOOP-TILE PICKS WHICHEVER OF THE CURRENT TILE'S
+      *    UP TO TWO CONNECTED NEIGHBORS IS NOT THE TILE WE JUST CAME
+      *    FROM, SO 500-SHOELACE-CHECK ALWAYS ADVANCES FORWARD AROUND
+      *    THE LOOP INSTEAD OF BACKTRACKING.
+       510-FIND-NEXT-LOOP-TILE.
+           MOVE GRID (SHOE-ROW) (SHOE-COL : 1) TO CURR-PIPE
+           MOVE 0 TO SS1
+           INSPECT NORTH-PIPES TALLYING SS1 FOR ALL CURR-PIPE
+           IF SS1 > 0 AND NOT (SHOE-ROW - 1 = PREV-ROW AND
+                               SHOE-COL = PREV-COL)
+               COMPUTE NEXT-ROW = SHOE-ROW - 1
+               MOVE SHOE-COL TO NEXT-COL
+           ELSE
+               MOVE 0 TO SS1
+               INSPECT SOUTH-PIPES TALLYING SS1 FOR ALL CURR-PIPE
+               IF SS1 > 0 AND NOT (SHOE-ROW + 1 = PREV-ROW AND
+                                   SHOE-COL = PREV-COL)
+                   COMPUTE NEXT-ROW = SHOE-ROW + 1
+                   MOVE SHOE-COL TO NEXT-COL
+               ELSE
+                   MOVE 0 TO SS1
+                   INSPECT EAST-PIPES TALLYING SS1 FOR ALL CURR-PIPE
+                   IF SS1 > 0 AND NOT (SHOE-ROW = PREV-ROW AND
+                                       SHOE-COL - 1 = PREV-COL)
+                       MOVE SHOE-ROW TO NEXT-ROW
+                       COMPUTE NEXT-COL = SHOE-COL - 1
+                   ELSE
+                       MOVE SHOE-ROW TO NEXT-ROW
+                       COMPUTE NEXT-COL = SHOE-COL + 1
+                   END-IF
+               END-IF
+           END-IF
+           .
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           CLOSE AUDIT-FILE.
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       *    DISPLAY SPACE
       *    DISPLAY 'STRING:'
       *    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      *    IF C = 1
+      *    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       *        DISPLAY 'NO TOKENS'
       *    ELSE
       *        DISPLAY 'TOKENS:'
@@ -510,28 +690,6 @@ DEBUG>D        END-IF
       *        END-PERFORM
       *    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
 
        POP-CHECK-PIPES.
            MOVE CHECK-ROW (1) TO CURR-ROW
@@ -600,4 +758,4 @@ DEBUG>D        END-IF
       D        " HAS " CORNERMAX " ENTRIES = '"
       D        CORNER-AREA (1 : CORNERMAX) "'"
            .
-
\ No newline at end of file
+
\ No newline at end of file
