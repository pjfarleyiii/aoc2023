@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(8) BINARY.
            05  LINECTR           PIC S9(8) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                88 END-OF-FILE              VALUE "Y".
+           05  OVR-LINELEN       PIC  9(8) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC  9(8) BINARY.
@@ -42,9 +59,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -69,40 +83,83 @@
            05  WINR-STRING       PIC  X(256).
            05  GAME-STRING       PIC  X(256).
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    CARDSTACK GROWS ON DEMAND AS SCRATCHCARD NUMBERS ARE SEEN
+      *    (SEE 150-GROW-CARDSTACK) INSTEAD OF ASSUMING NO MORE THAN A
+      *    FIXED NUMBER OF CARDS -- CARDSTACK-MAX IS HOW FAR IT HAS
+      *    GROWN SO FAR, UP TO THE HARD CEILING CARDSTACK-LIMIT.
+       01  CARDSTACK-LIMIT-AREA.
+           05  CARDSTACK-MAX     PIC  9(8) BINARY VALUE 0.
+           05  CARDSTACK-LIMIT   PIC  9(8) BINARY VALUE 65000.
+
        01  CARD-STACK-AREA.
-           05  CARDSTACK         OCCURS 2560 TIMES
-                                 PIC  9(8) BINARY VALUE 1.
+           05  CARDSTACK         OCCURS 1 TO 65000 TIMES
+                                 DEPENDING ON CARDSTACK-MAX
+                                 PIC  9(8) BINARY.
+
+      *    ABEND SUPPORT -- SAME CEE3ABD CONVENTION AS DAY8PT2'S
+      *    STEP-LIMIT-EXCEEDED CHECK, USED HERE WHEN THE SCRATCHCARD
+      *    STACK WOULD HAVE TO GROW PAST CARDSTACK-LIMIT.
+       01  WORK-AREAS.
+           05  CEE3ABD                    PIC  X(08) VALUE "CEE3ABD".
+           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
+           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
 
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
+           .
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
       D        DISPLAY "CARD='" LINEINPUT (1 : LINELEN) "'"
                MOVE ":" TO SEPARATOR-CHAR
                MOVE LINEINPUT (1 : LINELEN) TO INPUT-STRING
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                COMPUTE CARDNO =
                    FUNCTION NUMVAL (TOKEN (1) (5 : TOKEN-LEN (1) - 4))
+               MOVE CARDNO TO SS4
+               PERFORM 150-GROW-CARDSTACK
                MOVE "|" TO SEPARATOR-CHAR
                COMPUTE SS1 = TOKEN-LEN (1) + 2
                COMPUTE SS2 = LINELEN - SS1 + 1
                MOVE LINEINPUT (SS1 : SS2) TO INPUT-STRING
       D        DISPLAY "SS1=" SS1 ",SS2=" SS2
       D            ",INSTR='" INPUT-STRING (1 : SS2) "'"
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                MOVE TOKEN (1) (1 : TOKEN-LEN (1)) TO WINR-STRING
                MOVE TOKEN (2) (1 : TOKEN-LEN (2)) TO GAME-STRING
                COMPUTE WINRLEN = TOKEN-LEN (1) - 1
@@ -128,6 +185,7 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    END-PERFORM
                END-PERFORM
       D        DISPLAY "WINRCNT=" WINRCNT
+               DISPLAY "CARD " CARDNO " MATCHES=" WINRCNT
                IF WINRCNT > +0
       *            PART 1 CALCULATIONS
                    COMPUTE GAMECNT =
@@ -136,6 +194,8 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D            DISPLAY "CARD " CARDNO " GAMECNT=" GAMECNT
       D                " PART1=" PART1-VALUE
       *            PART 2 CALCULATIONS
+                   COMPUTE SS4 = CARDNO + WINRCNT
+                   PERFORM 150-GROW-CARDSTACK
                    PERFORM VARYING SS1 FROM +0 BY +1
                        UNTIL SS1 > WINRCNT - 1
                        COMPUTE SS2 = CARDNO + SS1 + 1
@@ -145,67 +205,79 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                        ADD CARDSTACK (CARDNO) TO CARDSTACK (SS2)
                    END-PERFORM
                END-IF
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-               END-READ
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               END-IF
            END-PERFORM
            DISPLAY "PART1=" PART1-VALUE
-           DISPLAY " ".
+           DISPLAY " "
+           MOVE "DAY 4 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
            PERFORM VARYING SS1 FROM +1 BY +1
                UNTIL SS1 > CARDNO
       D        DISPLAY "STACK " SS1 "=" CARDSTACK (SS1)
                ADD CARDSTACK (SS1) TO PART2-VALUE
            END-PERFORM
            DISPLAY "PART2=" PART2-VALUE
-           DISPLAY " ".
+           DISPLAY " "
+           MOVE "DAY 4 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART2-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
 
-       TOKENIZE.
+      *    150-GROW-CARDSTACK EXTENDS CARDSTACK UP TO THE CARD NUMBER
+      *    IN SS4, SEEDING EACH NEWLY-ADDED SLOT WITH THE ONE ORIGINAL
+      *    COPY EVERY SCRATCHCARD STARTS WITH, AND ABENDS IF SS4 WOULD
+      *    PUSH THE STACK PAST CARDSTACK-LIMIT.
+       150-GROW-CARDSTACK.
+           IF SS4 > CARDSTACK-LIMIT
+               DISPLAY "ERROR: SCRATCHCARD STACK LIMIT "
+                   CARDSTACK-LIMIT " EXCEEDED AT CARD " SS4
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+           END-IF
+           IF SS4 > CARDSTACK-MAX
+               COMPUTE SS3 = CARDSTACK-MAX + 1
+               PERFORM VARYING SS3 FROM SS3 BY 1 UNTIL SS3 > SS4
+                   MOVE 1 TO CARDSTACK (SS3)
+               END-PERFORM
+               MOVE SS4 TO CARDSTACK-MAX
+           END-IF
+           .
+
+       CALL-TOKENIZE.
       D    DISPLAY SPACE
       D    DISPLAY 'STRING:'
       D    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      D    IF C = 1
+      D    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       D        DISPLAY 'NO TOKENS'
       D    ELSE
       D        DISPLAY 'TOKENS:'
@@ -219,26 +291,4 @@ DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D        END-PERFORM
       D    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-
\ No newline at end of file
+
\ No newline at end of file
