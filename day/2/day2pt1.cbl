@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(8) BINARY.
            05  LINECTR           PIC S9(8) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                88 END-OF-FILE              VALUE "Y".
+           05  OVR-LINELEN       PIC  9(8) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC  9(8) BINARY.
@@ -42,8 +59,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
 
        01  T PIC 999.
        01  T-MAX PIC 999.
@@ -63,8 +78,24 @@
            05  GAMELEN           PIC  9(8) BINARY.
            05  GAMESUM           PIC  9(8) BINARY VALUE 0.
            05  PART1-VALUE       PIC  9(8) VALUE ZEROES.
+           05  PART2-VALUE       PIC  9(8) VALUE ZEROES.
            05  GAME-STRING       PIC  X(256).
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+       01  CUBE-LIMITS.
+           05  RED-LIMIT         PIC  99 VALUE 12.
+           05  GREEN-LIMIT       PIC  99 VALUE 13.
+           05  BLUE-LIMIT        PIC  99 VALUE 14.
+
+       01  MIN-CUBE-VARIABLES.
+           05  MINRED            PIC  9(8) BINARY.
+           05  MINGREEN          PIC  9(8) BINARY.
+           05  MINBLUE           PIC  9(8) BINARY.
+           05  POWERVAL          PIC  9(8) BINARY.
+
        01  DRAW-VARIABLES.
            05  DRAWSMAX          PIC  9(8) BINARY.
            05  DRAWSLEN          PIC  9(8) BINARY.
@@ -92,7 +123,17 @@
                10  COLORLEN      PIC  9.
                10  COLORSTR      PIC  X(5).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  PARM-AREA.
+           05  PARM-LEN          PIC S9(4) BINARY.
+           05  PARM-RED          PIC  99.
+           05  FILLER            PIC  X.
+           05  PARM-GREEN        PIC  99.
+           05  FILLER            PIC  X.
+           05  PARM-BLUE         PIC  99.
+
+       PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
@@ -100,25 +141,59 @@
 
        000-HOUSEKEEPING.
       D    MOVE REFERENCE-STRING TO INPUT-STRING
-      D    PERFORM TOKENIZE
+      D    PERFORM CALL-TOKENIZE
       D    MOVE "," TO SEPARATOR-CHAR
       D    MOVE " 1 RED, 2 GREEN, 6 BLUE" TO INPUT-STRING
-      D    PERFORM TOKENIZE
+      D    PERFORM CALL-TOKENIZE
+
+           IF PARM-LEN = +8
+               IF PARM-RED IS NUMERIC
+      D            DISPLAY "RED-LIMIT=" PARM-RED
+                   MOVE PARM-RED TO RED-LIMIT
+               END-IF
+               IF PARM-GREEN IS NUMERIC
+      D            DISPLAY "GREEN-LIMIT=" PARM-GREEN
+                   MOVE PARM-GREEN TO GREEN-LIMIT
+               END-IF
+               IF PARM-BLUE IS NUMERIC
+      D            DISPLAY "BLUE-LIMIT=" PARM-BLUE
+                   MOVE PARM-BLUE TO BLUE-LIMIT
+               END-IF
+           END-IF
 
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
+           .
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
                DISPLAY LINEINPUT (1 : LINELEN)
                MOVE ":" TO SEPARATOR-CHAR
                MOVE LINEINPUT (1 : LINELEN) TO INPUT-STRING
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                MOVE TOKEN (1) (1 : TOKEN-LEN (1)) TO GAME-STRING
                MOVE TOKEN-LEN (1) TO GAMELEN
                MOVE TOKEN (2) (1 : TOKEN-LEN (2)) TO DRAWS-STRING
@@ -126,12 +201,12 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                MOVE "," TO SEPARATOR-CHAR
                MOVE GAME-STRING (1 : GAMELEN) TO INPUT-STRING
                MOVE "," TO INPUT-STRING (5 : 1)
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                MOVE TOKEN (2) (1 : TOKEN-LEN (2)) TO GAMENO
       D        DISPLAY "GAME=" GAMENO
                MOVE ";" TO SEPARATOR-CHAR
                MOVE DRAWS-STRING (1 : DRAWSLEN) TO INPUT-STRING
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                MOVE +0 TO DRAWSMAX
                PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > T-MAX
                    IF TOKEN-LEN(SS1) > 0
@@ -148,7 +223,7 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > DRAWSMAX
                    MOVE DRAWSTR (SS1) (1 : DRAWLEN (SS1))
                      TO INPUT-STRING
-                   PERFORM TOKENIZE
+                   PERFORM CALL-TOKENIZE
                    MOVE +0 TO REVLSMAX (SS1)
                    INITIALIZE REVL-TABLE (SS1, 1)
                               REVL-TABLE (SS1, 2)
@@ -188,7 +263,7 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                        ELSE
                            MOVE "," TO INPUT-STRING (3 : 1)
                        END-IF
-                       PERFORM TOKENIZE
+                       PERFORM CALL-TOKENIZE
                        IF TOKEN-LEN (1) > 0
       D                   DISPLAY "TOKEN(1)='"
       D                       TOKEN (1) (1 : TOKEN-LEN (1)) "'"
@@ -219,6 +294,7 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D            END-PERFORM
                END-PERFORM
                SET GAME-POSSIBLE TO TRUE
+               MOVE 0 TO MINRED MINGREEN MINBLUE
                PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > DRAWSMAX
                    DISPLAY "ANALYSIS OF GAME " GAMENO " DRAW " SS1 " ='"
                        DRAWSTR (SS1) (1 : DRAWLEN (SS1)) "'"
@@ -232,77 +308,90 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                            ",'" COLORNAM (SS1, SS2) "'"
                        EVALUATE TRUE ALSO TRUE
                            WHEN REVLRED   (SS1, SS2) ALSO
-                                COLORVAL  (SS1, SS2) > 12
+                                COLORVAL  (SS1, SS2) > RED-LIMIT
                                 SET NOT-POSSIBLE TO TRUE
                            WHEN REVLGREEN (SS1, SS2) ALSO
-                                COLORVAL  (SS1, SS2) > 13
+                                COLORVAL  (SS1, SS2) > GREEN-LIMIT
                                 SET NOT-POSSIBLE TO TRUE
                            WHEN REVLBLUE  (SS1, SS2) ALSO
-                                COLORVAL  (SS1, SS2) > 14
+                                COLORVAL  (SS1, SS2) > BLUE-LIMIT
                                 SET NOT-POSSIBLE TO TRUE
                        END-EVALUATE
+      *                TRACK THE MINIMUM CUBE COUNT OF EACH COLOR SEEN
+      *                IN ANY DRAW SO FAR, FOR THE POWER-OF-CUBES SUM
+                       EVALUATE TRUE
+                           WHEN REVLRED (SS1, SS2)
+                               IF COLORVAL (SS1, SS2) > MINRED
+                                   MOVE COLORVAL (SS1, SS2) TO MINRED
+                               END-IF
+                           WHEN REVLGREEN (SS1, SS2)
+                               IF COLORVAL (SS1, SS2) > MINGREEN
+                                   MOVE COLORVAL (SS1, SS2) TO MINGREEN
+                               END-IF
+                           WHEN REVLBLUE (SS1, SS2)
+                               IF COLORVAL (SS1, SS2) > MINBLUE
+                                   MOVE COLORVAL (SS1, SS2) TO MINBLUE
+                               END-IF
+                       END-EVALUATE
                    END-PERFORM
                END-PERFORM
+               COMPUTE POWERVAL = MINRED * MINGREEN * MINBLUE
+               ADD POWERVAL TO PART2-VALUE
                IF GAME-POSSIBLE
                    DISPLAY "GAME " GAMENO " POSSIBLE"
                    ADD GAMENO TO GAMESUM
                ELSE
                    DISPLAY "GAME " GAMENO " NOT POSSIBLE"
                END-IF
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-               END-READ
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               END-IF
            END-PERFORM
-           DISPLAY "PART1=" GAMESUM
-           DISPLAY " ".
+           MOVE GAMESUM TO PART1-VALUE
+           DISPLAY "PART1=" PART1-VALUE
+           DISPLAY "PART2=" PART2-VALUE
+           DISPLAY " "
+           MOVE "DAY 2 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           MOVE "DAY 2 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART2-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       D    DISPLAY SPACE
       D    DISPLAY 'STRING:'
       D    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      D    IF C = 1
+      D    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       D        DISPLAY 'NO TOKENS'
       D    ELSE
       D        DISPLAY 'TOKENS:'
@@ -316,26 +405,4 @@ DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D        END-PERFORM
       D    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-
\ No newline at end of file
+
\ No newline at end of file
