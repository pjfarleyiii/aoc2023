@@ -18,6 +18,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -29,12 +35,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT                 PIC  X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT             PIC  X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN                   PIC  9(18) COMP-5.
            05  LINECTR                   PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE            PIC  X(01) VALUE SPACES.
                88 END-OF-FILE                       VALUE "Y".
+           05  OVR-LINELEN               PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS           PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK                       VALUE "00".
+           05  SW-USE-OVERRIDE           PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE                 VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
@@ -83,6 +100,7 @@
           05 FOUND-NEW-BEAM-FLAG           PIC X.
              88 FOUND-NEW-BEAM                 VALUE 'Y'.
              88 NOT-FOUND-NEWB                 VALUE 'N'.
+          05 PART-NO                      PIC  9(1)  VALUE ZEROES.
 
        01 WORK-AREAS.
           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
@@ -119,6 +137,24 @@
               10  MOVE-COLOR5            PIC  X(06).
               10  MOVE-COLOR-LAST        PIC  X.
 
+      *    PLAIN R/L/U/D-PLUS-COUNT INTERPRETATION OF THE SAME DIG
+      *    PLAN, COMPUTED ALONGSIDE THE HEX-DECODED ONE SO THE TWO
+      *    READINGS OF EACH LINE CAN BE CROSS-CHECKED AGAINST EACH
+      *    OTHER AT 900-WRAP-UP.
+          05  PLAIN-DIR-CHAR             PIC  X.
+          05  PLAIN-CNT-NUM              PIC S9(09) COMP-5 VALUE +0.
+          05  PLAIN-MOVE-DATA.
+              10  PLAIN-MOVE-X           PIC S9(18) COMP-5 VALUE +0.
+              10  PLAIN-MOVE-Y           PIC S9(18) COMP-5 VALUE +0.
+              10  PLAIN-MOVE-DX          PIC S9(09) COMP-5 VALUE +0.
+              10  PLAIN-MOVE-DY          PIC S9(09) COMP-5 VALUE +0.
+          05  PLAIN-AREA-TOTAL           PIC S9(18) COMP-5 VALUE +0.
+          05  PLAIN-PERIMETER            PIC S9(18) COMP-5 VALUE +0.
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01 VERTICES-AREA.
           05  VERTMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  VERTSUB                    PIC S9(04) COMP-5 VALUE +0.
@@ -128,6 +164,14 @@
                   15  VERT-X             PIC S9(09) COMP-5 VALUE +0.
                   15  VERT-Y             PIC S9(09) COMP-5 VALUE +0.
 
+       01 PLAIN-VERTICES-AREA.
+          05  PLVERTMAX                  PIC S9(04) COMP-5 VALUE +0.
+          05  PLAIN-VERTICES-DATA.
+              10  FILLER                 OCCURS 1024 TIMES
+                                         INDEXED BY PLVERTNDX.
+                  15  PLVERT-X           PIC S9(09) COMP-5 VALUE +0.
+                  15  PLVERT-Y           PIC S9(09) COMP-5 VALUE +0.
+
        01 DIRECTN-AREA.
           05  DIRCMAX                    PIC S9(04) COMP-5 VALUE +4.
           05  DIRCSUB                    PIC S9(04) COMP-5 VALUE +0.
@@ -143,10 +187,13 @@
        01  PARM-AREA.
            05  PARM-LEN                  PIC S9(4) COMP-5.
            05  PARM-LIMIT                PIC  X(18).
+           05  PARM-PART                 PIC  9.
 
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
+           PERFORM 150-REPORT-VERTICES
            PERFORM 900-WRAP-UP
            GOBACK.
 
@@ -169,22 +216,50 @@
       D            DIRC-X (DIRCNDX) ","
       D            DIRC-Y (DIRCNDX) ")"
       D    END-PERFORM
+           IF PARM-LEN = 0 OR PARM-PART NOT NUMERIC OR
+              (PARM-PART NOT = 1 AND 2)
+               MOVE 1 TO PART-NO
+           ELSE
+               MOVE PARM-PART TO PART-NO
+           END-IF
            ADD +1 TO VERTMAX
            SET VERTNDX TO 1
            MOVE +0 TO VERT-X (VERTNDX) VERT-Y (VERTNDX)
-           OPEN INPUT INPUT-FILE
+           ADD +1 TO PLVERTMAX
+           SET PLVERTNDX TO 1
+           MOVE +0 TO PLVERT-X (PLVERTNDX) PLVERT-Y (PLVERTNDX)
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>*        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
 
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
@@ -201,6 +276,22 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        DISPLAY "DIRECTN=" MOVE-CHAR
       D            ",COUNT=" MOVE-COUNT
       D            ",COLOR='" MOVE-COLOR "'"
+      *        SAVE THE LITERAL DIRECTION/COUNT BEFORE MOVE-CHAR IS
+      *        OVERWRITTEN BELOW BY THE HEX-DECODED DIRECTION.
+               MOVE MOVE-CHAR TO PLAIN-DIR-CHAR
+               COMPUTE PLAIN-CNT-NUM = FUNCTION NUMVAL (MOVE-COUNT)
+               SET DIRCNDX TO 1
+               SEARCH DIRECTN-TABLE
+                   AT END
+                       DISPLAY "INVALID DIRECTION '" PLAIN-DIR-CHAR
+                           "' AT LINE " LINECTR
+                           ",ABORTING WITH CODE " ABEND-CODE
+                       MOVE 8 TO RETURN-CODE
+                       CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+                   WHEN DIRC-CHAR (DIRCNDX) = PLAIN-DIR-CHAR
+                       MOVE DIRC-X (DIRCNDX) TO PLAIN-MOVE-DX
+                       MOVE DIRC-Y (DIRCNDX) TO PLAIN-MOVE-DY
+               END-SEARCH
                MOVE ZERO TO MOVE-COLOR5 (1 : 1)
                MOVE FUNCTION HEX-TO-CHAR (MOVE-COLOR5) TO MOVE-CLR-BYTES
                COMPUTE MOVE-CNT-NUM = MOVE-CLR-NUM
@@ -210,6 +301,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                        DISPLAY "INVALID DIRECTION '" MOVE-CHAR
                            "' AT LINE " LINECTR
                            ",ABORTING WITH CODE " ABEND-CODE
+                       MOVE 8 TO RETURN-CODE
                        CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
                    WHEN DIRC-NUM  (DIRCNDX) = MOVE-COLOR-LAST
                        MOVE DIRC-X (DIRCNDX) TO MOVE-DX
@@ -230,6 +322,16 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                COMPUTE MOVE-Y = MOVE-Y + (MOVE-DY * MOVE-CNT-NUM)
                MOVE MOVE-X TO VERT-X (VERTNDX)
                MOVE MOVE-Y TO VERT-Y (VERTNDX)
+
+               ADD PLAIN-CNT-NUM TO PLAIN-PERIMETER
+               ADD +1 TO PLVERTMAX
+               SET PLVERTNDX UP BY 1
+               COMPUTE PLAIN-MOVE-X = PLAIN-MOVE-X +
+                   (PLAIN-MOVE-DX * PLAIN-CNT-NUM)
+               COMPUTE PLAIN-MOVE-Y = PLAIN-MOVE-Y +
+                   (PLAIN-MOVE-DY * PLAIN-CNT-NUM)
+               MOVE PLAIN-MOVE-X TO PLVERT-X (PLVERTNDX)
+               MOVE PLAIN-MOVE-Y TO PLVERT-Y (PLVERTNDX)
                IF NOT END-OF-FILE
                    PERFORM 050-READ-INPUT-DATA
                END-IF
@@ -255,6 +357,42 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            COMPUTE AREA-TOTAL = FUNCTION ABS (
                FUNCTION INTEGER(AREA-TOTAL / 2) ) +
                FUNCTION INTEGER(PERIMETER / 2) + 1
+
+      *    NOW COMPUTE AREA FROM THE PLAIN-DIRECTION VERTICES
+           PERFORM VARYING PLVERTNDX FROM 2 BY 1
+               UNTIL PLVERTNDX > PLVERTMAX
+               COMPUTE PLAIN-AREA-TOTAL = PLAIN-AREA-TOTAL +
+                   ( PLVERT-X (PLVERTNDX) * PLVERT-Y (PLVERTNDX - 1) ) -
+                   ( PLVERT-Y (PLVERTNDX) * PLVERT-X (PLVERTNDX - 1) )
+           END-PERFORM
+           COMPUTE PLAIN-AREA-TOTAL = FUNCTION ABS (
+               FUNCTION INTEGER(PLAIN-AREA-TOTAL / 2) ) +
+               FUNCTION INTEGER(PLAIN-PERIMETER / 2) + 1
+           .
+
+      *    150-REPORT-VERTICES LISTS EVERY VERTEX OF THE DUG LAGOON,
+      *    IN DIG ORDER, FOR WHICHEVER READING OF THE PLAN (HEX-DECODED
+      *    OR PLAIN DIRECTION) DRIVES THE PART-NO CURRENTLY SELECTED --
+      *    THE SAME VERTICES THE AREA-TOTAL/PLAIN-AREA-TOTAL SHOELACE
+      *    CALCULATION ABOVE JUST WALKED.
+       150-REPORT-VERTICES.
+           IF PART-NO = 1
+               PERFORM VARYING VERTNDX FROM 1 BY 1
+                   UNTIL VERTNDX > VERTMAX
+                   SET S41 TO VERTNDX
+                   DISPLAY "VERTEX[" S41 "]=("
+                       VERT-X (VERTNDX) ","
+                       VERT-Y (VERTNDX) ")"
+               END-PERFORM
+           ELSE
+               PERFORM VARYING PLVERTNDX FROM 1 BY 1
+                   UNTIL PLVERTNDX > PLVERTMAX
+                   SET S41 TO PLVERTNDX
+                   DISPLAY "VERTEX[" S41 "]=("
+                       PLVERT-X (PLVERTNDX) ","
+                       PLVERT-Y (PLVERTNDX) ")"
+               END-PERFORM
+           END-IF
            .
 
       D200-SHOW-MAP.
@@ -268,9 +406,26 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D    .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
       D    DISPLAY "PERIMETER=" PERIMETER
-           DISPLAY "PART 2=" AREA-TOTAL
+      D    DISPLAY "PLAIN-PERIMETER=" PLAIN-PERIMETER
+           IF PART-NO = 1
+               DISPLAY "PART 2=" AREA-TOTAL
+           ELSE
+               DISPLAY "PART 2=" PLAIN-AREA-TOTAL
+           END-IF
+           DISPLAY "PART 2 (HEX DECODED)=" AREA-TOTAL
+           DISPLAY "PART 2 (PLAIN DIRECTIONS)=" PLAIN-AREA-TOTAL
+           MOVE "DAY 18 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PLAIN-AREA-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           MOVE "DAY 18 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = AREA-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
 
        END PROGRAM DAY18PT2.
