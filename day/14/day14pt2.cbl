@@ -13,6 +13,16 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO AOCCKPT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CKPT-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -24,12 +34,47 @@
        01  INPUT-FIELDS.
            05  LINEINPUT                 PIC  X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT             PIC  X(32756).
+
+      *    THE CHECKPOINT FILE IS A RESTART DATASET -- EVERY
+      *    CKPT-INTERVAL CYCLES 850-WRITE-CHECKPOINT SNAPSHOTS THE
+      *    CYCLE COUNTER, THE CURRENT ROCKMAP-DATA STATE, AND THE
+      *    HISTORY-DATA THE CYCLE SEARCH IS BUILT FROM (CYCLE-DATA
+      *    ITSELF IS JUST A SCRATCH SLICE RE-COPIED OUT OF
+      *    HISTORY-DATA EVERY PASS, SO CHECKPOINTING HISTORY-DATA IS
+      *    WHAT MAKES THE CYCLE SEARCH RESUME CORRECTLY).  A CANCELLED
+      *    JOB RESTARTED AGAINST THE SAME AOCCKPT PICKS UP AT THE
+      *    NEXT CYCLE INSTEAD OF RE-TILTING FROM CYCLE 1.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 512 CHARACTERS.
+       01  CKPT-TAG-RECORD.
+           05  CKPT-TAG                  PIC  X(08).
+           05  CKPT-NUM1                 PIC  9(18).
+           05  CKPT-NUM2                 PIC  9(18).
+           05  FILLER                    PIC  X(468).
+       01  CKPT-TEXT-RECORD.
+           05  CKPT-TEXT                 PIC  X(512).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN                   PIC  9(18) COMP-5.
            05  LINECTR                   PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE            PIC  X(01) VALUE SPACES.
                88 END-OF-FILE                       VALUE "Y".
+           05  OVR-LINELEN               PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS           PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK                       VALUE "00".
+           05  SW-USE-OVERRIDE           PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE                 VALUE "Y".
+
+       01  CKPT-FILE-VARIABLES.
+           05  CKPT-FILE-STATUS          PIC  X(02) VALUE SPACES.
+           05  CKPT-INTERVAL             PIC S9(18) COMP-5 VALUE +1000.
+           05  CKPT-START-CYCLE          PIC S9(18) COMP-5 VALUE +0.
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
@@ -72,28 +117,43 @@
           05 FOUND-CYCLE-FLAG            PIC X.
              88 FOUND-CYCLE                    VALUE 'Y'.
              88 NOT-FOUND-CYC                  VALUE 'N'.
+          05 RESTART-FLAG                PIC X.
+             88 RESTARTED                      VALUE 'Y'.
+             88 NOT-RESTARTED                  VALUE 'N'.
 
        01 WORK-AREAS.
           05  CYCLE-LIM                  PIC S9(18) COMP-5 VALUE +0.
           05  CYCLE                      PIC S9(18) COMP-5 VALUE +0.
+          05  CYCLE-START                PIC S9(18) COMP-5 VALUE +1.
           05  ROCK-WEIGHT                PIC S9(09) COMP-5 VALUE +0.
           05  ROCK-WGHT                  PIC S9(09) COMP-5 VALUE +0.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 14 PART 2".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    ROCKMAP-LIMIT BOUNDS THE PLATFORM GRID ON BOTH AXES -- THE
+      *    GRID IS SQUARE (300-ROTATE-RIGHT-90 WALKS IT ROCKMAX BY
+      *    ROCKMAX), SO ONE LIMIT STILL GOVERNS BOTH ROWS AND COLUMNS
+      *    NOW THAT IT IS RAISED PAST THE OLD HARDCODED 128.
+       01 ROCKMAP-LIMIT-AREA.
+          05  ROCKMAP-LIMIT              PIC S9(04) COMP-5 VALUE 512.
+
        01 ROCKMAP-AREA.
           05  ROCKMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  ROCKLEN                    PIC S9(04) COMP-5 VALUE +0.
           05  ROCKMAP-DATA.
-              10  FILLER                 OCCURS 128 TIMES
+              10  FILLER                 OCCURS 512 TIMES
                                          INDEXED BY ROCKNDX.
-                  15  ROCKMAP-TEXT       PIC  X(128) VALUE SPACES.
+                  15  ROCKMAP-TEXT       PIC  X(512) VALUE SPACES.
 
        01 NEW-MAP-AREA.
           05  NEW-MAX                    PIC S9(04) COMP-5 VALUE +0.
           05  NEW-LEN                    PIC S9(04) COMP-5 VALUE +0.
           05  NEW-MAP-DATA.
-              10  FILLER                 OCCURS 128 TIMES
+              10  FILLER                 OCCURS 512 TIMES
                                          INDEXED BY NEWMNDX.
-                  15  NEW-MAP-TEXT       PIC  X(128) VALUE SPACES.
+                  15  NEW-MAP-TEXT       PIC  X(512) VALUE SPACES.
 
        01 HISTORY-AREA.
           05  HISTMAX                    PIC S9(04) COMP-5 VALUE +0.
@@ -115,35 +175,70 @@
        01  PARM-AREA.
            05  PARM-LEN                  PIC S9(4) COMP-5.
            05  PARM-LIMIT                PIC  X(18).
+           05  PARM-CKPTN                PIC  X(09).
 
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 050-READ-INPUT-DATA
-           IF PARM-LEN > +0 AND PARM-LIMIT (1 : PARM-LEN) NUMERIC
-               COMPUTE CYCLE-LIM = FUNCTION NUMVAL (
-                   PARM-LIMIT (1 : PARM-LEN) )
+           IF PARM-LEN > +18
+               COMPUTE CYCLE-LIM = FUNCTION NUMVAL (PARM-LIMIT (1 : 18))
+               COMPUTE S41 = PARM-LEN - 18
+               IF S41 > 9
+                   COMPUTE S41 = 9
+               END-IF
+               IF PARM-CKPTN (1 : S41) NUMERIC
+                   COMPUTE CKPT-INTERVAL = FUNCTION NUMVAL (
+                       PARM-CKPTN (1 : S41) )
+               END-IF
            ELSE
-               COMPUTE CYCLE-LIM = LINELEN * +10
+               IF PARM-LEN > +0 AND PARM-LIMIT (1 : PARM-LEN) NUMERIC
+                   COMPUTE CYCLE-LIM = FUNCTION NUMVAL (
+                       PARM-LIMIT (1 : PARM-LEN) )
+               ELSE
+                   COMPUTE CYCLE-LIM = LINELEN * +10
+               END-IF
            END-IF
            DISPLAY "DAY 14 PART 2 - TRYING " CYCLE-LIM " CYCLES"
            DISPLAY "BUT WILL EXIT ON FINDING REPEATING CYCLE OF WEIGHTS"
+           DISPLAY "CHECKPOINTING EVERY " CKPT-INTERVAL
+               " CYCLES TO AOCCKPT"
            CONTINUE
            .
 
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
@@ -157,7 +252,16 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
 
-           PERFORM VARYING CYCLE FROM 1 BY 1 UNTIL CYCLE > CYCLE-LIM
+           PERFORM 860-READ-CHECKPOINT
+           IF RESTARTED
+               COMPUTE CYCLE-START = CKPT-START-CYCLE + 1
+           ELSE
+               MOVE +1 TO CYCLE-START
+               MOVE +0 TO HISTMAX
+           END-IF
+
+           PERFORM VARYING CYCLE FROM CYCLE-START BY 1
+               UNTIL CYCLE > CYCLE-LIM
                DISPLAY "CYCLE " CYCLE
                PERFORM 4 TIMES
                    PERFORM 150-ROLL-ROCKS
@@ -241,11 +345,17 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                            COMPUTE S47 = FUNCTION MOD (SS1, CYCLMAX)
                            DISPLAY "FINAL WEIGHT=CYCLE[" S47 "]="
                                CYCLE-WGHT (S47)
+                           COMPUTE ANSWR-VALUE = CYCLE-WGHT (S47)
+                           CALL "ANSWRLOG" USING ANSWR-LABEL,
+                               ANSWR-VALUE
                            MOVE CYCLE-LIM TO CYCLE
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
                END-IF
+               IF FUNCTION MOD (CYCLE, CKPT-INTERVAL) = 0
+                   PERFORM 850-WRITE-CHECKPOINT
+               END-IF
            END-PERFORM
            .
 
@@ -331,8 +441,115 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       *    PERFORM 200-SHOW-MAP
            .
 
+      *    850-WRITE-CHECKPOINT SNAPSHOTS CYCLE/ROCKMAP-DATA/
+      *    HISTORY-DATA TO AOCCKPT SO 860-READ-CHECKPOINT CAN RESUME
+      *    THE TILT LOOP ON A LATER RUN INSTEAD OF STARTING AT CYCLE 1.
+       850-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "OPEN CHECKPOINT-FILE (OUTPUT) FAILED, STATUS="
+                   CKPT-FILE-STATUS
+           ELSE
+               MOVE "CYCLE   " TO CKPT-TAG
+               MOVE CYCLE TO CKPT-NUM1
+               MOVE +0 TO CKPT-NUM2
+               WRITE CKPT-TAG-RECORD
+
+               MOVE "DIMS    " TO CKPT-TAG
+               MOVE ROCKMAX TO CKPT-NUM1
+               MOVE ROCKLEN TO CKPT-NUM2
+               WRITE CKPT-TAG-RECORD
+
+               PERFORM VARYING ROCKNDX FROM 1 BY 1
+                   UNTIL ROCKNDX > ROCKMAX
+                   MOVE SPACES TO CKPT-TEXT
+                   MOVE ROCKMAP-TEXT (ROCKNDX) TO CKPT-TEXT
+                   WRITE CKPT-TEXT-RECORD
+               END-PERFORM
+
+               MOVE "HISTORY " TO CKPT-TAG
+               MOVE HISTMAX TO CKPT-NUM1
+               MOVE +0 TO CKPT-NUM2
+               WRITE CKPT-TAG-RECORD
+
+               PERFORM VARYING HISTNDX FROM 1 BY 1
+                   UNTIL HISTNDX > HISTMAX
+                   MOVE "H       " TO CKPT-TAG
+                   MOVE HISTORY-WGHT (HISTNDX) TO CKPT-NUM1
+                   MOVE +0 TO CKPT-NUM2
+                   WRITE CKPT-TAG-RECORD
+               END-PERFORM
+
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "CHECKPOINT WRITTEN AT CYCLE " CYCLE
+           END-IF
+           .
+
+      *    860-READ-CHECKPOINT LOOKS FOR AN AOCCKPT LEFT BEHIND BY A
+      *    CANCELLED PRIOR RUN.  IF ONE IS FOUND, CYCLE/ROCKMAP-DATA/
+      *    HISTORY-DATA ARE RESTORED AND RESTARTED IS SET SO
+      *    100-PROCESS-INPUT-DATA PICKS UP THE TILT LOOP AT THE NEXT
+      *    CYCLE AFTER THE CHECKPOINT INSTEAD OF AT CYCLE 1.  A MISSING
+      *    OR EMPTY CHECKPOINT (STATUS NOT = "00") JUST MEANS A FRESH
+      *    RUN, NOT AN ERROR.
+       860-READ-CHECKPOINT.
+           SET NOT-RESTARTED TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE CKPT-NUM1 TO CKPT-START-CYCLE
+               END-READ
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-NUM1 TO ROCKMAX NEW-MAX
+                       MOVE CKPT-NUM2 TO ROCKLEN NEW-LEN
+               END-READ
+               PERFORM VARYING ROCKNDX FROM 1 BY 1
+                   UNTIL ROCKNDX > ROCKMAX
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-TEXT TO ROCKMAP-TEXT (ROCKNDX)
+                   END-READ
+               END-PERFORM
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE CKPT-NUM1 TO HISTMAX
+               END-READ
+               PERFORM VARYING HISTNDX FROM 1 BY 1
+                   UNTIL HISTNDX > HISTMAX
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-NUM1 TO HISTORY-WGHT (HISTNDX)
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               SET RESTARTED TO TRUE
+               DISPLAY "RESUMING FROM CHECKPOINT AT CYCLE "
+                   CKPT-START-CYCLE
+           ELSE
+               IF CKPT-FILE-STATUS NOT = "35"
+                   DISPLAY "OPEN CHECKPOINT-FILE (INPUT) STATUS="
+                       CKPT-FILE-STATUS ", STARTING FRESH"
+               END-IF
+           END-IF
+           .
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
+           IF FOUND-CYCLE
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF CKPT-FILE-STATUS = "00"
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF
       *    DISPLAY "WEIGHT=" ROCK-WEIGHT
            CONTINUE.
 
