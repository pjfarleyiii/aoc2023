@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,6 +29,12 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(8) BINARY.
@@ -31,6 +43,11 @@
            05  LINEEND           PIC S9(8) BINARY VALUE +99999999.
            05  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                88 END-OF-FILE              VALUE "Y".
+           05  OVR-LINELEN       PIC  9(8) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC  9(8) BINARY.
@@ -72,6 +89,32 @@
            05  PART1-VALUE       PIC  9(8) VALUE ZEROES.
            05  PART2-VALUE       PIC  9(8) VALUE ZEROES.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      * GEAR-RATIO (PART 2) VARIABLES
+       01  GEAR-VARIABLES.
+           05  SS5               PIC  9(8) BINARY.
+           05  SS6               PIC  9(8) BINARY.
+           05  GEARCNT           PIC  9.
+           05  GEARPROD          PIC  9(16).
+           05  LASTSTART         PIC  9(8) BINARY.
+           05  GEARROWSTART      PIC  9(8) BINARY.
+           05  GEARROWEND        PIC  9(8) BINARY.
+           05  GEARCOLSTART      PIC  9(8) BINARY.
+           05  GEARCOLEND        PIC  9(8) BINARY.
+           05  RUNSTART          PIC  9(8) BINARY.
+           05  RUNPOS            PIC  9(8) BINARY.
+           05  RUNLEN            PIC  9(8) BINARY.
+           05  GEAR-NUM-STRING   PIC  X(8).
+           05  GEAR-ADJ-TABLE.
+               10  GEAR-ADJ      OCCURS 3 TIMES PIC 9(8).
+
+      * ORPHAN-SYMBOL VARIABLES -- SYMBOLS WITH NO ADJACENT PART NUMBER
+       01  ORPHAN-SYMBOL-VARIABLES.
+           05  ORPHANSYMCNT      PIC  9(8) BINARY VALUE 0.
+
        01  MAP-ARRAY-TABLE.
            05  MAPMAX            PIC  9(8) BINARY.
            05  MAP-AREA.
@@ -91,8 +134,9 @@
 
        01  PARTS-TABLE.
            05  PARTMAX           PIC  9(8) BINARY VALUE 0.
+           05  PART-LIM          PIC  9(8) BINARY VALUE 256.
            05  PART-AREA.
-               10  PART-TABLE    OCCURS 128 TIMES.
+               10  PART-TABLE    OCCURS 256 TIMES.
                    15  PARTLEN   PIC  9.
                    15  PARTLOC   PIC  9(4).
                    15  PARTNO    PIC  X(4).
@@ -132,13 +176,31 @@
                    COMPUTE LINEEND   = PARM-END
                END-IF
            END-IF
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINEINP " LINECTR " LEN=" LINELEN
-           END-READ
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINEINP " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINEINP " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
       *    INITIALIZE MAP AREA
            MOVE 2560 TO MAPMAX
            MOVE SPACES TO MAP-AREA
@@ -160,13 +222,28 @@ DEBUG>D        DISPLAY "LINECTR " LINECTR
 DEBUG>D                " MAPMAX " MAPMAX " LINESTART=" LINESTART
                IF LINECTR < LINESTART
                    SUBTRACT +1 FROM MAPMAX
-                   READ INPUT-FILE
-                       AT END
-                           SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINEINP " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END
+                               SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINEINP " LINECTR " LEN="
+DEBUG>D                                LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END
+                               SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINEINP " LINECTR " LEN="
+DEBUG>D                                LINELEN
+                       END-READ
+                   END-IF
                    EXIT PERFORM CYCLE
                ELSE
                    MOVE "." TO MAPCHAR (MAPMAX, 1)
@@ -182,13 +259,28 @@ DEBUG>D                " MAPMAX " MAPMAX " LINEEND  =" LINEEND
                    SUBTRACT +1 FROM MAPMAX
                    SET END-OF-FILE TO TRUE
                ELSE
-                   READ INPUT-FILE
-                       AT END
-                           SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINEINP " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END
+                               SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINEINP " LINECTR " LEN="
+DEBUG>D                                LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END
+                               SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINEINP " LINECTR " LEN="
+DEBUG>D                                LINELEN
+                       END-READ
+                   END-IF
                END-IF
                IF END-OF-FILE
       *            ESTABLISH ALL PERIOD LINE AFTER LAST ACTUAL LINE.
@@ -228,6 +320,12 @@ DEBUG>D                    MAPLINE (MAPMAX) (1 : LINELEN + 2) "'"
                MOVE 0 TO PARTMAX
                PERFORM VARYING SS2 FROM 1 BY 1 UNTIL SS2 > T-MAX
                    IF TOKEN-LEN(SS2) > 0
+                       IF PARTMAX >= PART-LIM
+                           DISPLAY "WARNING: LINE " LINECTR
+                               " EXCEEDS " PART-LIM
+                               " PART NUMBERS -- REST OF LINE SKIPPED"
+                           EXIT PERFORM
+                       END-IF
       *                ADD PART TO PART TABLE
                        ADD +1 TO PARTMAX
                        MOVE SPACES TO PARTNO (PARTMAX)
@@ -387,16 +485,49 @@ DEBUG>D                    MAPLINE (MAPMAX) (1 : LINELEN + 2) "'"
       D            END-PERFORM
                    CONTINUE
                END-IF
+      *        CHECK FOR GEAR ("*") SYMBOLS ADJACENT TO EXACTLY TWO
+      *        PART NUMBERS ON THE PREVIOUS, CURRENT, OR NEXT LINE, AND
+      *        FLAG ANY SYMBOL (GEAR OR OTHERWISE) WITH NO ADJACENT
+      *        PART NUMBER AT ALL -- SEE 230-FLAG-ORPHAN-SYMBOL.
+               PERFORM VARYING SS4 FROM 2 BY 1 UNTIL SS4 > LINELEN + 1
+                   IF MAPLINE (SS1) (SS4 : 1) NOT = "." AND
+                      MAPLINE (SS1) (SS4 : 1) NOT NUMERIC
+                       PERFORM 210-SCAN-GEAR-NEIGHBORS
+                       IF MAPLINE (SS1) (SS4 : 1) = "*" AND
+                          GEARCNT = 2
+                           COMPUTE GEARPROD =
+                               GEAR-ADJ (1) * GEAR-ADJ (2)
+                           ADD GEARPROD TO PART2-VALUE
+                       END-IF
+                       IF GEARCNT = 0
+                           PERFORM 230-FLAG-ORPHAN-SYMBOL
+                       END-IF
+                   END-IF
+               END-PERFORM
            END-PERFORM
            PERFORM VARYING SS1 FROM +1 BY +1 UNTIL SS1 > VALPARTMAX
       D        DISPLAY "VALID PART[" SS1 "]=" VALPARTNO (SS1)
                ADD VALPARTNO (SS1) TO PART1-VALUE
            END-PERFORM
            DISPLAY "PART1=" PART1-VALUE
+           DISPLAY "PART2=" PART2-VALUE
+           DISPLAY "ORPHAN SYMBOLS (NO ADJACENT PART NUMBER)="
+               ORPHANSYMCNT
+           MOVE "DAY 3 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           MOVE "DAY 3 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART2-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
 
        TOKENIZE.
       D    DISPLAY SPACE
@@ -492,4 +623,60 @@ DEBUG>D                    MAPLINE (MAPMAX) (1 : LINELEN + 2) "'"
               END-PERFORM
            END-PERFORM
            .
-
\ No newline at end of file
+
+       210-SCAN-GEAR-NEIGHBORS.
+           MOVE 0 TO GEARCNT
+           COMPUTE GEARROWSTART = SS1 - 1
+           COMPUTE GEARROWEND = SS1 + 1
+           COMPUTE GEARCOLSTART = SS4 - 1
+           COMPUTE GEARCOLEND = SS4 + 1
+           PERFORM VARYING SS5 FROM GEARROWSTART BY 1
+               UNTIL SS5 > GEARROWEND
+               MOVE 0 TO LASTSTART
+               PERFORM VARYING SS6 FROM GEARCOLSTART BY 1
+                   UNTIL SS6 > GEARCOLEND
+                   IF MAPLINE (SS5) (SS6 : 1) IS NUMERIC
+                       MOVE SS6 TO RUNSTART
+                       PERFORM UNTIL RUNSTART = 1 OR
+                           MAPLINE (SS5) (RUNSTART - 1 : 1) NOT NUMERIC
+                           SUBTRACT 1 FROM RUNSTART
+                       END-PERFORM
+                       IF RUNSTART NOT = LASTSTART
+                           MOVE RUNSTART TO LASTSTART
+                           IF GEARCNT < 3
+                               ADD 1 TO GEARCNT
+                               PERFORM 220-EXTRACT-GEAR-VALUE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *    230-FLAG-ORPHAN-SYMBOL DISPLAYS A WARNING FOR A SYMBOL THAT
+      *    210-SCAN-GEAR-NEIGHBORS FOUND TO HAVE NO NUMBER ADJACENT TO
+      *    IT ON THE PREVIOUS, CURRENT, OR NEXT LINE -- SUCH A SYMBOL
+      *    NEVER CONTRIBUTES TO EITHER PART'S TOTAL, SO IT IS CALLED
+      *    OUT HERE RATHER THAN SILENTLY IGNORED.
+       230-FLAG-ORPHAN-SYMBOL.
+           ADD 1 TO ORPHANSYMCNT
+           DISPLAY "WARNING: SYMBOL '" MAPLINE (SS1) (SS4 : 1)
+               "' AT ROW " SS1 " COL " SS4
+               " HAS NO ADJACENT PART NUMBER"
+           .
+
+       220-EXTRACT-GEAR-VALUE.
+           MOVE SPACES TO GEAR-NUM-STRING
+           MOVE RUNSTART TO RUNPOS
+           MOVE 0 TO RUNLEN
+           PERFORM UNTIL RUNPOS > LINELEN + 1 OR
+               MAPLINE (SS5) (RUNPOS : 1) NOT NUMERIC
+               ADD 1 TO RUNLEN
+               MOVE MAPLINE (SS5) (RUNPOS : 1) TO
+                   GEAR-NUM-STRING (RUNLEN : 1)
+               ADD 1 TO RUNPOS
+           END-PERFORM
+           COMPUTE GEAR-ADJ (GEARCNT) =
+               FUNCTION NUMVAL (GEAR-NUM-STRING (1 : RUNLEN))
+           .
+
\ No newline at end of file
