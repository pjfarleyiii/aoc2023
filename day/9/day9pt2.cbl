@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -48,9 +65,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -69,14 +83,32 @@
            05  PART2-VALUE       PIC  9(18) VALUE ZEROES.
            05  SUM-FNUM          PIC S9(18) VALUE ZEROES.
            05  TOTAL-NUM         PIC S9(18) VALUE ZEROES.
+           05  TOTAL-NUM2        PIC S9(18) VALUE ZEROES.
            05  PART-NO           PIC  9(1)  VALUE ZEROES.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01  NUM-TABLE.
            05  NUMMAX                PIC  9(9) BINARY VALUE 0.
            05  NUM-AREA.
                10  NUM-DATA          OCCURS 256 TIMES.
                    15  NUM           PIC S9(18) BINARY.
 
+      *    EXP-NUMMAX REMEMBERS HOW MANY VALUES THE FIRST HISTORY LINE
+      *    CARRIED, SO EVERY LATER LINE CAN BE CHECKED FOR THE SAME
+      *    ROW LENGTH -- AN INPUT FILE WITH A SHORT OR LONG LINE WOULD
+      *    OTHERWISE JUST SILENTLY EXTRAPOLATE FROM THE WRONG SIZE.
+       01  ROW-LEN-CHECK.
+           05  EXP-NUMMAX            PIC  9(9) BINARY VALUE 0.
+
+       01  ORIG-NUM-TABLE.
+           05  ONUMMAX               PIC  9(9) BINARY VALUE 0.
+           05  ONUM-AREA.
+               10  ONUM-DATA         OCCURS 256 TIMES.
+                   15  ONUM          PIC S9(18) BINARY.
+
        01  FINAL-NUM-TABLE.
            05  FNUMMAX               PIC  9(9) BINARY VALUE 0.
            05  FNUM-AREA.
@@ -92,9 +124,9 @@
            05  PARM-PART             PIC  9.
 
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
-           DISPLAY "PART " PART-NO " = " PART1-VALUE
            PERFORM 900-WRAP-UP
            GOBACK.
 
@@ -105,17 +137,35 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
-           MOVE 0 TO TOTAL-NUM
+           MOVE 0 TO TOTAL-NUM TOTAL-NUM2
            PERFORM UNTIL END-OF-FILE
                INITIALIZE NUM-TABLE FINAL-NUM-TABLE
                PERFORM GET-NUM-DATA
@@ -124,63 +174,66 @@ DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D            DISPLAY "NUM [" SS1 "]="
       D                    NUM (SS1)
       D        END-PERFORM
+               PERFORM SAVE-ORIG-NUM-TABLE
+      *        PART 1 -- EXTRAPOLATE THE NEXT VALUE FORWARD
+               PERFORM GET-NEXT-NUM
+               ADD SUM-FNUM TO TOTAL-NUM
+      *        PART 2 -- REVERSE THE HISTORY AND WALK THE SAME
+      *        TRIANGLE-OF-DIFFERENCES FORWARD TO GET THE PREVIOUS VALUE
+               PERFORM REVERSE-NUM-TABLE
                PERFORM GET-NEXT-NUM
+               ADD SUM-FNUM TO TOTAL-NUM2
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
-           MOVE TOTAL-NUM TO PART1-VALUE
+           MOVE TOTAL-NUM  TO PART1-VALUE
+           MOVE TOTAL-NUM2 TO PART2-VALUE
            DISPLAY " ".
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           DISPLAY "PART1=" PART1-VALUE
+           DISPLAY "PART2=" PART2-VALUE
+           MOVE "DAY 9 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           MOVE "DAY 9 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART2-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       *    DISPLAY SPACE
       *    DISPLAY 'STRING:'
       *    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      *    IF C = 1
+      *    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       *        DISPLAY 'NO TOKENS'
       *    ELSE
       *        DISPLAY 'TOKENS:'
@@ -194,50 +247,33 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *        END-PERFORM
       *    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
 
        GET-NUM-DATA.
            MOVE LINEINPUT (1 : LINELEN) TO INPUT-STRING
            INSPECT INPUT-STRING (1 : LINELEN) REPLACING ALL SPACE BY "|"
            MOVE "|" TO SEPARATOR-CHAR
-           PERFORM TOKENIZE
+           PERFORM CALL-TOKENIZE
            MOVE 0 TO NUMMAX
            PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > T-MAX
                ADD 1 TO NUMMAX
                COMPUTE NUM (NUMMAX) = FUNCTION NUMVAL (
                    TOKEN (SS1) (1 : TOKEN-LEN (SS1)) )
            END-PERFORM
+           IF EXP-NUMMAX = 0
+               MOVE NUMMAX TO EXP-NUMMAX
+           ELSE
+               IF NUMMAX NOT = EXP-NUMMAX
+                   DISPLAY "WARNING: LINE " LINECTR " HAS " NUMMAX
+                       " VALUES, BUT EARLIER LINES HAVE " EXP-NUMMAX
+               END-IF
+           END-IF
            .
 
        GET-NEXT-NUM.
+           MOVE 0 TO FNUMMAX
            PERFORM UNTIL NUMMAX = 1
                ADD 1 TO FNUMMAX
-               IF PART-NO = 1
-                   MOVE NUM (NUMMAX) TO FNUM (FNUMMAX)
-               ELSE
-                   MOVE NUM (1)      TO FNUM (FNUMMAX)
-               END-IF
+               MOVE NUM (NUMMAX) TO FNUM (FNUMMAX)
                PERFORM VARYING SS1 FROM 2 BY 1 UNTIL SS1 > NUMMAX
                    COMPUTE NUM (SS1 - 1) = NUM (SS1) - NUM (SS1 - 1)
                END-PERFORM
@@ -253,13 +289,23 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > FNUMMAX
       D        DISPLAY "FNUM [" SS1 "]="
       D                FNUM (SS1)
-               IF FUNCTION MOD(SS1, 2) = 0
-                   COMPUTE SUM-FNUM = SUM-FNUM + FNUM (SS1)
-               ELSE
-                   COMPUTE SUM-FNUM = SUM-FNUM - FNUM (SS1)
-               END-IF
+               COMPUTE SUM-FNUM = SUM-FNUM + FNUM (SS1)
            END-PERFORM
       D    DISPLAY "NEXT NUM = " SUM-FNUM
-           COMPUTE TOTAL-NUM = TOTAL-NUM + SUM-FNUM
            .
-
\ No newline at end of file
+
+       SAVE-ORIG-NUM-TABLE.
+           MOVE NUMMAX TO ONUMMAX
+           PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > NUMMAX
+               MOVE NUM (SS1) TO ONUM (SS1)
+           END-PERFORM
+           .
+
+       REVERSE-NUM-TABLE.
+           MOVE ONUMMAX TO NUMMAX
+           PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > NUMMAX
+               COMPUTE SS2 = NUMMAX - SS1 + 1
+               MOVE ONUM (SS2) TO NUM (SS1)
+           END-PERFORM
+           .
+
\ No newline at end of file
