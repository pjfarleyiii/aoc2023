@@ -13,24 +13,41 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
-
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
+
        DATA DIVISION.
       *-------------
        FILE SECTION.
-
+
        FD  INPUT-FILE
            RECORD VARYING 1 TO 32756 DEPENDING ON LINELEN
            RECORDING MODE V.
        01  INPUT-FIELDS.
            05  LINEINPUT                 PIC  X(32756).
-
+
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT             PIC  X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN                   PIC  9(18) COMP-5.
            05  LINECTR                   PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE            PIC  X(01) VALUE SPACES.
                88 END-OF-FILE                       VALUE "Y".
-
+           05  OVR-LINELEN               PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS           PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK                       VALUE "00".
+           05  SW-USE-OVERRIDE           PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE                 VALUE "Y".
+
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
            05  SS2                       PIC S9(18) COMP-5.
@@ -64,7 +81,7 @@
            05  S46                       PIC S9(04) COMP-5.
            05  S47                       PIC S9(04) COMP-5.
            05  S48                       PIC S9(04) COMP-5.
-
+
        01 WORK-FLAGS.
           05 CHANGED-FLAG                PIC X.
              88 HASCHANGED                     VALUE 'Y'.
@@ -75,10 +92,11 @@
           05 FOUND-NEW-BEAM-FLAG           PIC X.
              88 FOUND-NEW-BEAM                 VALUE 'Y'.
              88 NOT-FOUND-NEWB                 VALUE 'N'.
-
+
        01 WORK-AREAS.
           05  LOOP-COUNT                 PIC S9(09) COMP-5 VALUE +0.
           05  ENERGIZED                  PIC S9(04) COMP-5 VALUE +0.
+          05  SINGLE-ENERGIZED           PIC S9(04) COMP-5 VALUE +0.
           05  MAX-ENERGIZED              PIC S9(04) COMP-5 VALUE +0.
           05  MOVE-T                     PIC S9(04) COMP-5 VALUE +0.
           05  START-DATA.
@@ -99,7 +117,11 @@
                   15  MOVED-DX           PIC S9(04) COMP-5 VALUE +0.
                   15  MOVED-DY           PIC S9(04) COMP-5 VALUE +0.
           05  MIRROR                     PIC  X.
-
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01 MIRRORS-AREA.
           05  MIROMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  MIROLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -107,7 +129,7 @@
               10  FILLER                 OCCURS 128 TIMES
                                          INDEXED BY MIRONDX.
                   15  MIRRORS            PIC  X(128) VALUE SPACES.
-
+
        01 NEW-MAP-AREA.
           05  NEWMMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  NEWMLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -115,7 +137,7 @@
               10  FILLER                 OCCURS 128 TIMES
                                          INDEXED BY NEWMNDX.
                   15  NEW-MAP            PIC  X(128) VALUE SPACES.
-
+
        01 BEAM-AREA.
           05  BEAMMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  BEAMLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -126,7 +148,7 @@
                   15  BEAM-Y             PIC S9(04) COMP-5 VALUE +0.
                   15  BEAM-DX            PIC S9(04) COMP-5 VALUE +0.
                   15  BEAM-DY            PIC S9(04) COMP-5 VALUE +0.
-
+
        01 NEW-BEAM-AREA.
           05  NEWBMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  NEWBLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -137,7 +159,7 @@
                   15  NEWB-Y             PIC S9(04) COMP-5 VALUE +0.
                   15  NEWB-DX            PIC S9(04) COMP-5 VALUE +0.
                   15  NEWB-DY            PIC S9(04) COMP-5 VALUE +0.
-
+
        01 ENERGIZ-AREA.
           05  NRGZMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  NRGZLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -148,34 +170,53 @@
                   15  NRGZ-Y             PIC S9(04) COMP-5 VALUE +0.
                   15  NRGZ-DX            PIC S9(04) COMP-5 VALUE +0.
                   15  NRGZ-DY            PIC S9(04) COMP-5 VALUE +0.
-
+
        LINKAGE SECTION.
        01  PARM-AREA.
            05  PARM-LEN                  PIC S9(4) COMP-5.
            05  PARM-LIMIT                PIC  X(18).
-
+
        PROCEDURE DIVISION USING PARM-AREA.
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
            GOBACK.
-
+
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>*        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
-
+
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>*                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
-
+
        100-PROCESS-INPUT-DATA.
            MOVE LINELEN TO MIROLEN BEAMLEN
            PERFORM UNTIL END-OF-FILE
@@ -187,7 +228,18 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
      D*    PERFORM 200-SHOW-MAP
-
+
+      *    FIND ENERGIZED FROM THE SINGLE FIXED TOP-LEFT ENTRY BEAM,
+      *    MOVING LEFT TO RIGHT ALONG THE TOP ROW, FOR COMPARISON
+      *    AGAINST THE BEST-OF-ALL-EDGES SEARCH BELOW
+           MOVE MIRRORS-AREA TO NEW-MAP-AREA
+           MOVE +0 TO BEAMMAX NEWBMAX
+           MOVE +1 TO START-X START-Y START-DX
+           MOVE +0 TO START-DY
+           PERFORM 300-GET-ENERGIZED
+           PERFORM 300-COUNT-ENERGIZED
+           MOVE ENERGIZED TO SINGLE-ENERGIZED MAX-ENERGIZED
+
       *    FIND MAX ENERGIZED STARTING AT LEFT AND RIGHT OF EACH ROW
            PERFORM VARYING START-Y FROM 1 BY 1
                UNTIL START-Y > MIROMAX
@@ -201,6 +253,9 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                IF ENERGIZED > MAX-ENERGIZED
                    MOVE ENERGIZED TO MAX-ENERGIZED
                END-IF
+               DISPLAY "EDGE SWEEP: ROW " START-Y " OF " MIROMAX
+                   " (L->R) ENERGIZED=" ENERGIZED
+                   " MAX SO FAR=" MAX-ENERGIZED
       *        MOVING RIGHT TO LEFT
                MOVE MIRRORS-AREA TO NEW-MAP-AREA
                MOVE +0 TO BEAMMAX NEWBMAX
@@ -212,9 +267,12 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                IF ENERGIZED > MAX-ENERGIZED
                    MOVE ENERGIZED TO MAX-ENERGIZED
                END-IF
+               DISPLAY "EDGE SWEEP: ROW " START-Y " OF " MIROMAX
+                   " (R->L) ENERGIZED=" ENERGIZED
+                   " MAX SO FAR=" MAX-ENERGIZED
            END-PERFORM
       D    DISPLAY "PART 2A - MAXIMUM ENERGIZED:" MAX-ENERGIZED
-
+
       *    FIND MAX ENERGIZED STARTING AT TOP AND BOTTOM OF EACH COLUMN
            PERFORM VARYING START-X FROM 1 BY 1
                UNTIL START-X > MIROLEN
@@ -228,6 +286,9 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                IF ENERGIZED > MAX-ENERGIZED
                    MOVE ENERGIZED TO MAX-ENERGIZED
                END-IF
+               DISPLAY "EDGE SWEEP: COL " START-X " OF " MIROLEN
+                   " (T->B) ENERGIZED=" ENERGIZED
+                   " MAX SO FAR=" MAX-ENERGIZED
       *        MOVING BOTTOM TO TOP
                MOVE MIRRORS-AREA TO NEW-MAP-AREA
                MOVE +0 TO BEAMMAX NEWBMAX
@@ -239,10 +300,12 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                IF ENERGIZED > MAX-ENERGIZED
                    MOVE ENERGIZED TO MAX-ENERGIZED
                END-IF
+               DISPLAY "EDGE SWEEP: COL " START-X " OF " MIROLEN
+                   " (B->T) ENERGIZED=" ENERGIZED
+                   " MAX SO FAR=" MAX-ENERGIZED
            END-PERFORM
-           DISPLAY "PART 2 - MAXIMUM ENERGIZED:" MAX-ENERGIZED
            .
-
+
        150-MOVE-BEAM.
            MOVE MIRRORS (MOVE-Y) (MOVE-X : 1) TO MIRROR
      D*    DISPLAY "MOVING FROM MIRROR '" MIRROR "'"
@@ -290,7 +353,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                    COMPUTE MOVED-DY (1) = MOVE-DY
            END-EVALUATE
            .
-
+
        160-ADD-ENERGIZED.
            PERFORM 165-SRCH-ENERGIZED
            IF NOT-FOUND-NRGZ
@@ -298,7 +361,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                MOVE MOVE-DATA TO ENERGIZ (NRGZMAX)
            END-IF
            .
-
+
        165-SRCH-ENERGIZED.
            SET NOT-FOUND-NRGZ TO TRUE
            PERFORM VARYING NRGZNDX FROM 1 BY 1
@@ -308,7 +371,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            .
-
+
        170-ADD-NEW-BEAM.
            SET NOT-FOUND-NEWB TO TRUE
            PERFORM VARYING NEWBNDX FROM 1 BY 1
@@ -322,7 +385,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                MOVE MOVE-DATA TO NEW-BEAM (NEWBMAX)
            END-IF
            .
-
+
      D 200-SHOW-MAP.
      D     PERFORM VARYING MIRONDX FROM 1 BY 1
      D         UNTIL MIRONDX > MIROMAX
@@ -331,7 +394,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
      D             MIRRORS (MIRONDX) (1 : MIROLEN) "'"
      D     END-PERFORM
      D     .
-
+
      D 250-SHOW-NEW.
      D     PERFORM VARYING NEWMNDX FROM 1 BY 1
      D         UNTIL NEWMNDX > NEWMMAX
@@ -340,7 +403,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
      D             NEW-MAP (NEWMNDX) (1 : NEWMLEN) "'"
      D     END-PERFORM
      D     .
-
+
        300-GET-ENERGIZED.
            MOVE +0 TO LOOP-COUNT
       *    INITIALIZE BEAMS AND ENERGIZED LISTS
@@ -403,7 +466,7 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D        END-IF
            END-PERFORM
            .
-
+
        300-COUNT-ENERGIZED.
       *    COUNT ENERGIZED TILES
            MOVE +0 TO ENERGIZED
@@ -418,9 +481,21 @@ DEBUG>*                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
      D*            NEW-MAP (NEWMNDX) (1 : NEWMLEN) "'"
            END-PERFORM
            .
-
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           DISPLAY "PART 1 - SINGLE-START ENERGIZED:" SINGLE-ENERGIZED
+           DISPLAY "PART 2 - MAXIMUM ENERGIZED:" MAX-ENERGIZED
+           MOVE "DAY 16 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = SINGLE-ENERGIZED
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+           MOVE "DAY 16 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = MAX-ENERGIZED
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
-
+
        END PROGRAM DAY16PT2.
