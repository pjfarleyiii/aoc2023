@@ -17,6 +17,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -28,12 +34,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) COMP-5.
            05  LINECTR           PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) COMP-5.
@@ -72,6 +89,10 @@
            05  ARR-TOTAL         PIC S9(18) COMP-5.
            05  STATE             PIC S9(04) COMP-5.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 12 PART 2".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01 WORK-FLAGS.
           05 CHANGED-FLAG        PIC X.
              88 HASCHANGED             VALUE 'Y'.
@@ -79,6 +100,9 @@
           05 VALID-ARRANGE-FLAG  PIC X.
              88 VALID-ARR              VALUE 'Y'.
              88 NOT-VALID-ARR          VALUE 'N'.
+          05 CACHE-HIT-FLAG      PIC X.
+             88 CACHE-WAS-HIT          VALUE 'Y'.
+             88 CACHE-NOT-HIT          VALUE 'N'.
 
        01 WORK-AREAS.
           05  SPR-LEN            PIC S9(04) COMP-5.
@@ -129,6 +153,21 @@
                                  INDEXED BY SCANNDX.
                10  SCAN-VAL      PIC S9(9) COMP-5 VALUE 0.
 
+      *    MEMOIZES A WHOLE RECORD'S ARRANGEMENT COUNT BY ITS RAW,
+      *    PRE-UNFOLD TEXT -- IF THE SAME SPRING ROW AND GROUP LIST
+      *    TURNS UP AGAIN LATER IN THE SAME FILE, ITS COUNT IS REUSED
+      *    RATHER THAN RE-WALKED THROUGH THE NFA STATE SCAN.  RECORDS
+      *    LONGER THAN 256 BYTES OR SEEN AFTER THE CACHE FILLS ARE
+      *    SIMPLY NOT CACHED -- THEY STILL COMPUTE CORRECTLY, THEY
+      *    JUST DO NOT GET TO SKIP THE SCAN.
+       01  LINE-CACHE-AREA.
+           05  CACHE-MAX          PIC S9(04) COMP-5 VALUE +0.
+           05  CACHE-ENTRY        OCCURS 1024 TIMES
+                                  INDEXED BY CACHENDX.
+               10  CACHE-LEN      PIC S9(04) COMP-5 VALUE +0.
+               10  CACHE-LINE     PIC  X(256) VALUE SPACES.
+               10  CACHE-COUNT    PIC S9(18) COMP-5 VALUE +0.
+
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
@@ -136,21 +175,46 @@
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            CONTINUE
            .
 
+      *    100-PROCESS-INPUT-DATA DISPLAYS A PERMANENT "RECORD N
+      *    ARRANGEMENTS=..." LINE FOR EVERY INPUT RECORD, CACHE HIT OR
+      *    NOT, SO A FULL RUN'S PER-RECORD BREAKDOWN IS VISIBLE
+      *    ALONGSIDE THE FINAL TOTAL WITHOUT TURNING ON DEBUGGING MODE.
        100-PROCESS-INPUT-DATA.
            MOVE +0 TO FILE-GROUP-MAX ARR-TOTAL
            PERFORM UNTIL END-OF-FILE
                MOVE +0 TO ARR-COUNT
+               PERFORM 105-CHECK-LINE-CACHE
+               IF CACHE-NOT-HIT
                UNSTRING LINEINPUT (1 : LINELEN)
                    DELIMITED BY SPACE
                    INTO SPR-TEXT COUNT IN SPR-LEN
@@ -336,27 +400,82 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                ADD STATES-VAL (STATES-MAX)
                    STATES-VAL (STATES-MAX - 1)
                 TO ARR-COUNT
+               PERFORM 110-STORE-LINE-CACHE
+               END-IF
                ADD ARR-COUNT TO ARR-TOTAL
+               DISPLAY "RECORD " LINECTR " ARRANGEMENTS=" ARR-COUNT
 DEBUG>*        DISPLAY "ARRANGEMENTS=" ARR-COUNT
       D        DISPLAY "ARRANGEMENTS OF LINE " LINECTR " = " ARR-COUNT
       D        DISPLAY "ARRANGEMENTS TOTAL               = " ARR-TOTAL
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                        ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                            ", LINE='" LINEINPUT
+DEBUG>D                                ( 1 : LINELEN) "'"
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                            ", LINE='" LINEINPUT
+DEBUG>D                                ( 1 : LINELEN) "'"
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
            .
 
+       105-CHECK-LINE-CACHE.
+           SET CACHE-NOT-HIT TO TRUE
+           IF LINELEN NOT > 256 AND CACHE-MAX > 0
+               PERFORM VARYING CACHENDX FROM 1 BY 1
+                   UNTIL CACHENDX > CACHE-MAX
+                   IF CACHE-LEN (CACHENDX) = LINELEN AND
+                      CACHE-LINE (CACHENDX) (1 : LINELEN) =
+                         LINEINPUT (1 : LINELEN)
+                       MOVE CACHE-COUNT (CACHENDX) TO ARR-COUNT
+                       SET CACHE-WAS-HIT TO TRUE
+      D                DISPLAY "LINE " LINECTR
+      D                    " MATCHES CACHED RECORD " CACHENDX
+      D                    ", REUSING ARRANGEMENTS=" ARR-COUNT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+       110-STORE-LINE-CACHE.
+           IF LINELEN NOT > 256 AND CACHE-MAX < 1024
+               ADD +1 TO CACHE-MAX
+               SET CACHENDX TO CACHE-MAX
+               MOVE SPACES            TO CACHE-LINE (CACHENDX)
+               MOVE LINELEN           TO CACHE-LEN  (CACHENDX)
+               MOVE LINEINPUT (1 : LINELEN)
+                   TO CACHE-LINE (CACHENDX) (1 : LINELEN)
+               MOVE ARR-COUNT         TO CACHE-COUNT (CACHENDX)
+           END-IF
+           .
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
       D    DISPLAY "FILE GROUP  MAX=" FILE-GROUP-MAX
       D            ",FILE STATES MAX=" FILE-STATES-MAX
            DISPLAY "TOTAL ARRANGEMENTS = " ARR-TOTAL
+           COMPUTE ANSWR-VALUE = ARR-TOTAL
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
 
        END PROGRAM DAY12PT2.
