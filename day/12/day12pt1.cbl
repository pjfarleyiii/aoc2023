@@ -13,6 +13,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -24,12 +30,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) COMP-5.
            05  LINECTR           PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) COMP-5.
@@ -121,14 +138,33 @@
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            CONTINUE
            .
 
@@ -177,13 +213,28 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       D                ",UNASGN-TOT=" UNASGN-TOT
                IF UNASGN-TOT = 0
                    ADD +1 TO ARR-TOTAL
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                        ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                            ", LINE='" LINEINPUT
+DEBUG>D                                ( 1 : LINELEN) "'"
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                            ", LINE='" LINEINPUT
+DEBUG>D                                ( 1 : LINELEN) "'"
+                       END-READ
+                   END-IF
                    EXIT PERFORM CYCLE
                END-IF
                MOVE +0 TO UNASGN-MAX
@@ -254,13 +305,28 @@ DEBUG>*        DISPLAY "ARRANGEMENTS=" ARR-COUNT
                    MOVE UNASGN-MAX TO FILE-UNASGN-MAX
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                        ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                            ", LINE='" LINEINPUT
+DEBUG>D                                ( 1 : LINELEN) "'"
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                            ", LINE='" LINEINPUT
+DEBUG>D                                ( 1 : LINELEN) "'"
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
            .
@@ -304,7 +370,11 @@ DEBUG>D                        ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
       D    DISPLAY "FILE UNASSIGNED MAX=" FILE-UNASGN-MAX
       D        ",FILE GROUP MAX=" FILE-GROUP-MAX
            DISPLAY "TOTAL ARRANGEMENTS = " ARR-TOTAL
@@ -371,7 +441,7 @@ DEBUG>D                        ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            .
        END PROGRAM CHOOSE.
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RANKBELO
+       PROGRAM-ID. RANKBELO.
        ENVIRONMENT DIVISION.
       *CONFIGURATION SECTION.
       * UNCOMMENT "WITH DEBUGGING" CLAUSE FOR DEBUG LINES TO EXECUTE.
