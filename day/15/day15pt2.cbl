@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT      PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(8) BINARY.
            05  LINECTR           PIC S9(8) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                88 END-OF-FILE              VALUE "Y".
+           05  OVR-LINELEN       PIC  9(8) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
@@ -99,6 +116,21 @@
            05  GROUP-TEXT                PIC  X(16).
            05  LABEL-SRCH                PIC  X(07).
            05  HASHLINE                  PIC  X(32756).
+           05  BOX-NUM-EDIT              PIC ZZ9.
+           05  BOX-RPT-PTR               PIC S9(04) COMP-5.
+           05  BOX-RPT-LINE              PIC  X(256).
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 15 PART 2".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    ABEND SUPPORT -- SAME CEE3ABD CONVENTION AS DAY19PT1'S
+      *    INVALID-CRITERIA CHECK, USED HERE WHEN A HASHLINE STEP DOES
+      *    NOT MATCH "LABEL-" OR "LABEL=DIGIT" SYNTAX.
+       01  WORK-AREAS.
+           05  CEE3ABD                    PIC  X(08) VALUE "CEE3ABD".
+           05  ABEND-CODE                 PIC S9(09) COMP-5 VALUE +1040.
+           05  ABEND-FORMAT               PIC S9(09) COMP-5 VALUE +1.
 
        01 BOXS-AREA.
           05  BOXSMAX                    PIC S9(04) COMP-5 VALUE +0.
@@ -118,13 +150,31 @@
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF.
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
@@ -181,6 +231,9 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                        FOR ALL "-"
                    INSPECT GROUP-TEXT TALLYING HASH-EQL-CNT
                        FOR ALL "="
+                   IF HASHLEN > +0
+                       PERFORM 150-VALIDATE-HASHLINE-STEP
+                   END-IF
                    COMPUTE HASHLEN = HASHLEN - HASH-DEL-CNT -
                        (2 * HASH-EQL-CNT)
                    IF HASH-EQL-CNT = 1
@@ -248,15 +301,90 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    END-IF
                END-PERFORM
                DISPLAY "LENS TOTAL IS " HASH-TOTAL
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-               END-READ
+               COMPUTE ANSWR-VALUE = HASH-TOTAL
+               CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+               PERFORM 250-WRITE-BOX-REPORT
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               END-IF
            END-PERFORM
            DISPLAY " ".
 
+      *    150-VALIDATE-HASHLINE-STEP CHECKS THAT THE CURRENT GROUP-
+      *    TEXT STEP MATCHES THE ONLY TWO LEGAL FORMS, "LABEL-" OR
+      *    "LABEL=DIGIT" WHERE LABEL IS 1-7 LOWERCASE LETTERS AND
+      *    DIGIT IS A SINGLE "1" THRU "9" -- BEFORE THE STEP IS EVER
+      *    HASHED OR APPLIED TO A BOX. HASHLEN HERE IS STILL THE RAW
+      *    UNSTRING COUNT (OPERATOR AND DIGIT INCLUDED); S47 HOLDS THE
+      *    LABEL LENGTH ALONE ONCE THE OPERATOR IS CHECKED. UNSTRING'S
+      *    COUNT IS THE NUMBER OF CHARACTERS EXAMINED IN THE SENDING
+      *    FIELD, NOT THE NUMBER ACTUALLY MOVED INTO THE 16-BYTE
+      *    GROUP-TEXT, SO A STEP LONGER THAN GROUP-TEXT MUST BE
+      *    REJECTED HERE BEFORE HASHLEN IS EVER USED TO SUBSCRIPT IT.
+       150-VALIDATE-HASHLINE-STEP.
+           IF HASHLEN > 16
+               PERFORM 160-ABEND-BAD-STEP
+           END-IF
+           IF HASH-DEL-CNT + HASH-EQL-CNT NOT = 1
+               PERFORM 160-ABEND-BAD-STEP
+           END-IF
+           IF HASH-EQL-CNT = 1
+               IF HASHLEN < 3
+                   PERFORM 160-ABEND-BAD-STEP
+               END-IF
+               IF GROUP-TEXT (HASHLEN - 1 : 1) NOT = "="
+                   PERFORM 160-ABEND-BAD-STEP
+               END-IF
+               IF GROUP-TEXT (HASHLEN : 1) < "1" OR
+                  GROUP-TEXT (HASHLEN : 1) > "9"
+                   PERFORM 160-ABEND-BAD-STEP
+               END-IF
+               COMPUTE S47 = HASHLEN - 2
+           ELSE
+               IF HASHLEN < 2
+                   PERFORM 160-ABEND-BAD-STEP
+               END-IF
+               IF GROUP-TEXT (HASHLEN : 1) NOT = "-"
+                   PERFORM 160-ABEND-BAD-STEP
+               END-IF
+               COMPUTE S47 = HASHLEN - 1
+           END-IF
+           IF S47 < 1 OR S47 > 7
+               PERFORM 160-ABEND-BAD-STEP
+           END-IF
+           IF GROUP-TEXT (1 : S47) IS NOT ALPHABETIC-LOWER
+               PERFORM 160-ABEND-BAD-STEP
+           END-IF
+           .
+
+      *    160-ABEND-BAD-STEP REPORTS THE OFFENDING LINE AND STEP TEXT
+      *    AND ABENDS THE RUN -- A MALFORMED STEP MEANS THE INPUT ITSELF
+      *    IS BAD, NOT SOMETHING THIS PROGRAM CAN RECOVER FROM. HASHLEN
+      *    MAY EXCEED GROUP-TEXT'S 16 BYTES (THAT IS ONE OF THE THINGS
+      *    THIS PARAGRAPH ABENDS FOR), SO THE DISPLAY IS CLIPPED TO
+      *    WHAT GROUP-TEXT ACTUALLY HOLDS.
+       160-ABEND-BAD-STEP.
+           DISPLAY "LINE " LINECTR ": INVALID HASHLINE STEP SYNTAX '"
+               GROUP-TEXT (1 : FUNCTION MIN (HASHLEN, 16)) "', ABORTING"
+           MOVE 8 TO RETURN-CODE
+           CALL CEE3ABD USING ABEND-CODE, ABEND-FORMAT
+           .
+
        200-CALC-ORD.
       *    NOW APPLY HASH ALGORITHM
            MOVE +0 TO HASH-VALUE
@@ -278,6 +406,43 @@ DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
            END-PERFORM
            CONTINUE.
 
+      *    250-WRITE-BOX-REPORT LISTS THE CURRENT CONTENTS OF EVERY
+      *    NON-EMPTY BOX, ONE DISPLAY LINE PER BOX, IN THE SAME
+      *    "BOX N: [LABEL LENGTH] ..." LAYOUT AS THE PUZZLE
+      *    NARRATIVE, SO THE FINAL STATE OF EVERY BOX IS VISIBLE
+      *    ALONGSIDE THE LENS TOTAL WITHOUT TURNING ON DEBUGGING MODE.
+       250-WRITE-BOX-REPORT.
+           PERFORM VARYING BOXSNDX FROM 1 BY 1 UNTIL BOXSNDX > 256
+               IF LENSMAX (BOXSNDX) > +0
+                   SET S41 TO BOXSNDX
+                   SUBTRACT +1 FROM S41
+                   MOVE S41 TO BOX-NUM-EDIT
+                   MOVE SPACES TO BOX-RPT-LINE
+                   MOVE +1 TO BOX-RPT-PTR
+                   STRING "BOX " DELIMITED BY SIZE
+                          FUNCTION TRIM (BOX-NUM-EDIT) DELIMITED BY SIZE
+                          ":" DELIMITED BY SIZE
+                          INTO BOX-RPT-LINE
+                          WITH POINTER BOX-RPT-PTR
+                   END-STRING
+                   PERFORM VARYING LENSNDX FROM 1 BY 1
+                       UNTIL LENSNDX > LENSMAX (BOXSNDX)
+                       STRING " [" DELIMITED BY SIZE
+                              LENS-LABEL (BOXSNDX, LENSNDX)
+                                DELIMITED BY SPACE
+                              " " DELIMITED BY SIZE
+                              LENS-LENGTH (BOXSNDX, LENSNDX)
+                                DELIMITED BY SIZE
+                              "]" DELIMITED BY SIZE
+                              INTO BOX-RPT-LINE
+                              WITH POINTER BOX-RPT-PTR
+                       END-STRING
+                   END-PERFORM
+                   DISPLAY BOX-RPT-LINE (1 : BOX-RPT-PTR - 1)
+               END-IF
+           END-PERFORM
+           .
+
        300-SEARCH-BOX.
            SET BOXSNDX TO BOX-LBL
       D    DISPLAY "SEARCH FOR '" LABEL-SRCH "' IN BOX=" BOX-LBL
@@ -367,5 +532,9 @@ DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
            CONTINUE.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
 
\ No newline at end of file
