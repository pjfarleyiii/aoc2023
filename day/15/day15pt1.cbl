@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT      PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(8) BINARY.
            05  LINECTR           PIC S9(8) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                88 END-OF-FILE              VALUE "Y".
+           05  OVR-LINELEN       PIC  9(8) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
@@ -104,6 +121,10 @@
            05  GROUP-TEXT                PIC  X(16).
            05  HASHLINE                  PIC  X(32756).
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 15 PART 1".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
@@ -111,13 +132,31 @@
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF.
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
@@ -186,12 +225,26 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    ADD HASH-VALUE TO HASH-TOTAL
                END-PERFORM
                DISPLAY "HASH TOTAL IS " HASH-TOTAL
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-               END-READ
+               COMPUTE ANSWR-VALUE = HASH-TOTAL
+               CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                   END-READ
+               END-IF
            END-PERFORM
            DISPLAY " ".
 
@@ -217,5 +270,9 @@ DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
            CONTINUE.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
 
\ No newline at end of file
