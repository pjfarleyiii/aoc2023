@@ -2,16 +2,24 @@
        PROGRAM-ID. DAY1PT1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
+      * DEBUGGING MODE IS LEFT ON SO THE DEBUG LINES BELOW ALWAYS
+      * COMPILE -- WHETHER THEY ACTUALLY DISPLAY ANYTHING IS CONTROLLED
+      * AT RUN TIME BY THE AOCTRACE SWITCH, NOT BY RECOMPILING THIS.
        SOURCE-COMPUTER.
            Z-SYSTEM
-      *        WITH DEBUGGING MODE
+               WITH DEBUGGING MODE
            .
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +31,27 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(8) BINARY.
            05  LINECTR           PIC S9(8) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X    VALUE SPACE.
                88 END-OF-FILE              VALUE "Y".
+           05  OVR-LINELEN       PIC  9(8) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
+      *    AOCTRACE, WHEN SET TO "Y" IN THE RUN-TIME ENVIRONMENT,
+      *    TURNS THE DEBUG LINES BELOW ON FOR THIS RUN ONLY.
+           05  SW-TRACE-ON       PIC  X    VALUE "N".
+               88 TRACE-ON                 VALUE "Y".
 
        01  LINE-VALUE-PT1.
            05  CHARPTR           PIC  9(8) BINARY.
@@ -38,6 +61,10 @@
                10  LINE-D1       PIC  9.
                10  LINE-D2       PIC  9.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 1 PART 1".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
@@ -45,24 +72,54 @@
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           ACCEPT SW-TRACE-ON FROM ENVIRONMENT "AOCTRACE"
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+               IF TRACE-ON
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+               END-IF
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+                       IF TRACE-ON
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-IF
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       IF TRACE-ON
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-IF
+               END-READ
+           END-IF
+           .
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
+               IF TRACE-ON
 DEBUG>D        DISPLAY LINEINPUT (1 : LINELEN)
+               END-IF
                PERFORM VARYING CHARPTR FROM +1 BY +1
                    UNTIL CHARPTR > LINELEN
                    IF LINEINPUT (CHARPTR : 1) NUMERIC
                        MOVE LINEINPUT (CHARPTR : 1)
                          TO LINE-D1
+                       IF TRACE-ON
 DEBUG>D                DISPLAY "AT " LINECTR " 1ST=" LINE-D1
 DEBUG>D                    "             "     " CPTR=" CHARPTR
+                       END-IF
                        EXIT PERFORM
                    END-IF
                END-PERFORM
@@ -74,19 +131,44 @@ DEBUG>D                    "             "     " CPTR=" CHARPTR
                        ADD LINE-VALUE TO PART1-VALUE
                        DISPLAY "AT " LINECTR " CAL=" LINE-VALUE
                            " PT1=" PART1-VALUE
+                       IF TRACE-ON
 DEBUG>D                DISPLAY "AT " LINECTR " 2ND=" LINE-D2
 DEBUG>D                    " PT1=" PART1-VALUE " CPTR=" CHARPTR
+                       END-IF
                        EXIT PERFORM
                    END-IF
                END-PERFORM
-               READ INPUT-FILE
-                   AT END SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       ADD +1 TO LINECTR
-DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
-               END-READ
+               IF USE-OVERRIDE-FILE
+                   READ OVERRIDE-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           MOVE OVR-LINELEN TO LINELEN
+                           MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                             TO LINEINPUT  (1 : OVR-LINELEN)
+                           IF TRACE-ON
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                           END-IF
+                   END-READ
+               ELSE
+                   READ INPUT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD +1 TO LINECTR
+                           IF TRACE-ON
+DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                           END-IF
+                   END-READ
+               END-IF
            END-PERFORM
-           DISPLAY "PART1=" PART1-VALUE.
+           DISPLAY "PART1=" PART1-VALUE
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
