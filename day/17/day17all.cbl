@@ -1,6 +1,6 @@
        PROCESS NOSEQ,DS(S),AR(E),TEST(SO),CP(1047)
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY17ALL
+       PROGRAM-ID. DAY17ALL.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       * UNCOMMENT WITH DEBUGGING CLAUSE FOR DEBUG LINES TO EXECUTE.
@@ -8,34 +8,82 @@
            Z-SYSTEM
       *        WITH DEBUGGING MODE
            .
-
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
-
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
+
+           SELECT ROUTE-FILE
+              ASSIGN TO AOCROUTE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ROUTE-FILE-STATUS.
+
        DATA DIVISION.
-
+
        FILE SECTION.
-
+
        FD  INPUT-FILE
            RECORD VARYING 1 TO 32756 DEPENDING ON LINELEN
            RECORDING MODE V.
        01  INPUT-FIELDS.
            05  LINEINPUT                 PIC  X(32756).
-
+
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT             PIC  X(32756).
+
+      *    TRACED-ROUTE REPORT -- THE WINNING SEQUENCE OF
+      *    (COST, ROW, COL, DIRECTION) STEPS FROM THE CRUCIBLE SEARCH,
+      *    WRITTEN OUT AS IT IS UNWOUND FROM THE GOAL BACK TO THE
+      *    ORIGIN SO THE GRID ROUTE CAN BE AUDITED INSTEAD OF JUST
+      *    TRUSTING THE SINGLE MIN-COST NUMBER.
+       FD  ROUTE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ROUTE-RECORD                  PIC  X(80).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN                   PIC  9(18) COMP-5.
            05  LINECTR                   PIC S9(18) COMP-5 VALUE +0.
            05  SW-END-OF-FILE            PIC  X(01) VALUE SPACES.
                88 END-OF-FILE                       VALUE "Y".
-
+           05  OVR-LINELEN               PIC  9(18) COMP-5.
+           05  OVR-FILE-STATUS           PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK                       VALUE "00".
+           05  SW-USE-OVERRIDE           PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE                 VALUE "Y".
+
+       01  ROUTE-FILE-VARIABLES.
+           05  ROUTE-FILE-STATUS         PIC  X(02) VALUE SPACES.
+               88 ROUTE-STATUS-OK                   VALUE "00".
+           05  ROUTE-EDIT-AREA.
+               10  ROUTE-COST-EDIT       PIC -(4)9.
+               10  ROUTE-ROW-EDIT        PIC -(4)9.
+               10  ROUTE-COL-EDIT        PIC -(4)9.
+               10  ROUTE-DIR-EDIT        PIC -(4)9.
+
+       01  ABEND-PGMNAMES.
+           05  CEE3ABD                   PIC  X(08) VALUE "CEE3ABD".
+
+       01  ABEND-VALUES.
+           05  IO-ABEND-CODE             PIC S9(09) COMP-5 VALUE +1044.
+           05  ABEND-FORMAT              PIC S9(09) COMP-5 VALUE +1.
+
        01  PTYQ-PGMNAMES.
            05  PTYQPUSH          PIC  X(8) VALUE "PTYQPUSH".
            05  PTYQPOP           PIC  X(8) VALUE "PTYQPOP".
-
+           05  PTYQDECR          PIC  X(8) VALUE "PTYQDECR".
+
        01  SUBSCRIPT-VARIABLES.
            05  SS1                       PIC S9(18) COMP-5.
            05  SS2                       PIC S9(18) COMP-5.
@@ -69,7 +117,7 @@
            05  S46                       PIC S9(04) COMP-5.
            05  S47                       PIC S9(04) COMP-5.
            05  S48                       PIC S9(04) COMP-5.
-
+
        01  WORK-FLAGS.
            05 CHANGED-FLAG               PIC X.
               88 HASCHANGED                    VALUE 'Y'.
@@ -84,7 +132,7 @@
                88  NOT-SEEN-FOUND              VALUE "N".
                88  SEEN-FOUND                  VALUE "Y".
            05  PART-NO                   PIC  9(1)  VALUE ZEROES.
-
+
        01  WORK-AREAS.
            05  ENERGIZED                 PIC S9(09) COMP-5 VALUE +0.
            05  MIN-STEP                  PIC S9(04) COMP-5 VALUE +0.
@@ -102,7 +150,11 @@
            05  NEW-LOCN.
                10  NEW-ROW               PIC S9(04) COMP-5 VALUE 0.
                10  NEW-COL               PIC S9(04) COMP-5 VALUE 0.
-
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01 HEATMAP-AREA.
           05  HMAPMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  HMAPLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -110,7 +162,7 @@
               10  FILLER                 OCCURS 256 TIMES
                                          INDEXED BY HMAPNDX.
                   15  HEATMAP            PIC  X(256) VALUE SPACES.
-
+
        01 NEW-MAP-AREA.
           05  NEWMMAX                    PIC S9(04) COMP-5 VALUE +0.
           05  NEWMLEN                    PIC S9(04) COMP-5 VALUE +0.
@@ -118,18 +170,28 @@
               10  FILLER                 OCCURS 256 TIMES
                                          INDEXED BY NEWMNDX.
                   15  NEW-MAP            PIC  X(256) VALUE SPACES.
-
+
        01  SEEN-MAPLOC-TABLE.
            05  SEENMAX               PIC S9(09) COMP-5 VALUE 0.
            05  SEEN-SIZE             PIC S9(09) COMP-5 VALUE 262144.
            05  SEEN-AREA.
                10  SEEN-DATA         OCCURS 262144 TIMES
                                      INDEXED BY SEENNDX.
-                   15  SEEN-LOCN.
-                       20  SEEN-ROW  PIC S9(04) COMP-5 VALUE 0.
-                       20  SEEN-COL  PIC S9(04) COMP-5 VALUE 0.
-                   15  SEEN-DIR      PIC S9(04) COMP-5 VALUE 0.
-
+                   15  SEEN-KEY.
+                       20  SEEN-LOCN.
+                           25  SEEN-ROW  PIC S9(04) COMP-5 VALUE 0.
+                           25  SEEN-COL  PIC S9(04) COMP-5 VALUE 0.
+                       20  SEEN-DIR      PIC S9(04) COMP-5 VALUE 0.
+      *            TRACED-ROUTE BOOKKEEPING -- THE COST AND PREDECESSOR
+      *            STATE IN EFFECT THE FIRST TIME THIS (ROW,COL,DIR)
+      *            WAS SEEN, SO 800-TRACE-ROUTE CAN WALK THE WINNING
+      *            PATH BACKWARDS WITHOUT A SEPARATE PARENT TABLE.
+                   15  SEEN-COST         PIC S9(04) COMP-5 VALUE 0.
+                   15  SEEN-PARENT-LOCN.
+                       20  SEEN-PARENT-ROW   PIC S9(04) COMP-5 VALUE 0.
+                       20  SEEN-PARENT-COL   PIC S9(04) COMP-5 VALUE 0.
+                   15  SEEN-PARENT-DIR   PIC S9(04) COMP-5 VALUE 0.
+
        01  CHECK-MAPLOC-TABLE.
            05  CHECKMAX              PIC S9(09) COMP-5 VALUE 0.
            05  CHECK-SIZE            PIC S9(09) COMP-5 VALUE 262144.
@@ -139,47 +201,53 @@
                        20  CHECK-ROW PIC S9(04) COMP-5 VALUE 0.
                        20  CHECK-COL PIC S9(04) COMP-5 VALUE 0.
                    15  CHECK-DIR     PIC S9(04) COMP-5 VALUE 0.
-
+
        01  TASK-PTR              POINTER.
-
+
+       01  DECR-KEY              PIC S9(8) COMP-5.
+
        01  TOP-PTR               POINTER.
-
+
        01  LINK-KEY              PIC S9(8) COMP-5.
-
+
        01  STEP-KEY              PIC S9(8) COMP-5.
-
+
        01  STEP-PTR              POINTER VALUE NULL.
-
+
        01  STPN-PTR              POINTER VALUE NULL.
-
+
        01  NODE-SUB              PIC S9(8) COMP-5.
-
+
        01  HEAP-PTR              POINTER VALUE NULL.
-
+
        01  PUSHD-PTR             POINTER VALUE NULL.
-
+
        01  POPPD-PTR             POINTER VALUE NULL.
-
+
        01  TASK-TABLE.
            05  TASK              OCCURS 10 TIMES.
                10  TASK-KEY      PIC S9(8) COMP-5.
                10  TASK-NAME     PIC  X(40).
-
+
        LINKAGE SECTION.
        01  PARM-AREA.
            05  PARM-LEN          PIC S9(4) COMP-5.
            05  PARM-MINLEN       PIC  9(2).
            05  FILLER            PIC  X.
            05  PARM-MAXLEN       PIC  9(2).
-
-       01  STEP.
+
+       01  STEP-REC.
            05  STEP-DATA.
                10  STEP-COST     PIC S9(4) COMP-5.
                10  STEP-LOCN.
                    15  STEP-ROW  PIC S9(4) COMP-5.
                    15  STEP-COL  PIC S9(4) COMP-5.
                10  STEP-DIR      PIC S9(4) COMP-5.
-
+               10  STEP-PARENT-LOCN.
+                   15  STEP-PARENT-ROW   PIC S9(4) COMP-5.
+                   15  STEP-PARENT-COL   PIC S9(4) COMP-5.
+               10  STEP-PARENT-DIR       PIC S9(4) COMP-5.
+
        01  STPN.
            05  STPN-DATA.
                10  STPN-COST     PIC S9(4) COMP-5.
@@ -187,7 +255,11 @@
                    15  STPN-ROW  PIC S9(4) COMP-5.
                    15  STPN-COL  PIC S9(4) COMP-5.
                10  STPN-DIR      PIC S9(4) COMP-5.
-
+               10  STPN-PARENT-LOCN.
+                   15  STPN-PARENT-ROW   PIC S9(4) COMP-5.
+                   15  STPN-PARENT-COL   PIC S9(4) COMP-5.
+               10  STPN-PARENT-DIR       PIC S9(4) COMP-5.
+
        01  SHOW.
            05  SHOW-DATA.
                10  SHOW-COST     PIC S9(4) COMP-5.
@@ -195,14 +267,18 @@
                    15  SHOW-ROW  PIC S9(4) COMP-5.
                    15  SHOW-COL  PIC S9(4) COMP-5.
                10  SHOW-DIR      PIC S9(4) COMP-5.
-
+               10  SHOW-PARENT-LOCN.
+                   15  SHOW-PARENT-ROW   PIC S9(4) COMP-5.
+                   15  SHOW-PARENT-COL   PIC S9(4) COMP-5.
+               10  SHOW-PARENT-DIR       PIC S9(4) COMP-5.
+
        01  HEAP-T.
            05  HEAP-EYECATCH     PIC  X(8).
                88 VALID-HEAP               VALUE "BINHEAPT".
            05  NODES-PTR         POINTER.
            05  HEAP-LEN          PIC S9(8) COMP-5.
            05  HEAP-SIZE         PIC S9(8) COMP-5.
-
+
        01  NODE-TABLE.
            05  NODE-EYECATCH     PIC  X(8).
                88 VALID-NODE               VALUE "BINNODET".
@@ -211,18 +287,19 @@
                                  INDEXED BY NODENDX.
                10  NODE-KEY      PIC S9(8) COMP-5.
                10  NODE-DATA     POINTER.
-
+
        01  POPPD-TASK.
            05  POPPD-KEY         PIC S9(8) COMP-5.
            05  POPPD-NAME        PIC  X(40).
-
+
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
       D    PERFORM 999-PTYQ-IVP
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 900-WRAP-UP
            GOBACK.
-
+
        000-HOUSEKEEPING.
            IF PARM-LEN >= +5 AND
               PARM-MINLEN NUMERIC AND PARM-MAXLEN NUMERIC
@@ -233,21 +310,47 @@
                MOVE +3          TO MAX-STEP
            END-IF
       D    DISPLAY "MINSTEP=" MIN-STEP ",MAXSTEP=" MAX-STEP
-           OPEN INPUT INPUT-FILE
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>*        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           OPEN OUTPUT ROUTE-FILE
+           IF NOT ROUTE-STATUS-OK
+               DISPLAY "OPEN ROUTE-FILE FAILED, FILE STATUS="
+                   ROUTE-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               CALL CEE3ABD USING IO-ABEND-CODE, ABEND-FORMAT
+           END-IF
            PERFORM 050-READ-INPUT-DATA
            CONTINUE
            .
-
+
        050-READ-INPUT-DATA.
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
-           END-READ
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+DEBUG>D                    ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
+               END-READ
+           END-IF
            .
-
+
        100-PROCESS-INPUT-DATA.
            MOVE LINELEN TO HMAPLEN
            PERFORM UNTIL END-OF-FILE
@@ -263,24 +366,26 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
            MOVE HEATMAP-AREA TO NEW-MAP-AREA
            COMPUTE MAX-ROW = HMAPMAX - 1
            COMPUTE MAX-COL = HMAPLEN - 1
-
+
       *    HEAPPUSH(Q,(0, (0, 0, 0)))
-           ALLOCATE STEP RETURNING STEP-PTR
-           MOVE LOW-VALUES TO STEP
+           ALLOCATE STEP-REC RETURNING STEP-PTR
+           MOVE LOW-VALUES TO STEP-REC
+           MOVE -1 TO STEP-PARENT-ROW STEP-PARENT-COL STEP-PARENT-DIR
            CALL PTYQPUSH USING HEAP-PTR, STEP-KEY, STEP-PTR
       *    HEAPPUSH(Q,(0, (0, 0, 1)))
-           ALLOCATE STEP RETURNING STEP-PTR
-           MOVE LOW-VALUES TO STEP
+           ALLOCATE STEP-REC RETURNING STEP-PTR
+           MOVE LOW-VALUES TO STEP-REC
            MOVE +1 TO STEP-DIR
+           MOVE -1 TO STEP-PARENT-ROW STEP-PARENT-COL STEP-PARENT-DIR
            CALL PTYQPUSH USING HEAP-PTR, STEP-KEY, STEP-PTR
       D    PERFORM 999-PTYQ-SHOW-STEP
            SET ADDRESS OF HEAP-T TO HEAP-PTR
-
+
            PERFORM WITH TEST BEFORE UNTIL HEAP-LEN = +0
       *        COST, (Y, X, DIRECTION) = HEAPPOP(Q) #Q.GET()
                CALL PTYQPOP USING HEAP-PTR, STEP-KEY, STEP-PTR
                SET ADDRESS OF HEAP-T TO HEAP-PTR
-               SET ADDRESS OF STEP   TO STEP-PTR
+               SET ADDRESS OF STEP-REC TO STEP-PTR
       D        DISPLAY "POPPED KEY=" STEP-KEY
       D            ",COST=" STEP-COST
       D            ",LOCN=(" STEP-ROW "," STEP-COL ")"
@@ -295,6 +400,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
       *            BREAK
                IF STEP-LOCN = GOAL-LOCN
                    DISPLAY "GOAL REACHED"
+                   PERFORM 800-TRACE-ROUTE
                    EXIT PERFORM
                END-IF
       *        IF (Y, X, DIRECTION) IN SEEN:
@@ -369,6 +475,9 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                            MOVE SRCH-DIR  TO STPN-DIR
                            MOVE NEW-ROW   TO STPN-ROW
                            MOVE NEW-COL   TO STPN-COL
+                           MOVE STEP-ROW  TO STPN-PARENT-ROW
+                           MOVE STEP-COL  TO STPN-PARENT-COL
+                           MOVE STEP-DIR  TO STPN-PARENT-DIR
       D                    DISPLAY "PUSHING KEY=" STEP-KEY
       D                        ",DATA AT 0X" FUNCTION HEX-OF (STPN-PTR)
       D                        ",COST=" STPN-COST
@@ -389,7 +498,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                FREE STEP-PTR
            END-PERFORM
            .
-
+
      D 200-SHOW-MAP.
      D     PERFORM VARYING HMAPNDX FROM 1 BY 1
      D         UNTIL HMAPNDX > HMAPMAX
@@ -398,7 +507,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
      D             HEATMAP (HMAPNDX) (1 : HMAPLEN) "'"
      D     END-PERFORM
      D     .
-
+
      D 250-SHOW-NEW.
      D     PERFORM VARYING NEWMNDX FROM 1 BY 1
      D         UNTIL NEWMNDX > NEWMMAX
@@ -407,7 +516,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
      D             NEW-MAP (NEWMNDX) (1 : NEWMLEN) "'"
      D     END-PERFORM
      D     .
-
+
        SRCH-SEEN-MAPLOC.
            SET NOT-SEEN-FOUND TO TRUE
            IF SEENMAX > +0
@@ -419,7 +528,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                        SET SEENNDX TO SEEN-SIZE
       *            WHEN SEEN-LOCN (SEENNDX) = SRCH-LOCN AND
       *                 SEEN-DIR  (SEENNDX) = SRCH-DIR
-                   WHEN SEEN-DATA (SEENNDX) = SRCH-DATA
+                   WHEN SEEN-KEY (SEENNDX) = SRCH-DATA
                        SET SEEN-FOUND TO TRUE
       D                DISPLAY "FOUND SEEN[" SEENMAX
       D                    "]=(" SEEN-ROW (SEENMAX)
@@ -429,61 +538,158 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-SEARCH
            END-IF
            .
-
+
+      *    SAME LOOKUP AS SRCH-SEEN-MAPLOC, BUT LEAVES SEENNDX POINTING
+      *    AT THE MATCHED ENTRY INSTEAD OF CLOBBERING IT, SO
+      *    800-TRACE-ROUTE CAN READ THAT ENTRY'S SEEN-COST/
+      *    SEEN-PARENT-* FIELDS BACK OUT.
+       FIND-SEEN-FOR-TRACE.
+           SET NOT-SEEN-FOUND TO TRUE
+           IF SEENMAX > +0
+               SET SEENNDX TO 1
+               SEARCH SEEN-DATA VARYING SEENNDX
+                   WHEN SEENNDX > SEENMAX
+                       CONTINUE
+                   WHEN SEEN-KEY (SEENNDX) = SRCH-DATA
+                       SET SEEN-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           .
+
        ADD-SEEN-NEXT.
            ADD 1 TO SEENMAX
       *    MOVE SRCH-LOCN TO SEEN-LOCN (SEENMAX)
       *    MOVE SRCH-DIR  TO SEEN-DIR  (SEENMAX)
-           MOVE SRCH-DATA TO SEEN-DATA (SEENMAX)
+           MOVE SRCH-DATA       TO SEEN-KEY         (SEENMAX)
+           MOVE STEP-COST       TO SEEN-COST        (SEENMAX)
+           MOVE STEP-PARENT-ROW TO SEEN-PARENT-ROW  (SEENMAX)
+           MOVE STEP-PARENT-COL TO SEEN-PARENT-COL  (SEENMAX)
+           MOVE STEP-PARENT-DIR TO SEEN-PARENT-DIR  (SEENMAX)
       D    DISPLAY "ADDED SEEN[" SEENMAX "]=(" SEEN-ROW (SEENMAX)
       D        "," SEEN-COL  (SEENMAX) "),DIR=" SEEN-DIR  (SEENMAX)
            .
-
+
+      *    UNWINDS THE WINNING PATH FROM THE GOAL BACK TO THE ORIGIN
+      *    USING EACH STATE'S SEEN-PARENT-* BOOKKEEPING, WRITING ONE
+      *    (COST,ROW,COL,DIR) LINE TO ROUTE-FILE PER HOP AS IT GOES --
+      *    SO THE REPORT IS IN GOAL-TO-ORIGIN ORDER, THE SAME ORDER THE
+      *    TRACE IS UNWOUND IN.
+       800-TRACE-ROUTE.
+           DISPLAY "WRITING TRACED ROUTE TO AOCROUTE"
+           MOVE STEP-COST       TO S44
+           MOVE STEP-ROW        TO S45
+           MOVE STEP-COL        TO S46
+           MOVE STEP-DIR        TO S47
+           MOVE STEP-PARENT-ROW TO S91
+           MOVE STEP-PARENT-COL TO S92
+           MOVE STEP-PARENT-DIR TO S93
+           PERFORM WRITE-ROUTE-STEP
+
+           PERFORM UNTIL S91 = -1
+               MOVE S91 TO SRCH-ROW
+               MOVE S92 TO SRCH-COL
+               MOVE S93 TO SRCH-DIR
+               PERFORM FIND-SEEN-FOR-TRACE
+               IF NOT SEEN-FOUND
+                   DISPLAY
+                       "TRACE-ROUTE: PARENT STATE NOT FOUND, STOPPING"
+                   EXIT PERFORM
+               END-IF
+               MOVE SEEN-COST (SEENNDX) TO S44
+               MOVE S91 TO S45
+               MOVE S92 TO S46
+               MOVE S93 TO S47
+               MOVE SEEN-PARENT-ROW (SEENNDX) TO S91
+               MOVE SEEN-PARENT-COL (SEENNDX) TO S92
+               MOVE SEEN-PARENT-DIR (SEENNDX) TO S93
+               PERFORM WRITE-ROUTE-STEP
+           END-PERFORM
+           .
+
+       WRITE-ROUTE-STEP.
+           MOVE S44 TO ROUTE-COST-EDIT
+           MOVE S45 TO ROUTE-ROW-EDIT
+           MOVE S46 TO ROUTE-COL-EDIT
+           MOVE S47 TO ROUTE-DIR-EDIT
+           MOVE SPACES TO ROUTE-RECORD
+           STRING "COST=" DELIMITED BY SIZE
+                  ROUTE-COST-EDIT DELIMITED BY SIZE
+                  ",ROW=" DELIMITED BY SIZE
+                  ROUTE-ROW-EDIT DELIMITED BY SIZE
+                  ",COL=" DELIMITED BY SIZE
+                  ROUTE-COL-EDIT DELIMITED BY SIZE
+                  ",DIR=" DELIMITED BY SIZE
+                  ROUTE-DIR-EDIT DELIMITED BY SIZE
+                  INTO ROUTE-RECORD
+           END-STRING
+           WRITE ROUTE-RECORD
+           .
+
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
+           CLOSE ROUTE-FILE.
            DISPLAY "COST=" MIN-COST
+           IF MIN-STEP = 1
+               MOVE "DAY 17 PART 1" TO ANSWR-LABEL
+           ELSE
+               MOVE "DAY 17 PART 2" TO ANSWR-LABEL
+           END-IF
+           COMPUTE ANSWR-VALUE = MIN-COST
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            CONTINUE.
-
+
        999-PTYQ-IVP.
            MOVE +6 TO LINK-KEY        TASK-KEY  (LINK-KEY)
            MOVE "EAT SCONES."      TO TASK-NAME (LINK-KEY)
            SET TASK-PTR TO ADDRESS OF TASK      (LINK-KEY)
            CALL PTYQPUSH USING HEAP-PTR, LINK-KEY, TASK-PTR
-
+
            MOVE +3 TO LINK-KEY        TASK-KEY  (LINK-KEY)
            MOVE "CLEAR DRAINS."    TO TASK-NAME (LINK-KEY)
            SET TASK-PTR TO ADDRESS OF TASK      (LINK-KEY)
            CALL PTYQPUSH USING HEAP-PTR, LINK-KEY, TASK-PTR
-
+
            MOVE +4 TO LINK-KEY        TASK-KEY  (LINK-KEY)
            MOVE "FEED CAT."        TO TASK-NAME (LINK-KEY)
            SET TASK-PTR TO ADDRESS OF TASK      (LINK-KEY)
            CALL PTYQPUSH USING HEAP-PTR, LINK-KEY, TASK-PTR
-
+
            MOVE +5 TO LINK-KEY        TASK-KEY  (LINK-KEY)
            MOVE "MAKE TEA."        TO TASK-NAME (LINK-KEY)
            SET TASK-PTR TO ADDRESS OF TASK      (LINK-KEY)
            CALL PTYQPUSH USING HEAP-PTR, LINK-KEY, TASK-PTR
-
+
            MOVE +1 TO LINK-KEY        TASK-KEY  (LINK-KEY)
            MOVE "SOLVE RC TASKS."  TO TASK-NAME (LINK-KEY)
            SET TASK-PTR TO ADDRESS OF TASK      (LINK-KEY)
            CALL PTYQPUSH USING HEAP-PTR, LINK-KEY, TASK-PTR
-
+
            MOVE +2 TO LINK-KEY        TASK-KEY  (LINK-KEY)
            MOVE "TAX RETURN."      TO TASK-NAME (LINK-KEY)
            SET TASK-PTR TO ADDRESS OF TASK      (LINK-KEY)
            CALL PTYQPUSH USING HEAP-PTR, LINK-KEY, TASK-PTR
-
+
+      *    DECREASE-KEY DEMO -- "CLEAR DRAINS." WAS PUSHED WITH KEY 3,
+      *    BUT SUDDENLY BECOMES THE MOST URGENT TASK (KEY 0).
+           SET TASK-PTR TO ADDRESS OF TASK (+3)
+           MOVE +0 TO DECR-KEY
+           CALL PTYQDECR USING HEAP-PTR, DECR-KEY, TASK-PTR
+           DISPLAY "DECREASED TASK-KEY(3)='" TASK-NAME (+3)
+               "' TO " DECR-KEY
+
            SET ADDRESS OF HEAP-T TO HEAP-PTR
            DISPLAY "HEAP AT 0X" FUNCTION HEX-OF (HEAP-PTR)
                ",NODES AT 0X"   FUNCTION HEX-OF (NODES-PTR)
                ",HEAPLEN=" HEAP-LEN ",HEAPSIZE=" HEAP-SIZE
                ",HEAPEYE=" HEAP-EYECATCH
            SET ADDRESS OF NODE-TABLE TO NODES-PTR
-
+
            PERFORM 999-PTYQ-SHOW-NAME
-
+
            PERFORM WITH TEST BEFORE UNTIL HEAP-LEN = +0
                SET TOP-PTR TO HEAP-PTR
                SET ADDRESS OF HEAP-T TO HEAP-PTR
@@ -500,7 +706,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                    "HEAPLEN=" HEAP-LEN ",HEAPSIZE=" HEAP-SIZE
            END-PERFORM
            CONTINUE.
-
+
        999-PTYQ-SHOW-NAME.
            PERFORM VARYING NODENDX FROM 1 BY 1 UNTIL NODENDX > HEAP-SIZE
                SET NODE-SUB TO NODENDX
@@ -513,7 +719,7 @@ DEBUG>D                ", LINE='" LINEINPUT ( 1 : LINELEN) "'"
                END-IF
            END-PERFORM
            CONTINUE.
-
+
        999-PTYQ-SHOW-STEP.
            DISPLAY "HEAP AT 0X" FUNCTION HEX-OF (HEAP-PTR)
                ",NODES AT 0X"   FUNCTION HEX-OF (NODES-PTR)
