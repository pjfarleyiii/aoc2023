@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT         PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT     PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK               VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X     VALUE "N".
+               88 USE-OVERRIDE-FILE         VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -68,9 +85,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -96,17 +110,28 @@
                88  GLXY-FOUND               VALUE "Y".
            05  PART-NO           PIC  9(1)  VALUE ZEROES.
            05  COL-IMAGE         PIC  X(256).
+           05  EXPAND-FACTOR     PIC S9(18) BINARY VALUE +2.
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
+      *    IMAGE-ROW-LIM AND IMAGE-COL-LIM ARE SEPARATE CEILINGS SO
+      *    THE IMAGE NEED NOT BE SQUARE -- A GRID MAY HAVE MORE ROWS
+      *    THAN COLUMNS OR VICE VERSA, UP TO EACH LIMIT INDEPENDENTLY.
        01  IMAGE-TABLE.
            05  IMAGEMAX              PIC  9(9) BINARY VALUE 0.
+           05  IMAGE-ROW-LIM         PIC  9(9) BINARY VALUE 1024.
+           05  IMAGE-COL-LIM         PIC  9(9) BINARY VALUE 1024.
            05  IMAGE-AREA.
-               10  IMAGE-DATA        OCCURS 256 TIMES.
-                   15  IMAGE         PIC  X(256).
+               10  IMAGE-DATA        OCCURS 1024 TIMES.
+                   15  IMAGE         PIC  X(1024).
 
        01  GLXY-TABLE.
            05  GLXYMAX               PIC  9(9) BINARY VALUE 0.
+           05  GLXY-LIM              PIC  9(9) BINARY VALUE 4096.
            05  GLXY-AREA.
-               10  GLXY-DATA         OCCURS 2560 TIMES
+               10  GLXY-DATA         OCCURS 4096 TIMES
                                      INDEXED BY GLXYNDX.
                    15  GLXY-ROW      PIC  9(9) BINARY VALUE 0.
                    15  GLXY-COL      PIC  9(9) BINARY VALUE 0.
@@ -114,14 +139,14 @@
        01  ROWADD-TABLE.
            05  ROWADDS               PIC  9(9) BINARY VALUE 0.
            05  RADD-AREA.
-               10  RADD-DATA         OCCURS 256 TIMES
+               10  RADD-DATA         OCCURS 1024 TIMES
                                      INDEXED BY RADDNDX.
                    15  RADD-ROW      PIC  9(9) BINARY VALUE 0.
 
        01  COLADD-TABLE.
            05  COLADDS               PIC  9(9) BINARY VALUE 0.
            05  CADD-AREA.
-               10  CADD-DATA         OCCURS 256 TIMES
+               10  CADD-DATA         OCCURS 1024 TIMES
                                      INDEXED BY CADDNDX.
                    15  CADD-COL      PIC  9(9) BINARY VALUE 0.
 
@@ -139,17 +164,24 @@
        01  PARM-AREA.
            05  PARM-LEN              PIC S9(4) BINARY.
            05  PARM-PART             PIC  9.
+           05  PARM-EXPAND           PIC  9(9).
 
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 200-MAP-GALAXIES
            PERFORM 300-CALC-DISTANCES
            IF PART-NO = 1
                DISPLAY "PART 1 = " PART1-VALUE
+               MOVE "DAY 11 PART 1" TO ANSWR-LABEL
+               COMPUTE ANSWR-VALUE = PART1-VALUE
            ELSE
                DISPLAY "PART 2 = " PART2-VALUE
+               MOVE "DAY 11 PART 2" TO ANSWR-LABEL
+               COMPUTE ANSWR-VALUE = PART2-VALUE
            END-IF
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE
            PERFORM 900-WRAP-UP
            GOBACK.
 
@@ -160,18 +192,56 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-                   MOVE LINELEN TO IMAGELEN
-DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ
+           IF PART-NO = 1
+               MOVE +2 TO EXPAND-FACTOR
+           ELSE
+               MOVE +1000000 TO EXPAND-FACTOR
+           END-IF
+           IF PARM-LEN > 1 AND PARM-EXPAND NUMERIC
+                           AND PARM-EXPAND > 0
+               MOVE PARM-EXPAND TO EXPAND-FACTOR
+           END-IF
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D        DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+                       MOVE LINELEN TO IMAGELEN
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE LINELEN TO IMAGELEN
+DEBUG>*                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
+           IF IMAGELEN > IMAGE-COL-LIM
+               DISPLAY "WARNING: IMAGE WIDTH " IMAGELEN
+                   " EXCEEDS " IMAGE-COL-LIM " -- TRUNCATING ROWS"
+               MOVE IMAGE-COL-LIM TO IMAGELEN
+           END-IF
            .
 
        100-PROCESS-INPUT-DATA.
            PERFORM UNTIL END-OF-FILE
+               IF IMAGEMAX >= IMAGE-ROW-LIM
+                   DISPLAY "WARNING: IMAGE HEIGHT EXCEEDS "
+                       IMAGE-ROW-LIM " -- REMAINING ROWS SKIPPED"
+                   EXIT PERFORM
+               END-IF
                ADD 1 TO IMAGEMAX
                MOVE LINEINPUT (1 : LINELEN)
                  TO IMAGE (IMAGEMAX) (1 : IMAGELEN)
@@ -185,12 +255,24 @@ DEBUG>*            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    MOVE LINECTR TO RADD-ROW (ROWADDS)
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>*                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "EMPTY ROWS AT LINES:"
@@ -233,9 +315,14 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            PERFORM VARYING S91 FROM 1 BY 1 UNTIL S91 > IMAGEMAX
                PERFORM VARYING S92 FROM 1 BY 1 UNTIL S92 > IMAGELEN
                    IF IMAGE (S91) (S92 : 1) = "#"
-                       ADD 1 TO GLXYMAX
-                       MOVE S91 TO GLXY-ROW (GLXYMAX)
-                       MOVE S92 TO GLXY-COL (GLXYMAX)
+                       IF GLXYMAX >= GLXY-LIM
+                           DISPLAY "WARNING: GALAXY COUNT EXCEEDS "
+                               GLXY-LIM " -- REMAINING GALAXIES SKIPPED"
+                       ELSE
+                           ADD 1 TO GLXYMAX
+                           MOVE S91 TO GLXY-ROW (GLXYMAX)
+                           MOVE S92 TO GLXY-COL (GLXYMAX)
+                       END-IF
                    END-IF
                END-PERFORM
            END-PERFORM
@@ -255,6 +342,10 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D    END-PERFORM
            .
 
+      *    300-CALC-DISTANCES DISPLAYS A PERMANENT "GALAXY PAIR [I]-[J]
+      *    ... DISTANCE=..." LINE FOR EVERY GALAXY PAIR, SO THE FULL
+      *    PAIRWISE BREAKDOWN BEHIND THE FINAL SUM IS VISIBLE WITHOUT
+      *    TURNING ON DEBUGGING MODE.
        300-CALC-DISTANCES.
            MOVE 0 TO PART1-VALUE IMAGESTEPS
            PERFORM VARYING S91 FROM 1 BY 1 UNTIL S91 > GLXYMAX
@@ -278,11 +369,7 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                                AT END
                                    ADD 1 TO SS4
                                WHEN S94 = RADD-ROW (RADDNDX)
-                                   IF PART-NO = 1
-                                       ADD 2 TO SS4
-                                   ELSE
-                                       ADD 1000000 TO SS4
-                                   END-IF
+                                   ADD EXPAND-FACTOR TO SS4
                            END-SEARCH
                        END-PERFORM
                    END-IF
@@ -301,15 +388,16 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
                                AT END
                                    ADD 1 TO SS5
                                WHEN S94 = CADD-COL (CADDNDX)
-                                   IF PART-NO = 1
-                                       ADD 2 TO SS5
-                                   ELSE
-                                       ADD 1000000 TO SS5
-                                   END-IF
+                                   ADD EXPAND-FACTOR TO SS5
                            END-SEARCH
                        END-PERFORM
                    END-IF
                    ADD 1 TO IMAGESTEPS
+                   COMPUTE SS6 = SS4 + SS5
+                   DISPLAY "GALAXY PAIR [" S91 "]-[" S92 "] "
+                       "FROM " GPAIR-ROW (1) "," GPAIR-COL (1)
+                       " TO " GPAIR-ROW (2) "," GPAIR-COL (2)
+                       " DISTANCE=" SS6
                    IF PART-NO = 1
                        COMPUTE PART1-VALUE = PART1-VALUE + SS4 + SS5
       D                DISPLAY "FROM GALAXY [" S91 "] "
@@ -332,49 +420,23 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
            .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF.
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       *    DISPLAY SPACE
       *    DISPLAY 'STRING:'
       *    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      *    IF C = 1
+      *    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       *        DISPLAY 'NO TOKENS'
       *    ELSE
       *        DISPLAY 'TOKENS:'
@@ -388,26 +450,4 @@ DEBUG>*                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *        END-PERFORM
       *    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-
\ No newline at end of file
+
\ No newline at end of file
