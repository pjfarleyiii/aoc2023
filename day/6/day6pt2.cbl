@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -23,12 +29,23 @@
        01  INPUT-FIELDS.
            05  LINEINPUT  PIC X(32756).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -38,6 +55,8 @@
            05  TIMECOUNT         PIC S9(18) BINARY.
            05  ITEMCOUNT         PIC S9(18) BINARY.
            05  ITEMINDEX         PIC S9(18) BINARY.
+           05  WINMIN            PIC S9(18) BINARY.
+           05  WINMAX            PIC S9(18) BINARY.
 
        01 CHANGED-FLAG           PIC X.
           88 HASCHANGED                 VALUE 'Y'.
@@ -49,9 +68,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -73,6 +89,12 @@
            05  NAME-STRING       PIC  X(256).
            05  TIME-STRING       PIC  X(256).
            05  DIST-STRING       PIC  X(256).
+           05  BIGTIME           PIC  9(18) BINARY.
+           05  BIGDIST           PIC  9(18) BINARY.
+
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20).
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
 
        01  RACE-TIMES.
            05  TIMEMAX           PIC  9(9) BINARY VALUE 0.
@@ -95,20 +117,41 @@
                    15  TMPTIMEEND    PIC  9(18) BINARY.
 
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
            PERFORM 200-TIME-SECTIONS
+           PERFORM 300-BIG-RACE-SECTION
            PERFORM 900-WRAP-UP
            GOBACK.
 
        000-HOUSEKEEPING.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
+           .
 
        100-PROCESS-INPUT-DATA.
            MOVE  0 TO TIMELEN
@@ -118,7 +161,7 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                MOVE ":" TO SEPARATOR-CHAR
                MOVE LINEINPUT (1 : LINELEN) TO INPUT-STRING
                MOVE FUNCTION UPPER-CASE (INPUT-STRING) TO INPUT-STRING
-               PERFORM TOKENIZE
+               PERFORM CALL-TOKENIZE
                IF TOKEN-LEN (2) > 0
                    MOVE TOKEN (1) (1 : TOKEN-LEN (1)) TO NAME-STRING
       *            CONCATENATE TOKENS INTO SINGLE VALUE
@@ -129,7 +172,7 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                        REPLACING ALL SPACE BY "|"
       D            DISPLAY INPUT-STRING (1 : LINELEN)
                    MOVE "|" TO SEPARATOR-CHAR
-                   PERFORM TOKENIZE
+                   PERFORM CALL-TOKENIZE
       D            PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > T-MAX
       D                DISPLAY "TOKEN[" SS1 "=L'" TOKEN-LEN (SS1) "='"
       D                    TOKEN (SS1) (1 : TOKEN-LEN (SS1)) "'"
@@ -141,107 +184,139 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                                  TO TIME-STRING (TIMELEN + 1 :
                                                  TOKEN-LEN (SS1))
                                ADD TOKEN-LEN (SS1) TO TIMELEN
+      *                        ALSO KEEP THIS RACE'S OWN TIME ENTRY
+                               ADD 1 TO TIMEMAX
+                               COMPUTE TIMEBEG (TIMEMAX) =
+                                   FUNCTION NUMVAL (
+                                   TOKEN (SS1) (1 : TOKEN-LEN (SS1)) )
                            ELSE
                                MOVE TOKEN (SS1) (1 : TOKEN-LEN (SS1))
                                  TO DIST-STRING (DISTLEN + 1 :
                                                  TOKEN-LEN (SS1))
                                ADD TOKEN-LEN (SS1) TO DISTLEN
+      *                        ALSO KEEP THIS RACE'S OWN DISTANCE ENTRY
+                               ADD 1 TO DISTMAX
+                               COMPUTE DISTBEG (DISTMAX) =
+                                   FUNCTION NUMVAL (
+                                   TOKEN (SS1) (1 : TOKEN-LEN (SS1)) )
                            END-IF
                        END-IF
                    END-PERFORM
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "TIME:[" TIMELEN "],VALUE:"
       D        TIME-STRING ( 1 : TIMELEN)
       D    DISPLAY "DISTANCE:[" DISTLEN "],VALUE:"
       D        DIST-STRING ( 1 : DISTLEN)
-           COMPUTE TIMEBEG (1) =
+           COMPUTE BIGTIME =
                FUNCTION NUMVAL (TIME-STRING ( 1 : TIMELEN))
-           COMPUTE DISTBEG (1) =
+           COMPUTE BIGDIST =
                FUNCTION NUMVAL (DIST-STRING ( 1 : DISTLEN))
-           MOVE 1 TO TIMEMAX DISTMAX
            DISPLAY " ".
 
        200-TIME-SECTIONS.
-           MOVE 1 TO PART2-VALUE
+      *    PART 1 -- MULTIPLY TOGETHER THE WAYS-TO-WIN COUNT FOR EVERY
+      *    INDIVIDUAL RACE PARSED INTO TIME-RANGE/DIST-RANGE
+           MOVE 1 TO PART1-VALUE
            PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > TIMEMAX
-               MOVE 0 TO TIMECOUNT
-               PERFORM VARYING SS2 FROM 1 BY 1
-                   UNTIL SS2 > TIMEBEG (SS1)
-      D            IF FUNCTION MOD (SS2, 100000) = 0
-      D                DISPLAY "TRIED " SS2 " TIME VALUES"
-      D            END-IF
-                   COMPUTE SS3 = TIMEBEG (SS1) - SS2
-                   COMPUTE SS4 = SS3 * SS2
-                   IF SS4 > DISTBEG (SS1)
-                       ADD 1 TO TIMECOUNT
-      D                IF FUNCTION MOD (SS2, 100000) = 0
-      D                    DISPLAY "S1=" TIMEBEG (SS1) ",S2=" SS2
-      D                        ",(S1 - S2)=" SS3
-      D                        ",(S1 - S2) * S2=" SS4
-      D                        ",DIST=" DISTBEG (SS1)
-      D                        ",CNT=" TIMECOUNT
-      D                END-IF
-                   END-IF
-               END-PERFORM
+               PERFORM 250-COUNT-WAYS-TO-WIN
       D        DISPLAY "FOR TIME=" TIMEBEG (SS1) ",COUNT=" TIMECOUNT
-               COMPUTE PART2-VALUE = PART2-VALUE * TIMECOUNT
+               DISPLAY "RACE " SS1 " (TIME=" TIMEBEG (SS1)
+                   ",DIST=" DISTBEG (SS1) ") WINS BY HOLDING BETWEEN "
+                   WINMIN " AND " WINMAX " MS, " TIMECOUNT
+                   " WAYS TO WIN"
+               COMPUTE PART1-VALUE = PART1-VALUE * TIMECOUNT
            END-PERFORM
+           DISPLAY "PART1=" PART1-VALUE
+           DISPLAY " "
+           MOVE "DAY 6 PART 1" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
+
+       300-BIG-RACE-SECTION.
+      *    PART 2 -- SAME WAYS-TO-WIN COUNT, BUT OVER THE ONE BIG RACE
+      *    FORMED BY CONCATENATING ALL THE DIGITS ON EACH INPUT LINE
+           MOVE BIGTIME TO TIMEBEG (1)
+           MOVE BIGDIST TO DISTBEG (1)
+           MOVE 1 TO SS1
+           PERFORM 250-COUNT-WAYS-TO-WIN
+           MOVE TIMECOUNT TO PART2-VALUE
+           DISPLAY "BIG RACE (TIME=" BIGTIME ",DIST=" BIGDIST
+               ") WINS BY HOLDING BETWEEN " WINMIN " AND " WINMAX
+               " MS, " TIMECOUNT " WAYS TO WIN"
            DISPLAY "PART2=" PART2-VALUE
-           DISPLAY " ".
+           DISPLAY " "
+           MOVE "DAY 6 PART 2" TO ANSWR-LABEL
+           COMPUTE ANSWR-VALUE = PART2-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
+
+       250-COUNT-WAYS-TO-WIN.
+           MOVE 0 TO TIMECOUNT
+           MOVE 0 TO WINMIN
+           MOVE 0 TO WINMAX
+           PERFORM VARYING SS2 FROM 1 BY 1
+               UNTIL SS2 > TIMEBEG (SS1)
+      D        IF FUNCTION MOD (SS2, 100000) = 0
+      D            DISPLAY "TRIED " SS2 " TIME VALUES"
+      D        END-IF
+               COMPUTE SS3 = TIMEBEG (SS1) - SS2
+               COMPUTE SS4 = SS3 * SS2
+               IF SS4 > DISTBEG (SS1)
+                   ADD 1 TO TIMECOUNT
+                   IF WINMIN = 0
+                       MOVE SS2 TO WINMIN
+                   END-IF
+                   MOVE SS2 TO WINMAX
+      D            IF FUNCTION MOD (SS2, 100000) = 0
+      D                DISPLAY "S1=" TIMEBEG (SS1) ",S2=" SS2
+      D                    ",(S1 - S2)=" SS3
+      D                    ",(S1 - S2) * S2=" SS4
+      D                    ",DIST=" DISTBEG (SS1)
+      D                    ",CNT=" TIMECOUNT
+      D            END-IF
+               END-IF
+           END-PERFORM
+           .
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       *    DISPLAY SPACE
       *    DISPLAY 'STRING:'
       *    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      *    IF C = 1
+      *    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       *        DISPLAY 'NO TOKENS'
       *    ELSE
       *        DISPLAY 'TOKENS:'
@@ -255,28 +330,6 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *        END-PERFORM
       *    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
 
        SORT-TIMES.
            PERFORM WITH TEST AFTER UNTIL HASNOTCHANGED
@@ -294,4 +347,4 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
               END-PERFORM
            END-PERFORM
            .
-
\ No newline at end of file
+
\ No newline at end of file
