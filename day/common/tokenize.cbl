@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOKENIZE.
+      *    SHARED, LIMIT-SAFE TOKENIZER CALLED BY DAY2PT1, DAY4PT2,
+      *    DAY5PT1, DAY6PT2, DAY7PT2, DAY9PT2, DAY10PT2, AND DAY11PT1 --
+      *    FACTORED OUT OF THOSE EIGHT PROGRAMS' IDENTICAL COPIES OF
+      *    THIS PARAGRAPH SO A CALLER CAN RAISE ITS OWN T-LIM/L-LIM BY
+      *    RESIZING ITS OWN TOKEN-TABLE, WITHOUT TOUCHING THIS CODE.
+      *    ON OVERFLOW THIS SETS RETURN-CODE TO 4 (SHOP-WIDE CONVENTION:
+      *    0=CLEAN, 4=RECOVERABLE CONDITION, 8+=ANSWER UNRELIABLE) AND
+      *    LEAVES IT FOR THE CALLER TO GOBACK WITHOUT RESETTING IT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  C           PIC 999.
+       01  L           PIC 999.
+       01  ESCAPED     PIC X.
+
+       LINKAGE SECTION.
+       01  TOK-INPUT-STRING    PIC X(256).
+       01  TOK-SEPARATOR-CHAR  PIC X.
+       01  TOK-ESCAPE-CHAR     PIC X.
+       01  TOK-T-LIM           PIC 999.
+       01  TOK-L-LIM           PIC 999.
+       01  TOK-T-MAX           PIC 999.
+       01  TOK-ERROR-FOUND     PIC X.
+       01  TOK-TOKEN-TABLE.
+           03  TOK-TOKEN-ENTRY OCCURS 999 TIMES.
+               05  TOK-TOKEN-LEN   PIC 999.
+               05  TOK-TOKEN       PIC X(256).
+
+       PROCEDURE DIVISION USING TOK-INPUT-STRING, TOK-SEPARATOR-CHAR,
+           TOK-ESCAPE-CHAR, TOK-T-LIM, TOK-L-LIM, TOK-T-MAX,
+           TOK-ERROR-FOUND, TOK-TOKEN-TABLE.
+       TOKENIZE-MAIN.
+           MOVE 'N' TO ESCAPED TOK-ERROR-FOUND
+           MOVE 1 TO TOK-T-MAX
+           INITIALIZE TOK-TOKEN-ENTRY (TOK-T-MAX)
+           MOVE 0 TO L
+
+           PERFORM VARYING C FROM 1 BY 1
+               UNTIL C > FUNCTION LENGTH (TOK-INPUT-STRING)
+                  OR TOK-INPUT-STRING (C:) = SPACES
+
+               EVALUATE ESCAPED ALSO TOK-INPUT-STRING (C:1)
+                   WHEN 'N' ALSO TOK-ESCAPE-CHAR
+                       MOVE 'Y' TO ESCAPED
+                   WHEN 'N' ALSO TOK-SEPARATOR-CHAR
+                       PERFORM INCREMENT-T-MAX
+                       IF TOK-ERROR-FOUND = 'Y'
+                           EXIT PROGRAM
+                       END-IF
+                   WHEN 'N' ALSO ANY
+                       PERFORM MOVE-C
+                       IF TOK-ERROR-FOUND = 'Y'
+                           EXIT PROGRAM
+                       END-IF
+                   WHEN 'Y' ALSO ANY
+                       PERFORM MOVE-C
+                       IF TOK-ERROR-FOUND = 'Y'
+                           EXIT PROGRAM
+                       END-IF
+                       MOVE 'N' TO ESCAPED
+               END-EVALUATE
+           END-PERFORM
+
+           IF L > 0
+               MOVE L TO TOK-TOKEN-LEN (TOK-T-MAX)
+           END-IF
+           EXIT PROGRAM
+           .
+       INCREMENT-T-MAX.
+           IF TOK-T-MAX >= TOK-T-LIM
+               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS '
+                   TOK-T-LIM
+               MOVE 'Y' TO TOK-ERROR-FOUND
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE L TO TOK-TOKEN-LEN (TOK-T-MAX)
+               ADD 1 TO TOK-T-MAX
+               INITIALIZE TOK-TOKEN-ENTRY (TOK-T-MAX)
+               MOVE 0 TO L
+               MOVE 'N' TO TOK-ERROR-FOUND
+           END-IF
+           .
+       MOVE-C.
+           IF L >= TOK-L-LIM
+               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' TOK-L-LIM
+               MOVE 'Y' TO TOK-ERROR-FOUND
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               ADD 1 TO L
+               MOVE TOK-INPUT-STRING (C:1)
+                 TO TOK-TOKEN (TOK-T-MAX) (L:1)
+               MOVE 'N' TO TOK-ERROR-FOUND
+           END-IF
+           .
+       END PROGRAM TOKENIZE.
