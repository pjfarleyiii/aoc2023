@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANSWRLOG.
+      *    SHOP-WIDE UTILITY -- APPENDS ONE LINE TO THE SHARED ANSWERS
+      *    ARCHIVE (DD/ENV AOCANSWR) RECORDING A SINGLE DAY/PART'S
+      *    FINAL ANSWER, SO A FULL BATCH RUN LEAVES BEHIND ONE PLAIN
+      *    TEXT FILE WITH EVERY PART'S RESULT INSTEAD OF ONLY WHATEVER
+      *    SYSOUT DISPLAY LINES HAPPENED TO SCROLL BY.
+      *    CALLED USING ANS-LABEL, ANS-VALUE -- ANS-LABEL IS THE
+      *    CALLER'S OWN SHORT "DAY NN PART N" TEXT, ANS-VALUE IS THE
+      *    ANSWER CONVERTED TO PIC S9(18) COMP-5 BY THE CALLER (A
+      *    COMPUTE OR MOVE INTO A MATCHING WORKING-STORAGE ITEM BEFORE
+      *    THE CALL NORMALIZES ANY SOURCE PIC/USAGE). EACH CALL OPENS
+      *    THE FILE EXTEND, WRITES ONE RECORD, AND CLOSES IT AGAIN, SO
+      *    CALLERS NEVER HAVE TO OPEN OR CLOSE THE ARCHIVE THEMSELVES
+      *    OR COORDINATE WITH ANY OTHER CALLER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANSWERS-FILE
+              ASSIGN TO AOCANSWR
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ANS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANSWERS-FILE.
+       01  ANSWERS-RECORD          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  ANS-FILE-STATUS         PIC XX.
+       01  ANS-VALUE-EDIT          PIC -(17)9.
+
+       LINKAGE SECTION.
+       01  ANS-LABEL               PIC X(20).
+       01  ANS-VALUE               PIC S9(18) COMP-5.
+
+       PROCEDURE DIVISION USING ANS-LABEL, ANS-VALUE.
+       ANSWRLOG-MAIN.
+           OPEN EXTEND ANSWERS-FILE
+           IF ANS-FILE-STATUS = "05" OR ANS-FILE-STATUS = "35"
+               OPEN OUTPUT ANSWERS-FILE
+           END-IF
+           MOVE ANS-VALUE TO ANS-VALUE-EDIT
+           MOVE SPACES TO ANSWERS-RECORD
+           STRING ANS-LABEL DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               ANS-VALUE-EDIT DELIMITED BY SIZE
+               INTO ANSWERS-RECORD
+           END-STRING
+           WRITE ANSWERS-RECORD
+           CLOSE ANSWERS-FILE
+           GOBACK.
+       END PROGRAM ANSWRLOG.
