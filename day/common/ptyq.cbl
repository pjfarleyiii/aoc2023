@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTYQPUSH.
+      *    SHOP-WIDE BINARY MIN-HEAP PRIORITY QUEUE UTILITY -- THREE
+      *    CALLABLE ENTRY POINTS IN THIS SOURCE, ONE PER PROGRAM-ID:
+      *        PTYQPUSH USING HEAP-PTR, KEY, DATA-PTR
+      *        PTYQPOP  USING HEAP-PTR, KEY, DATA-PTR
+      *        PTYQDECR USING HEAP-PTR, KEY, DATA-PTR
+      *    HEAP-PTR IS A POINTER, VALUE NULL BEFORE THE FIRST PUSH; THE
+      *    FIRST PUSH ALLOCATES THE HEAP-T/NODE-TABLE STRUCTURES AND
+      *    LEAVES HEAP-PTR ADDRESSING THEM FOR EVERY CALL AFTER THAT.
+      *    KEY IS THE SIGNED PRIORITY (LOWEST KEY POPS FIRST); DATA-PTR
+      *    IS AN OPAQUE POINTER TO THE CALLER'S OWN PAYLOAD RECORD --
+      *    THIS MODULE NEVER LOOKS INSIDE IT, SO ANY BATCH JOB THAT
+      *    NEEDS PRIORITY ORDERING (WORK QUEUES, SCHEDULING) CAN REUSE
+      *    IT WITHOUT CHANGE. DAY17ALL'S DIJKSTRA SEARCH AND ITS
+      *    999-PTYQ-IVP SELF-CHECK ARE THE WORKED EXAMPLES.
+      *    PTYQDECR LOWERS THE KEY OF THE ENTRY WHOSE DATA-PTR MATCHES
+      *    THE ONE PASSED IN (A CALLER THAT NEEDS DECREASE-KEY MUST BE
+      *    ABLE TO RECOGNIZE ITS OWN PAYLOAD POINTER, E.G. BY KEEPING
+      *    IT IN A SIDE TABLE KEYED ON GRID LOCATION); IT IS A NO-OP IF
+      *    THE POINTER ISN'T FOUND OR THE NEW KEY ISN'T LOWER.
+      *    ON A FULL-HEAP PUSH OVERFLOW THIS MOVES 4 TO RETURN-CODE AND
+      *    DISCARDS THE PUSH, FOLLOWING THE SAME SHOP-WIDE RETURN-CODE
+      *    CONVENTION AS DAY/COMMON/TOKENIZE.CBL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PQ-HEAP-CAPACITY      PIC S9(8) COMP-5 VALUE +524288.
+       01  CUR-NDX               PIC S9(8) COMP-5.
+       01  PAR-NDX                PIC S9(8) COMP-5.
+       01  NODE-T-SAVE.
+           05  NODE-KEY-SAVE     PIC S9(8) COMP-5.
+           05  NODE-DATA-SAVE    POINTER.
+
+       LINKAGE SECTION.
+       01  HEAP-PTR              POINTER.
+       01  PUSH-KEY              PIC S9(8) COMP-5.
+       01  PUSH-DATA-PTR         POINTER.
+
+       01  HEAP-T.
+           05  HEAP-EYECATCH     PIC  X(8).
+               88 VALID-HEAP               VALUE "BINHEAPT".
+           05  NODES-PTR         POINTER.
+           05  HEAP-LEN          PIC S9(8) COMP-5.
+           05  HEAP-SIZE         PIC S9(8) COMP-5.
+
+       01  NODE-TABLE.
+           05  NODE-EYECATCH     PIC  X(8).
+               88 VALID-NODE               VALUE "BINNODET".
+           05  NODE-T            OCCURS 0 TO 524288
+                                 DEPENDING ON HEAP-SIZE
+                                 INDEXED BY NODENDX.
+               10  NODE-KEY      PIC S9(8) COMP-5.
+               10  NODE-DATA     POINTER.
+
+       PROCEDURE DIVISION USING HEAP-PTR, PUSH-KEY, PUSH-DATA-PTR.
+       PTYQPUSH-MAIN.
+           IF HEAP-PTR = NULL
+               ALLOCATE HEAP-T RETURNING HEAP-PTR
+               MOVE "BINHEAPT" TO HEAP-EYECATCH
+               MOVE 0 TO HEAP-LEN
+               MOVE PQ-HEAP-CAPACITY TO HEAP-SIZE
+               ALLOCATE NODE-TABLE RETURNING NODES-PTR
+               MOVE "BINNODET" TO NODE-EYECATCH
+           ELSE
+               SET ADDRESS OF HEAP-T TO HEAP-PTR
+               SET ADDRESS OF NODE-TABLE TO NODES-PTR
+           END-IF
+
+           IF HEAP-LEN >= HEAP-SIZE
+               DISPLAY "ERROR: PRIORITY QUEUE FULL, LIMIT=" HEAP-SIZE
+               MOVE 4 TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF
+
+           ADD 1 TO HEAP-LEN
+           SET NODENDX TO HEAP-LEN
+           MOVE PUSH-KEY TO NODE-KEY (NODENDX)
+           SET NODE-DATA (NODENDX) TO PUSH-DATA-PTR
+
+           MOVE HEAP-LEN TO CUR-NDX
+           PERFORM UNTIL CUR-NDX = 1
+               COMPUTE PAR-NDX = CUR-NDX / 2
+               SET NODENDX TO PAR-NDX
+               IF NODE-KEY (PAR-NDX) <= NODE-KEY (CUR-NDX)
+                   EXIT PERFORM
+               END-IF
+               MOVE NODE-T (PAR-NDX) TO NODE-T-SAVE
+               MOVE NODE-T (CUR-NDX) TO NODE-T (PAR-NDX)
+               MOVE NODE-T-SAVE      TO NODE-T (CUR-NDX)
+               MOVE PAR-NDX TO CUR-NDX
+           END-PERFORM
+           EXIT PROGRAM
+           .
+       END PROGRAM PTYQPUSH.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTYQPOP.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CUR-NDX               PIC S9(8) COMP-5.
+       01  LEFT-NDX              PIC S9(8) COMP-5.
+       01  RIGHT-NDX             PIC S9(8) COMP-5.
+       01  SMALL-NDX             PIC S9(8) COMP-5.
+       01  NODE-T-SAVE.
+           05  NODE-KEY-SAVE     PIC S9(8) COMP-5.
+           05  NODE-DATA-SAVE    POINTER.
+
+       LINKAGE SECTION.
+       01  HEAP-PTR              POINTER.
+       01  POP-KEY               PIC S9(8) COMP-5.
+       01  POP-DATA-PTR          POINTER.
+
+       01  HEAP-T.
+           05  HEAP-EYECATCH     PIC  X(8).
+               88 VALID-HEAP               VALUE "BINHEAPT".
+           05  NODES-PTR         POINTER.
+           05  HEAP-LEN          PIC S9(8) COMP-5.
+           05  HEAP-SIZE         PIC S9(8) COMP-5.
+
+       01  NODE-TABLE.
+           05  NODE-EYECATCH     PIC  X(8).
+               88 VALID-NODE               VALUE "BINNODET".
+           05  NODE-T            OCCURS 0 TO 524288
+                                 DEPENDING ON HEAP-SIZE
+                                 INDEXED BY NODENDX.
+               10  NODE-KEY      PIC S9(8) COMP-5.
+               10  NODE-DATA     POINTER.
+
+       PROCEDURE DIVISION USING HEAP-PTR, POP-KEY, POP-DATA-PTR.
+       PTYQPOP-MAIN.
+           IF HEAP-PTR = NULL
+               MOVE 0 TO POP-KEY
+               SET POP-DATA-PTR TO NULL
+               EXIT PROGRAM
+           END-IF
+           SET ADDRESS OF HEAP-T TO HEAP-PTR
+           SET ADDRESS OF NODE-TABLE TO NODES-PTR
+
+           IF HEAP-LEN = 0
+               MOVE 0 TO POP-KEY
+               SET POP-DATA-PTR TO NULL
+               EXIT PROGRAM
+           END-IF
+
+           MOVE NODE-KEY (1) TO POP-KEY
+           SET POP-DATA-PTR TO NODE-DATA (1)
+
+           MOVE NODE-T (HEAP-LEN) TO NODE-T (1)
+           SUBTRACT 1 FROM HEAP-LEN
+
+           MOVE 1 TO CUR-NDX
+           PERFORM UNTIL CUR-NDX * 2 > HEAP-LEN
+               COMPUTE LEFT-NDX = CUR-NDX * 2
+               COMPUTE RIGHT-NDX = LEFT-NDX + 1
+               MOVE LEFT-NDX TO SMALL-NDX
+               IF RIGHT-NDX <= HEAP-LEN
+                  AND NODE-KEY (RIGHT-NDX) < NODE-KEY (LEFT-NDX)
+                   MOVE RIGHT-NDX TO SMALL-NDX
+               END-IF
+               IF NODE-KEY (SMALL-NDX) < NODE-KEY (CUR-NDX)
+                   MOVE NODE-T (CUR-NDX)   TO NODE-T-SAVE
+                   MOVE NODE-T (SMALL-NDX) TO NODE-T (CUR-NDX)
+                   MOVE NODE-T-SAVE        TO NODE-T (SMALL-NDX)
+                   MOVE SMALL-NDX TO CUR-NDX
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           EXIT PROGRAM
+           .
+       END PROGRAM PTYQPOP.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTYQDECR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CUR-NDX               PIC S9(8) COMP-5.
+       01  PAR-NDX                PIC S9(8) COMP-5.
+       01  SCAN-NDX              PIC S9(8) COMP-5.
+       01  NODE-T-SAVE.
+           05  NODE-KEY-SAVE     PIC S9(8) COMP-5.
+           05  NODE-DATA-SAVE    POINTER.
+
+       LINKAGE SECTION.
+       01  HEAP-PTR              POINTER.
+       01  DECR-KEY              PIC S9(8) COMP-5.
+       01  DECR-DATA-PTR         POINTER.
+
+       01  HEAP-T.
+           05  HEAP-EYECATCH     PIC  X(8).
+               88 VALID-HEAP               VALUE "BINHEAPT".
+           05  NODES-PTR         POINTER.
+           05  HEAP-LEN          PIC S9(8) COMP-5.
+           05  HEAP-SIZE         PIC S9(8) COMP-5.
+
+       01  NODE-TABLE.
+           05  NODE-EYECATCH     PIC  X(8).
+               88 VALID-NODE               VALUE "BINNODET".
+           05  NODE-T            OCCURS 0 TO 524288
+                                 DEPENDING ON HEAP-SIZE
+                                 INDEXED BY NODENDX.
+               10  NODE-KEY      PIC S9(8) COMP-5.
+               10  NODE-DATA     POINTER.
+
+       PROCEDURE DIVISION USING HEAP-PTR, DECR-KEY, DECR-DATA-PTR.
+       PTYQDECR-MAIN.
+           IF HEAP-PTR = NULL
+               EXIT PROGRAM
+           END-IF
+           SET ADDRESS OF HEAP-T TO HEAP-PTR
+           SET ADDRESS OF NODE-TABLE TO NODES-PTR
+
+           SET SCAN-NDX TO 0
+           PERFORM VARYING NODENDX FROM 1 BY 1 UNTIL NODENDX > HEAP-LEN
+               IF NODE-DATA (NODENDX) = DECR-DATA-PTR
+                   SET SCAN-NDX TO NODENDX
+                   SET NODENDX TO HEAP-LEN
+               END-IF
+           END-PERFORM
+
+           IF SCAN-NDX = 0 OR DECR-KEY >= NODE-KEY (SCAN-NDX)
+               EXIT PROGRAM
+           END-IF
+
+           MOVE DECR-KEY TO NODE-KEY (SCAN-NDX)
+           MOVE SCAN-NDX TO CUR-NDX
+           PERFORM UNTIL CUR-NDX = 1
+               COMPUTE PAR-NDX = CUR-NDX / 2
+               IF NODE-KEY (PAR-NDX) <= NODE-KEY (CUR-NDX)
+                   EXIT PERFORM
+               END-IF
+               MOVE NODE-T (PAR-NDX) TO NODE-T-SAVE
+               MOVE NODE-T (CUR-NDX) TO NODE-T (PAR-NDX)
+               MOVE NODE-T-SAVE      TO NODE-T (CUR-NDX)
+               MOVE PAR-NDX TO CUR-NDX
+           END-PERFORM
+           EXIT PROGRAM
+           .
+       END PROGRAM PTYQDECR.
