@@ -12,6 +12,12 @@
            SELECT INPUT-FILE
               ASSIGN TO AOCINPUT
               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OVERRIDE-FILE IS AN OPTIONAL SECOND INPUT DD -- WHEN AOCOVRD
+      *    IS PRESENT IT IS READ INSTEAD OF AOCINPUT FOR THIS RUN.
+           SELECT OVERRIDE-FILE
+              ASSIGN TO AOCOVRD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OVR-FILE-STATUS.
 
        DATA DIVISION.
       *-------------
@@ -28,12 +34,23 @@
                10  INPT-BID      PIC X(4).
                10  FILLER        PIC X(32746).
 
+       FD  OVERRIDE-FILE
+           RECORD VARYING 1 TO 32756 DEPENDING ON OVR-LINELEN
+           RECORDING MODE V.
+       01  OVERRIDE-FIELDS.
+           05  OVR-LINEINPUT  PIC X(32756).
+
        WORKING-STORAGE SECTION.
        01  INPUT-FILE-VARIABLES.
            05  LINELEN           PIC  9(18) BINARY.
            05  LINECTR           PIC S9(18) BINARY VALUE +0.
            05  SW-END-OF-FILE    PIC  X(01) VALUE SPACES.
                88 END-OF-FILE               VALUE "Y".
+           05  OVR-LINELEN       PIC  9(18) BINARY.
+           05  OVR-FILE-STATUS   PIC  X(02) VALUE SPACES.
+               88 OVR-FILE-OK              VALUE "00".
+           05  SW-USE-OVERRIDE   PIC  X    VALUE "N".
+               88 USE-OVERRIDE-FILE        VALUE "Y".
 
        01  SUBSCRIPT-VARIABLES.
            05  SS1               PIC S9(18) BINARY.
@@ -41,11 +58,6 @@
            05  SS3               PIC S9(18) BINARY.
            05  SS4               PIC S9(18) BINARY.
            05  ITEMCOUNT         PIC S9(18) BINARY.
-           05  ITEMINDEX         PIC S9(18) BINARY.
-
-       01 CHANGED-FLAG           PIC X.
-          88 HASCHANGED                 VALUE 'Y'.
-          88 HASNOTCHANGED              VALUE 'N'.
 
        01  ESCAPE-CHAR PIC X VALUE '^'.
        01  SEPARATOR-CHAR PIC X VALUE '|'.
@@ -53,9 +65,6 @@
            'ONE^|UNO||THREE^^^^|FOUR^^^|^CUATRO|'.
 
        01  INPUT-STRING PIC X(256).
-       01  C PIC 999.
-       01  ESCAPED PIC X.
-
        01  T PIC 999.
        01  T-MAX PIC 999.
        01  T-LIM PIC 999 VALUE 128.
@@ -89,6 +98,10 @@
                                  OCCURS 2 TIMES.
                10  CARD-STRING   PIC  X(13).
 
+       01  ANSWR-LOG-AREA.
+           05  ANSWR-LABEL       PIC  X(20) VALUE "DAY 7 PART 2".
+           05  ANSWR-VALUE       PIC  S9(18) COMP-5.
+
        01  HAND-TABLE.
            05  HANDMAX               PIC  9(9) BINARY VALUE 0.
            05  HAND-AREA.
@@ -101,13 +114,6 @@
                    15  HANDBID           PIC  9(4).
                    15  HAND              PIC  X(05).
 
-       01  TEMP-HAND.
-                   15  TEMPRANK      PIC  99.
-                   15  TEMP-STRENGTH OCCURS 5 TIMES.
-                       20  TEMPSTREN PIC  99.
-                   15  TEMPBID       PIC  9(4).
-                   15  TEMP          PIC  X(05).
-
        01  CARD-COUNT-TABLE.
            05  CDCTMAX               PIC  9(5) BINARY VALUE 0.
            05  CDCT-AREA.
@@ -123,6 +129,7 @@
            05  PARM-PART             PIC  9.
 
        PROCEDURE DIVISION USING PARM-AREA.
+           MOVE 0 TO RETURN-CODE
            PERFORM 000-HOUSEKEEPING
            PERFORM 100-PROCESS-INPUT-DATA
       *    PERFORM 200-TIME-SECTIONS
@@ -136,13 +143,32 @@
            ELSE
                MOVE PARM-PART TO PART-NO
            END-IF
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET END-OF-FILE TO TRUE
-               NOT AT END
-                   ADD +1 TO LINECTR
-DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
-           END-READ.
+           OPEN INPUT OVERRIDE-FILE
+           IF OVR-FILE-OK
+               SET USE-OVERRIDE-FILE TO TRUE
+DEBUG>D            DISPLAY "AOCOVRD PRESENT, OVERRIDING AOCINPUT"
+           ELSE
+               OPEN INPUT INPUT-FILE
+           END-IF
+           IF USE-OVERRIDE-FILE
+               READ OVERRIDE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+                       MOVE OVR-LINELEN TO LINELEN
+                       MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                         TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           ELSE
+               READ INPUT-FILE
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD +1 TO LINECTR
+DEBUG>D                DISPLAY "LINE " LINECTR " LEN=" LINELEN
+               END-READ
+           END-IF
+           .
 
        100-PROCESS-INPUT-DATA.
            MOVE  0 TO HANDMAX
@@ -208,12 +234,24 @@ DEBUG>D            DISPLAY "LINE " LINECTR " LEN=" LINELEN
                    MOVE 08 TO HANDRANK (HANDMAX)
                END-IF
                IF NOT END-OF-FILE
-                   READ INPUT-FILE
-                       AT END SET END-OF-FILE TO TRUE
-                       NOT AT END
-                           ADD +1 TO LINECTR
-DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
-                   END-READ
+                   IF USE-OVERRIDE-FILE
+                       READ OVERRIDE-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+                               MOVE OVR-LINELEN TO LINELEN
+                               MOVE OVR-LINEINPUT (1 : OVR-LINELEN)
+                                 TO LINEINPUT  (1 : OVR-LINELEN)
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   ELSE
+                       READ INPUT-FILE
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               ADD +1 TO LINECTR
+DEBUG>D                        DISPLAY "LINE " LINECTR " LEN=" LINELEN
+                       END-READ
+                   END-IF
                END-IF
            END-PERFORM
       D    DISPLAY "INPUT  HANDS: " HANDMAX " ENTRIES:"
@@ -231,6 +269,7 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *    SORT THE HANDS BY RANK, CARD STRENGTHS, AND BID
            MOVE HANDMAX TO ITEMCOUNT
            PERFORM SORT-HANDS
+           PERFORM 150-TIEBREAK-AUDIT
       D    DISPLAY "SORTED HANDS: " HANDMAX " ENTRIES:"
       D    PERFORM VARYING SS1 FROM 1 BY 1 UNTIL SS1 > HANDMAX
       D        DISPLAY "HAND[" SS1 "]"
@@ -253,7 +292,9 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       D            ",WINNINGS=" SS2
            END-PERFORM
            DISPLAY "PART1=" PART1-VALUE
-           DISPLAY " ".
+           DISPLAY " "
+           COMPUTE ANSWR-VALUE = PART1-VALUE
+           CALL "ANSWRLOG" USING ANSWR-LABEL, ANSWR-VALUE.
 
       *200-TIME-SECTIONS.
       *    MOVE 1 TO PART1-VALUE
@@ -278,49 +319,24 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *    DISPLAY " ".
 
        900-WRAP-UP.
-           CLOSE INPUT-FILE.
+           IF USE-OVERRIDE-FILE
+               CLOSE OVERRIDE-FILE
+           ELSE
+               CLOSE INPUT-FILE
+           END-IF
+           .
 
-       TOKENIZE.
+       CALL-TOKENIZE.
       *    DISPLAY SPACE
       *    DISPLAY 'STRING:'
       *    DISPLAY INPUT-STRING (1 : 64)
-
-           MOVE 'N' TO ESCAPED ERROR-FOUND
-           MOVE 1 TO T-MAX
-           INITIALIZE TOKEN-ENTRY(T-MAX)
-           MOVE 0 TO L
-
-           PERFORM VARYING C FROM 1 BY 1
-               UNTIL C > FUNCTION LENGTH(INPUT-STRING)
-                  OR INPUT-STRING(C:) = SPACES
-
-               EVALUATE ESCAPED ALSO INPUT-STRING(C:1)
-                   WHEN 'N' ALSO ESCAPE-CHAR
-                       MOVE 'Y' TO ESCAPED
-                   WHEN 'N' ALSO SEPARATOR-CHAR
-                       PERFORM INCREMENT-T-MAX
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'N' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                   WHEN 'Y' ALSO ANY
-                       PERFORM MOVE-C
-                       IF ERROR-FOUND = 'Y'
-                           EXIT PARAGRAPH
-                       END-IF
-                       MOVE 'N' TO ESCAPED
-               END-EVALUATE
-           END-PERFORM
-
-           IF L > 0
-               MOVE L TO TOKEN-LEN(T-MAX)
+           CALL "TOKENIZE" USING INPUT-STRING, SEPARATOR-CHAR,
+               ESCAPE-CHAR, T-LIM, L-LIM, T-MAX, ERROR-FOUND,
+               TOKEN-TABLE
+           IF ERROR-FOUND = 'Y'
+               DISPLAY 'TOKENIZE OVERFLOW -- RESULTS TRUNCATED'
            END-IF
-
-      *    IF C = 1
+      *    IF T-MAX = 1 AND TOKEN-LEN (1) = 0
       *        DISPLAY 'NO TOKENS'
       *    ELSE
       *        DISPLAY 'TOKENS:'
@@ -334,44 +350,47 @@ DEBUG>D                    DISPLAY "LINE " LINECTR " LEN=" LINELEN
       *        END-PERFORM
       *    END-IF
            .
-       INCREMENT-T-MAX.
-           IF T-MAX >= T-LIM
-               DISPLAY 'ERROR: AT ' C ' NUMBER OF TOKENS EXCEEDS ' T-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               MOVE L TO TOKEN-LEN(T-MAX)
-               ADD 1 TO T-MAX
-               INITIALIZE TOKEN-ENTRY(T-MAX)
-               MOVE 0 TO L
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
-       MOVE-C.
-           IF L >= L-LIM
-               DISPLAY 'ERROR: AT ' C ' TOKEN LENGTH EXCEEDS ' L-LIM
-               MOVE 'Y' TO ERROR-FOUND
-           ELSE
-               ADD 1 TO L
-               MOVE INPUT-STRING(C:1) TO TOKEN(T-MAX)(L:1)
-               MOVE 'N' TO ERROR-FOUND
-           END-IF
-           .
 
        SORT-HANDS.
-           PERFORM WITH TEST AFTER UNTIL HASNOTCHANGED
-              SET HASNOTCHANGED TO TRUE
-              SUBTRACT 1 FROM ITEMCOUNT
-              PERFORM VARYING ITEMINDEX FROM 1 BY 1
-                 UNTIL ITEMINDEX > ITEMCOUNT
-                 IF HAND-KEY (ITEMINDEX) > HAND-KEY (ITEMINDEX + 1)
-                    MOVE HAND-DATA (ITEMINDEX) TO TEMP-HAND
-                    MOVE HAND-DATA (ITEMINDEX + 1)
-                      TO HAND-DATA (ITEMINDEX)
-                    MOVE TEMP-HAND TO HAND-DATA (ITEMINDEX + 1)
-                    SET HASCHANGED TO TRUE
-                 END-IF
-              END-PERFORM
-           END-PERFORM
+      *    HAND-KEY IS RANK FOLLOWED BY THE FIVE CARD STRENGTHS, SAME
+      *    GROUPING THE OLD BUBBLE SORT COMPARED BYTE-FOR-BYTE, SO A
+      *    SINGLE ASCENDING KEY ON THE GROUP REPRODUCES THE SAME
+      *    ORDERING IN ONE PASS INSTEAD OF UP TO HANDMAX PASSES.
+           SORT HAND-DATA ON ASCENDING KEY HAND-KEY
       D    DISPLAY "HANDS SORTED AT " ITEMCOUNT " ENTRIES"
            .
-
\ No newline at end of file
+
+      *    150-TIEBREAK-AUDIT REPORTS, FOR EVERY PAIR OF ADJACENT
+      *    SORTED HANDS SHARING A HANDRANK, WHICH CARD POSITION (1-5,
+      *    LEFT TO RIGHT) DECIDED THEIR ORDER -- THE FIRST CARD WHERE
+      *    THEIR STRENGTHS DIFFER. TWO HANDS THAT TIE ON RANK AND ON
+      *    ALL FIVE CARD STRENGTHS ARE REPORTED AS IDENTICAL, LEFT IN
+      *    FILE ORDER BY THE STABLE SORT.
+       150-TIEBREAK-AUDIT.
+           PERFORM VARYING SS1 FROM 2 BY 1 UNTIL SS1 > HANDMAX
+               IF HANDRANK (SS1) = HANDRANK (SS1 - 1)
+                   MOVE 0 TO SS3
+                   PERFORM VARYING SS2 FROM 1 BY 1 UNTIL SS2 > 5
+                       IF SS3 = 0 AND
+                          CARDSTREN (SS1, SS2) NOT =
+                          CARDSTREN (SS1 - 1, SS2)
+                           MOVE SS2 TO SS3
+                       END-IF
+                   END-PERFORM
+                   IF SS3 = 0
+                       DISPLAY "TIEBREAK RANK=" HANDRANK (SS1)
+                           " HAND=" HAND (SS1 - 1)
+                           " HAND=" HAND (SS1)
+                           " -- IDENTICAL STRENGTH, FILE ORDER KEPT"
+                   ELSE
+                       DISPLAY "TIEBREAK RANK=" HANDRANK (SS1)
+                           " HAND=" HAND (SS1 - 1)
+                           " HAND=" HAND (SS1)
+                           " -- DECIDED BY CARD " SS3
+                           " (" CARDSTREN (SS1 - 1, SS3)
+                           " VS " CARDSTREN (SS1, SS3) ")"
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
\ No newline at end of file
